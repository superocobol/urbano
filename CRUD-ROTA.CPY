@@ -0,0 +1,272 @@
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-ROTA = 9999999
+           DISPLAY TELA-ROTA
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-ROTA = 9999999
+               CONTINUE
+           ELSE
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-ROTA NOT = ZEROES
+                 PERFORM INCLUIR-2 THRU INC-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       INCLUIR-1-EXIT.
+           EXIT.
+
+       INCLUIR-2.
+           MOVE WCODIGO-ROTA TO CODIGO-ROTA
+           PERFORM LER-ROTA
+           IF FS-ROTA = '00'
+              MOVE 'ROTA JÁ EXISTE ST ' TO WTXT
+              MOVE FS-ROTA TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+              EXIT
+           END-IF.
+           INITIALIZE WMENSAGEM.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-ROTA
+           PERFORM VERIFICA-VEN-ROTA THRU VERIFICA-VEN-ROTA-EXIT
+           IF WVEN-ROTA-OK = 1
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           END-IF
+           IF FS-ROTA NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+              MOVE FS-ROTA TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-ROTA = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-ROTA
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-ROTA NOT = ZEROES
+              PERFORM ALTERAR-2 THRU ALT-FIM
+           END-IF
+           END-PERFORM.
+
+       ALTERAR-2.
+           MOVE WCODIGO-ROTA TO CODIGO-ROTA
+           PERFORM LER-ROTA-LOCK
+           IF FS-ROTA = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-ROTA NOT = '00'
+                 MOVE 'ROTA NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-ROTA TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-ROTA
+           ACCEPT TELA-ROTA
+           PERFORM VERIFICA-VEN-ROTA THRU VERIFICA-VEN-ROTA-EXIT
+           IF WVEN-ROTA-OK = 1
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           END-IF
+           IF FS-ROTA NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
+              MOVE FS-ROTA TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-ROTA = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-ROTA
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-ROTA NOT = ZEROES
+              PERFORM EXCLUIR-2 THRU EXCL-FIM
+           END-IF
+           END-PERFORM.
+       EXCLUIR-2.
+           MOVE WCODIGO-ROTA TO CODIGO-ROTA
+           PERFORM LER-ROTA-LOCK
+           IF FS-ROTA = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-ROTA NOT = '00'
+                 MOVE 'ROTA NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-ROTA TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-ROTA
+           PERFORM S-DELETAR
+           IF FS-ROTA NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
+              MOVE FS-ROTA TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE SPACES TO WTL-DESCRICAO-ANTES
+              MOVE ZEROES TO WTL-VENDEDOR-ANTES
+              PERFORM MOVE-DADOS
+              WRITE REGISTRO-ROTAS
+              IF FS-ROTA = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           INITIALIZE WMENSAGEM.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE DESCRICAO-ROTA  TO WTL-DESCRICAO-ANTES
+              MOVE CODIGO-VEN-ROTA TO WTL-VENDEDOR-ANTES
+              PERFORM MOVE-DADOS
+              REWRITE REGISTRO-ROTAS
+              IF FS-ROTA = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK ROTAS
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE DESCRICAO-ROTA  TO WTL-DESCRICAO-ANTES
+              MOVE CODIGO-VEN-ROTA TO WTL-VENDEDOR-ANTES
+              MOVE 'S' TO INATIVO-ROTA
+              REWRITE REGISTRO-ROTAS
+              IF FS-ROTA = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK ROTAS
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO-ROTA     TO WTL-CODIGO
+           MOVE DESCRICAO-ROTA  TO WTL-DESCRICAO-DEPOIS
+           MOVE CODIGO-VEN-ROTA TO WTL-VENDEDOR-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WDESCRICAO-ROTA  TO DESCRICAO-ROTA
+           MOVE WCODIGO-VEN-ROTA TO CODIGO-VEN-ROTA.
+
+       MOVE-DADOS-2.
+           MOVE DESCRICAO-ROTA  TO WDESCRICAO-ROTA
+           MOVE CODIGO-VEN-ROTA TO WCODIGO-VEN-ROTA.
+
+       S-VERIFICA-VEN-ROTA SECTION.
+       VERIFICA-VEN-ROTA.
+      *                  (CONFIRMA QUE O VENDEDOR INFORMADO EXISTE
+      *                   NO CADASTRO ANTES DE GRAVAR A ROTA)
+           MOVE 0 TO WVEN-ROTA-OK.
+           MOVE WCODIGO-VEN-ROTA TO CODIGO-VEN
+           READ VENDEDORES KEY IS CODIGO-VEN
+           IF FS-VEN NOT = '00'
+              MOVE 'VENDEDOR NÃO CADASTRADO ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE 1 TO WVEN-ROTA-OK
+           END-IF.
+       VERIFICA-VEN-ROTA-EXIT.
+           EXIT.
