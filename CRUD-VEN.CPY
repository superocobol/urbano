@@ -1,200 +1,370 @@
-﻿       S-INCLUIR SECTION.
-       INCLUIR-1.
-           PERFORM UNTIL WCODIGO-VEN = 999
-      *    MOVE 1 TO WSAIDA
-           DISPLAY TELA-VEN
-           MOVE '=> 999 PARA SAIR '  TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT TELA-CODIGO
-           IF WCODIGO-VEN = 999
-               CONTINUE
-           ELSE
-              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-              IF WCODIGO-VEN NOT = ZEROES
-                 PERFORM INCLUIR-2 THRU INC-FIM
-              END-IF
-           END-IF
-           END-PERFORM.
-       INCLUIR-1-EXIT.
-           EXIT.
-
-       INCLUIR-2.
-           MOVE WCODIGO-VEN TO CODIGO-VEN
-           PERFORM LER-VEN
-           IF FS-VEN = '00'
-              MOVE 'VENDEDOR JÁ EXISTE ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO-VEN
-              EXIT
-           END-IF.
-           INITIALIZE WMENSAGEM.
-
-       INCLUIR-3.
-           PERFORM UNTIL WSAIDA = 0
-           ACCEPT TELA-VEN
-           MOVE 'f'     TO WCGCCPF-1
-           MOVE WCGCCPF TO LINK-CPFCGC
-           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
-           IF FS-VEN NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO-VEN
-           END-IF
-           END-PERFORM.
-       INC-FIM.
-             EXIT.
-
-       S-ALTERAR SECTION.
-       ALTERAR-1.
-           PERFORM UNTIL WCODIGO-VEN= 999
-           MOVE '=> 999 PARA SAIR '  TO WTXT
-           DISPLAY TELA-MENSAGEM
-           DISPLAY TELA-VEN
-           ACCEPT TELA-CODIGO
-           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-           IF WCODIGO-VEN NOT = ZEROES
-              PERFORM ALTERAR-2 THRU ALT-FIM
-           END-IF
-           END-PERFORM.
-
-       ALTERAR-2.
-           MOVE WCODIGO-VEN TO CODIGO-VEN
-           PERFORM LER-VEN
-           IF FS-VEN NOT = '00'
-              MOVE 'VENDEDOR NÃO EXISTE ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO-VEN
-           END-IF.
-           INITIALIZE WMENSAGEM.
-           DISPLAY TELA-MENSAGEM.
-
-       ALTERAR-3.
-           PERFORM MOVE-DADOS-2.
-           PERFORM UNTIL WSAIDA = 0
-           DISPLAY TELA-VEN
-           ACCEPT TELA-VEN
-           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
-           IF FS-VEN NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO-VEN
-           END-IF
-           END-PERFORM.
-
-       ALT-FIM.
-             EXIT.
-
-       S-EXCLUIR SECTION.
-       EXCLUIR-1.
-           PERFORM UNTIL WCODIGO-VEN= 999
-           MOVE '=> 999 PARA SAIR '  TO WTXT
-           DISPLAY TELA-MENSAGEM
-           DISPLAY TELA-VEN
-           ACCEPT TELA-CODIGO
-           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
-           IF WCODIGO-VEN NOT = ZEROES
-              PERFORM EXCLUIR-2 THRU EXCL-FIM
-           END-IF
-           END-PERFORM.
-       EXCLUIR-2.
-           MOVE WCODIGO-VEN TO CODIGO-VEN
-           PERFORM LER-VEN
-           IF FS-VEN NOT = '00'
-              MOVE 'VENDEDOR NÃO EXISTE ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO
-           END-IF.
-           INITIALIZE WMENSAGEM.
-           DISPLAY TELA-MENSAGEM.
-
-       EXCLUIR-3.
-           PERFORM MOVE-DADOS-2.
-           PERFORM UNTIL WSAIDA = 0
-           DISPLAY TELA-VEN
-           PERFORM S-DELETAR
-           IF FS-VEN NOT = '00'
-              MOVE 1 TO WSAIDA
-              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
-              MOVE FS-VEN TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *        SETFOCUS WCODIGO
-           END-IF
-           END-PERFORM.
-       EXCL-FIM.
-           EXIT.
-
-       S-GRAVAR SECTION.
-       GRAVACAO-1.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              PERFORM MOVE-DADOS
-              WRITE REGISTRO-VENDEDORES
-           END-IF.
-       GRAVACAO-EXIT.
-           EXIT.
-
-       S-REGRAVAR SECTION.
-       REGRAVACAO-1.
-           INITIALIZE WMENSAGEM.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              PERFORM MOVE-DADOS
-              REWRITE REGISTRO-VENDEDORES
-           END-IF.
-       REGRAVACAO-EXIT.
-           EXIT.
-
-       S-DELETAR SECTION.
-       DELETA-1.
-           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT WX.
-           IF WX = 'S' OR 's'
-              DELETE VENDEDORES
-           END-IF.
-       DELETA-1-EXIT.
-           EXIT.
-
-       S-MOVER-DADOS SECTION.
-       MOVE-DADOS.
-           MOVE WCPF-VEN        TO CPF-VEN
-           MOVE WNOME-VEN      TO NOME-VEN
-           MOVE WLATITUDE-VEN  TO LATITUDE-VEN
-           MOVE WLONGITUDE-VEN TO LONGITUDE-VEN.
-
-       MOVE-DADOS-2.
-           MOVE CPF-VEN        TO WCPF-VEN
-           MOVE NOME-VEN       TO WNOME-VEN
-           MOVE LATITUDE-VEN  TO WLATITUDE-VEN
-           MOVE LONGITUDE-VEN TO WLONGITUDE-VEN.
+﻿       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+      *    MOVE 1 TO WSAIDA
+           DISPLAY TELA-VEN
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-VEN = 9999999
+               CONTINUE
+           ELSE
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-VEN NOT = ZEROES
+                 PERFORM INCLUIR-2 THRU INC-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       INCLUIR-1-EXIT.
+           EXIT.
+
+       INCLUIR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN
+           IF FS-VEN = '00'
+              MOVE 'VENDEDOR JÁ EXISTE ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *       SETFOCUS WCODIGO-VEN
+              EXIT
+           END-IF.
+           INITIALIZE WMENSAGEM.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-VEN
+           PERFORM R-DESMASCARA-CPF THRU R-DESMASCARA-CPF-EXIT
+           MOVE 'f'      TO WCGCCPF-1
+           MOVE WCPF-VEN TO WCGCCPF-2
+           MOVE WCGCCPF  TO LINK-CPFCGC
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF LINK-CPFCGC(20:1) = 'I'
+              MOVE WCPF-VEN        TO VD-DOCUMENTO
+              MOVE 'CPF INVALIDO'  TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           PERFORM VERIFICA-CPF-VEN THRU VERIFICA-CPF-VEN-EXIT
+           IF WCPF-VEN-DUP = 0
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           END-IF
+           IF FS-VEN NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *       SETFOCUS WCODIGO-VEN
+           END-IF
+           END-PERFORM.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-VEN
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-VEN NOT = ZEROES
+              PERFORM ALTERAR-2 THRU ALT-FIM
+           END-IF
+           END-PERFORM.
+
+       ALTERAR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN-LOCK
+           IF FS-VEN = '00'
+              MOVE INATIVO-VEN    TO WINATIVO-VEN-ATUAL
+              MOVE CPF-VEN        TO WCPF-VEN-ATUAL
+              MOVE NOME-VEN       TO WNOME-VEN-ATUAL
+              MOVE LATITUDE-VEN   TO WLATITUDE-VEN-ATUAL
+              MOVE LONGITUDE-VEN  TO WLONGITUDE-VEN-ATUAL
+              MOVE SUPERVISOR-VEN TO WSUPERVISOR-VEN-ATUAL
+              MOVE COMISSAO-VEN   TO WCOMISSAO-VEN-ATUAL
+           END-IF
+           IF FS-VEN = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-VEN NOT = '00'
+                 MOVE 'VENDEDOR NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+      *          SETFOCUS WCODIGO-VEN
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-VEN
+           ACCEPT TELA-VEN
+           PERFORM R-DESMASCARA-CPF THRU R-DESMASCARA-CPF-EXIT
+           MOVE 'f'      TO WCGCCPF-1
+           MOVE WCPF-VEN TO WCGCCPF-2
+           MOVE WCGCCPF  TO LINK-CPFCGC
+           PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
+           IF LINK-CPFCGC(20:1) = 'I'
+              MOVE WCPF-VEN        TO VD-DOCUMENTO
+              MOVE 'CPF INVALIDO'  TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           PERFORM VERIFICA-CPF-VEN THRU VERIFICA-CPF-VEN-EXIT
+           IF WCPF-VEN-DUP = 0
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           END-IF
+           IF FS-VEN NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *       SETFOCUS WCODIGO-VEN
+           END-IF
+           END-PERFORM.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-VEN = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-VEN
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-VEN NOT = ZEROES
+              PERFORM EXCLUIR-2 THRU EXCL-FIM
+           END-IF
+           END-PERFORM.
+       EXCLUIR-2.
+           MOVE WCODIGO-VEN TO CODIGO-VEN
+           PERFORM LER-VEN-LOCK
+           IF FS-VEN = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-VEN NOT = '00'
+                 MOVE 'VENDEDOR NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+      *          SETFOCUS WCODIGO
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-VEN
+           PERFORM S-DELETAR
+           IF FS-VEN NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *        SETFOCUS WCODIGO
+           END-IF
+           END-PERFORM.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           IF WIMPORTANDO = 'S'
+              MOVE 'S' TO WX
+           ELSE
+              MOVE 'CONFIRMA ?...' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
+           IF WX = 'S' OR 's'
+              MOVE ZEROES TO WTL-CPF-ANTES WTL-LATITUDE-ANTES
+                              WTL-LONGITUDE-ANTES WTL-SUPERVISOR-ANTES
+                              WTL-COMISSAO-ANTES
+              MOVE SPACES TO WTL-NOME-ANTES
+              MOVE SPACE  TO WTL-INATIVO-ANTES
+              PERFORM MOVE-DADOS
+              MOVE SPACE TO INATIVO-VEN
+              WRITE REGISTRO-VENDEDORES
+              IF FS-VEN = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           INITIALIZE WMENSAGEM.
+           IF WIMPORTANDO = 'S'
+              MOVE 'S' TO WX
+           ELSE
+              MOVE 'CONFIRMA ?...' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
+           IF WX = 'S' OR 's'
+              MOVE WCPF-VEN-ATUAL       TO WTL-CPF-ANTES
+              MOVE WNOME-VEN-ATUAL      TO WTL-NOME-ANTES
+              MOVE WLATITUDE-VEN-ATUAL  TO WTL-LATITUDE-ANTES
+              MOVE WLONGITUDE-VEN-ATUAL TO WTL-LONGITUDE-ANTES
+              MOVE WINATIVO-VEN-ATUAL TO WTL-INATIVO-ANTES
+              MOVE WSUPERVISOR-VEN-ATUAL TO WTL-SUPERVISOR-ANTES
+              MOVE WCOMISSAO-VEN-ATUAL   TO WTL-COMISSAO-ANTES
+              PERFORM MOVE-DADOS
+              MOVE WINATIVO-VEN-ATUAL TO INATIVO-VEN
+              REWRITE REGISTRO-VENDEDORES
+              IF FS-VEN = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK VENDEDORES
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE CPF-VEN       TO WTL-CPF-ANTES
+              MOVE NOME-VEN      TO WTL-NOME-ANTES
+              MOVE LATITUDE-VEN  TO WTL-LATITUDE-ANTES
+              MOVE LONGITUDE-VEN TO WTL-LONGITUDE-ANTES
+              MOVE INATIVO-VEN   TO WTL-INATIVO-ANTES
+              MOVE SUPERVISOR-VEN TO WTL-SUPERVISOR-ANTES
+              MOVE COMISSAO-VEN   TO WTL-COMISSAO-ANTES
+              MOVE 'S' TO INATIVO-VEN
+              REWRITE REGISTRO-VENDEDORES
+              IF FS-VEN = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK VENDEDORES
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO-VEN      TO WTL-CODIGO
+           MOVE CPF-VEN         TO WTL-CPF-DEPOIS
+           MOVE NOME-VEN        TO WTL-NOME-DEPOIS
+           MOVE LATITUDE-VEN    TO WTL-LATITUDE-DEPOIS
+           MOVE LONGITUDE-VEN   TO WTL-LONGITUDE-DEPOIS
+           MOVE INATIVO-VEN     TO WTL-INATIVO-DEPOIS
+           MOVE SUPERVISOR-VEN  TO WTL-SUPERVISOR-DEPOIS
+           MOVE COMISSAO-VEN    TO WTL-COMISSAO-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       R-GRAVA-VALIDDOC-LOG.
+      *                  (REGISTRA A TENTATIVA DE GRAVACAO DE UM CPF
+      *                   INVALIDO PELO OPERADOR, NO MESMO ARQUIVO DE
+      *                   LOG USADO PELA VARREDURA EM LOTE)
+           ACCEPT WDHVD-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHVD-HORA FROM TIME
+           MOVE WDHVD-DATA      TO VD-DATA
+           MOVE WDHVD-HH        TO VD-HH
+           MOVE WDHVD-MM        TO VD-MM
+           MOVE WDHVD-SS        TO VD-SS
+           MOVE LID-OPERADOR-1  TO VD-ORIGEM
+           MOVE 'VEN'           TO VD-TIPO
+           MOVE WCODIGO-VEN     TO VD-CODIGO
+           OPEN EXTEND ARQVALIDDOC
+           IF FS-VALIDDOC = '05' OR FS-VALIDDOC = '35'
+              OPEN OUTPUT ARQVALIDDOC
+           END-IF
+           MOVE WVALIDDOC-LINHA TO ARQVALIDDOC-REC
+           WRITE ARQVALIDDOC-REC
+           CLOSE ARQVALIDDOC.
+       R-GRAVA-VALIDDOC-LOG-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WCPF-VEN        TO CPF-VEN
+           MOVE WNOME-VEN      TO NOME-VEN
+           MOVE WLATITUDE-VEN  TO LATITUDE-VEN
+           MOVE WLONGITUDE-VEN TO LONGITUDE-VEN
+           MOVE WSUPERVISOR-VEN TO SUPERVISOR-VEN
+           MOVE WCOMISSAO-VEN   TO COMISSAO-VEN.
+
+       MOVE-DADOS-2.
+           MOVE CPF-VEN         TO WCPF-VEN
+           MOVE WCPF-VEN        TO WCPF-VEN-DIGITADO
+           MOVE NOME-VEN       TO WNOME-VEN
+           MOVE LATITUDE-VEN  TO WLATITUDE-VEN
+           MOVE LONGITUDE-VEN TO WLONGITUDE-VEN
+           MOVE SUPERVISOR-VEN TO WSUPERVISOR-VEN
+           MOVE COMISSAO-VEN   TO WCOMISSAO-VEN.
+
+       S-VERIFICA-CPF-VEN SECTION.
+       VERIFICA-CPF-VEN.
+           MOVE 0 TO WCPF-VEN-DUP.
+           MOVE WCPF-VEN TO CPF-VEN
+           READ VENDEDORES KEY IS CPF-VEN
+           IF FS-VEN = '00' AND CODIGO-VEN NOT = WCODIGO-VEN
+              MOVE 'CPF JA CADASTRADO P/ OUTRO VENDEDOR. GRAVA?'
+                TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              IF WX = 'S' OR 's'
+                 MOVE 0 TO WCPF-VEN-DUP
+              ELSE
+                 MOVE 1 TO WCPF-VEN-DUP
+              END-IF
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           MOVE WCODIGO-VEN TO CODIGO-VEN.
+       VERIFICA-CPF-VEN-EXIT.
+           EXIT.
