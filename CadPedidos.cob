@@ -0,0 +1,580 @@
+      *--------------------------
+      * CADASTRO DE PEDIDOS
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadPedidos.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PEDIDOS ASSIGN TO  DISK WID-ARQ-PEDIDOS
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-PED
+              ALTERNATE RECORD KEY IS CODIGO-CLI-PED WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-PED WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PED.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       SELECT PEDITEM ASSIGN TO  DISK WID-ARQ-PEDITEM
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-ITEM
+              ALTERNATE RECORD KEY IS CODIGO-PROD-ITEM WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PEDITEM.
+
+       SELECT PRODUTOS ASSIGN TO  DISK WID-ARQ-PRODUTO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CODIGO-PROD
+              ALTERNATE RECORD KEY IS DESCRICAO-PROD WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PROD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PEDIDOS.
+       01 REGISTRO-PEDIDOS.
+          02 CHAVE-PED.
+             03 CODIGO-PED         PIC  9(009).
+          02 CODIGO-CLI-PED        PIC  9(007).
+          02 CODIGO-VEN-PED        PIC  9(007).
+          02 DATA-PED              PIC  9(008) VALUE ZEROES.
+          02 VALOR-PED             PIC  9(007)v9(002) VALUE ZEROES.
+          02 STATUS-PED            PIC  X(001) VALUE 'A'.
+             88 PED-ABERTO         VALUE 'A'.
+             88 PED-FATURADO       VALUE 'F'.
+             88 PED-CANCELADO      VALUE 'C'.
+
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       FD PEDITEM.
+       01 REGISTRO-PEDITEM.
+          02 CHAVE-ITEM.
+             03 CODIGO-PED-ITEM       PIC  9(009).
+             03 NUMERO-ITEM           PIC  9(003).
+          02 CODIGO-PROD-ITEM         PIC  9(007).
+          02 QUANTIDADE-ITEM          PIC  9(005) VALUE ZEROES.
+          02 VALOR-UNIT-ITEM          PIC  9(007)v9(002) VALUE ZEROES.
+          02 VALOR-TOTAL-ITEM         PIC  9(009)v9(002) VALUE ZEROES.
+
+       FD PRODUTOS.
+       01 REGISTRO-PRODUTOS.
+          02 CODIGO-PROD           PIC  9(007).
+          02 DESCRICAO-PROD        PIC  X(040).
+          02 PRECO-PROD            PIC  9(007)v9(002) VALUE ZEROES.
+          02 INATIVO-PROD          PIC  X(001) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-PEDIDOS.
+          02 WCODIGO-PED            PIC  9(009) VALUE ZEROES.
+          02 WCODIGO-CLI-PED        PIC  9(007) VALUE ZEROES.
+          02 WCODIGO-VEN-PED        PIC  9(007) VALUE ZEROES.
+          02 WDATA-PED              PIC  9(008) VALUE ZEROES.
+          02 WVALOR-PED             PIC  9(007)v9(002) VALUE ZEROES.
+          02 WSTATUS-PED            PIC  X(001) VALUE 'A'.
+
+       01 FS-PED.
+           02 FS-PED-1                PIC 9.
+           02 FS-PED-2                PIC 9.
+           02 FS-PED-R REDEFINES FS-PED-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-PROD.
+           02 FS-PROD-1                PIC 9.
+           02 FS-PROD-2                PIC 9.
+           02 FS-PROD-R REDEFINES FS-PROD-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-PEDIDOS.
+           02 WID-ARQ-PEDIDOS-1            PIC X(50).
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1           PIC X(50).
+
+       01 WID-ARQ-PEDITEM             PIC X(50) VALUE 'ARQPEDITEM.DAT'.
+       01 FS-PEDITEM.
+           02 FS-PEDITEM-1                PIC 9.
+           02 FS-PEDITEM-2                PIC 9.
+           02 FS-PEDITEM-R REDEFINES FS-PEDITEM-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-PRODUTO.
+           02 WID-ARQ-PRODUTO-1            PIC X(50).
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CODIGO             PIC 9(009).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CLIENTE            PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-VENDEDOR           PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-DATA-PED           PIC 9(008).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-VALOR-ANTES        PIC 9(007)v9(002).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-VALOR-DEPOIS       PIC 9(007)v9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-STATUS-ANTES       PIC X(001).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-STATUS-DEPOIS      PIC X(001).
+
+       77 WOPCAO-P        PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCLI-VEN-PED-OK PIC 9 VALUE ZEROES.
+      *                  (1=CLIENTE E VENDEDOR CONFERIDOS COM SUCESSO)
+
+       01 WCOD-CLI-BUSCA   PIC 9(007) VALUE ZEROES.
+       01 WCOD-VEN-BUSCA   PIC 9(007) VALUE ZEROES.
+
+       77 WOPCAO-ITEM         PIC 9 VALUE ZEROES.
+       01 WREGISTRO-PEDITEM.
+          02 WNUMERO-ITEM         PIC 9(003) VALUE ZEROES.
+          02 WCODIGO-PROD-ITEM    PIC 9(007) VALUE ZEROES.
+          02 WQUANTIDADE-ITEM     PIC 9(005) VALUE ZEROES.
+          02 WVALOR-UNIT-ITEM     PIC 9(007)v9(002) VALUE ZEROES.
+          02 WVALOR-TOTAL-ITEM    PIC 9(009)v9(002) VALUE ZEROES.
+       01 WDESCRICAO-PROD-ITEM    PIC X(040) VALUE SPACES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-PED.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-P.
+           MOVE LID-ARQ-PEDIDOS-1   TO WID-ARQ-PEDIDOS-1
+           MOVE LID-ARQ-CLIENTE-1   TO WID-ARQ-CLIENTE-1
+           MOVE LID-ARQ-VENDEDOR-1  TO WID-ARQ-VENDEDOR-1
+           PERFORM ABRE-ARQUIVOS.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-P = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-P
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-PESQUISA-CLI
+             WHEN 5
+               PERFORM S-PESQUISA-VEN
+             WHEN 7
+               PERFORM S-ITENS
+             WHEN 6
+               CLOSE PEDIDOS CLIENTES VENDEDORES PEDITEM PRODUTOS
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-PED.CPY.
+
+       S-PESQUISA-CLI SECTION.
+       PESQUISA-CLI-1.
+           MOVE ZEROES TO WCOD-CLI-BUSCA
+           DISPLAY TELA-BUSCA-CLI-PED
+           ACCEPT TELA-BUSCA-CLI-PED
+           IF WCOD-CLI-BUSCA NOT = ZEROES
+              MOVE WCOD-CLI-BUSCA TO CODIGO-CLI-PED
+              START PEDIDOS KEY IS NOT LESS THAN CODIGO-CLI-PED
+              IF FS-PED NOT = '00'
+                 MOVE 'NENHUM PEDIDO ENCONTRADO ST ' TO WTXT
+                 MOVE FS-PED TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-CLI-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-CLI-EXIT.
+           EXIT.
+
+       PESQUISA-CLI-2.
+           READ PEDIDOS NEXT
+           IF FS-PED NOT = '00' OR CODIGO-CLI-PED NOT = WCOD-CLI-BUSCA
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA-PED
+              ACCEPT TELA-RESULT-BUSCA-PED
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-PESQUISA-VEN SECTION.
+       PESQUISA-VEN-1.
+           MOVE ZEROES TO WCOD-VEN-BUSCA
+           DISPLAY TELA-BUSCA-VEN-PED
+           ACCEPT TELA-BUSCA-VEN-PED
+           IF WCOD-VEN-BUSCA NOT = ZEROES
+              MOVE WCOD-VEN-BUSCA TO CODIGO-VEN-PED
+              START PEDIDOS KEY IS NOT LESS THAN CODIGO-VEN-PED
+              IF FS-PED NOT = '00'
+                 MOVE 'NENHUM PEDIDO ENCONTRADO ST ' TO WTXT
+                 MOVE FS-PED TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-VEN-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-VEN-EXIT.
+           EXIT.
+
+       PESQUISA-VEN-2.
+           READ PEDIDOS NEXT
+           IF FS-PED NOT = '00' OR CODIGO-VEN-PED NOT = WCOD-VEN-BUSCA
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA-PED
+              ACCEPT TELA-RESULT-BUSCA-PED
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-ITENS SECTION.
+       ITENS-1.
+           MOVE '=> 999999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-PED
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-PED NOT = 999999999
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-PED NOT = ZEROES
+                 MOVE WCODIGO-PED TO CODIGO-PED
+                 PERFORM LER-PED
+                 IF FS-PED NOT = '00'
+                    MOVE 'PEDIDO NÃO EXISTE ST ' TO WTXT
+                    MOVE FS-PED TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE WMENSAGEM
+                 ELSE
+                    INITIALIZE WMENSAGEM
+                    MOVE ZEROES TO WOPCAO-ITEM
+                    PERFORM UNTIL WOPCAO-ITEM = 4
+                       DISPLAY TELA-OPCAO-ITEM
+                       ACCEPT TELA-OPCAO-ITEM
+                       EVALUATE WOPCAO-ITEM
+                         WHEN 1
+                           PERFORM ITEM-INCLUIR
+                         WHEN 2
+                           PERFORM ITEM-EXCLUIR
+                         WHEN 3
+                           PERFORM ITEM-LISTAR
+                         WHEN 4
+                           CONTINUE
+                       END-EVALUATE
+                    END-PERFORM
+                 END-IF
+              END-IF
+           END-IF.
+       ITENS-EXIT.
+           EXIT.
+
+       ITEM-INCLUIR.
+           MOVE ZEROES TO WNUMERO-ITEM
+           MOVE '=> 000 PARA SAIR ' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-ITEM
+           ACCEPT TELA-CODIGO-ITEM
+           IF WNUMERO-ITEM NOT = ZEROES
+              MOVE CODIGO-PED       TO CODIGO-PED-ITEM
+              MOVE WNUMERO-ITEM     TO NUMERO-ITEM
+              READ PEDITEM
+              IF FS-PEDITEM = '00'
+                 MOVE 'ITEM JÁ EXISTE ST ' TO WTXT
+                 MOVE FS-PEDITEM TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+              ELSE
+                 DISPLAY TELA-ITEM
+                 ACCEPT TELA-ITEM
+                 MOVE WCODIGO-PROD-ITEM TO CODIGO-PROD
+                 PERFORM LER-PROD
+                 IF FS-PROD NOT = '00'
+                    MOVE 'PRODUTO NÃO EXISTE ST ' TO WTXT
+                    MOVE FS-PROD TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE WMENSAGEM
+                 ELSE
+                    MOVE CODIGO-PED         TO CODIGO-PED-ITEM
+                    MOVE WNUMERO-ITEM       TO NUMERO-ITEM
+                    MOVE WCODIGO-PROD-ITEM  TO CODIGO-PROD-ITEM
+                    MOVE WQUANTIDADE-ITEM   TO QUANTIDADE-ITEM
+                    MOVE PRECO-PROD         TO VALOR-UNIT-ITEM
+                    COMPUTE VALOR-TOTAL-ITEM =
+                       QUANTIDADE-ITEM * VALOR-UNIT-ITEM
+                    WRITE REGISTRO-PEDITEM
+                    IF FS-PEDITEM NOT = '00'
+                       MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+                       MOVE FS-PEDITEM TO WST
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT WX
+                    END-IF
+                    INITIALIZE WMENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+
+       ITEM-EXCLUIR.
+           MOVE ZEROES TO WNUMERO-ITEM
+           MOVE '=> 000 PARA SAIR ' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-CODIGO-ITEM
+           ACCEPT TELA-CODIGO-ITEM
+           IF WNUMERO-ITEM NOT = ZEROES
+              MOVE CODIGO-PED   TO CODIGO-PED-ITEM
+              MOVE WNUMERO-ITEM TO NUMERO-ITEM
+              READ PEDITEM
+              IF FS-PEDITEM NOT = '00'
+                 MOVE 'ITEM NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-PEDITEM TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 IF WX = 'S' OR 's'
+                    DELETE PEDITEM
+                 END-IF
+              END-IF
+              INITIALIZE WMENSAGEM
+           END-IF.
+
+       ITEM-LISTAR.
+           MOVE CODIGO-PED TO CODIGO-PED-ITEM
+           MOVE ZEROES     TO NUMERO-ITEM
+           START PEDITEM KEY IS NOT LESS THAN CHAVE-ITEM
+           IF FS-PEDITEM NOT = '00'
+              MOVE 'NENHUM ITEM ENCONTRADO ST ' TO WTXT
+              MOVE FS-PEDITEM TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+           ELSE
+              MOVE 0 TO WSAIDA
+              PERFORM ITEM-LISTAR-2 UNTIL WSAIDA = 1
+              MOVE 0 TO WSAIDA
+           END-IF.
+
+       ITEM-LISTAR-2.
+           READ PEDITEM NEXT
+           IF FS-PEDITEM NOT = '00' OR CODIGO-PED-ITEM NOT = CODIGO-PED
+              MOVE 1 TO WSAIDA
+           ELSE
+              MOVE NUMERO-ITEM      TO WNUMERO-ITEM
+              MOVE CODIGO-PROD-ITEM TO WCODIGO-PROD-ITEM
+              MOVE QUANTIDADE-ITEM  TO WQUANTIDADE-ITEM
+              MOVE VALOR-UNIT-ITEM  TO WVALOR-UNIT-ITEM
+              MOVE VALOR-TOTAL-ITEM TO WVALOR-TOTAL-ITEM
+              MOVE SPACES           TO WDESCRICAO-PROD-ITEM
+              MOVE CODIGO-PROD-ITEM TO CODIGO-PROD
+              PERFORM LER-PROD
+              IF FS-PROD = '00'
+                 MOVE DESCRICAO-PROD TO WDESCRICAO-PROD-ITEM
+              END-IF
+              DISPLAY TELA-LISTA-ITEM
+              ACCEPT TELA-LISTA-ITEM
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O PEDIDOS.
+           IF FS-PED = '35'
+              CLOSE PEDIDOS OPEN OUTPUT PEDIDOS
+              CLOSE PEDIDOS OPEN I-O PEDIDOS
+           END-IF
+           IF FS-PED = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS ST ' TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST ' TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O PEDITEM.
+           IF FS-PEDITEM = '35'
+              CLOSE PEDITEM OPEN OUTPUT PEDITEM
+              CLOSE PEDITEM OPEN I-O PEDITEM
+           END-IF
+           IF FS-PEDITEM = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ITENS ST ' TO WTXT
+              MOVE FS-PEDITEM TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O PRODUTOS.
+           IF FS-PROD NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       LER-PED.
+           READ PEDIDOS.
+       LER-PED-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UM PEDIDO, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-PED-LOCK.
+           READ PEDIDOS WITH LOCK.
+       LER-PED-LOCK-FIM.
+           EXIT.
+
+       LER-PROD.
+           READ PRODUTOS.
+       LER-PROD-FIM.
+           EXIT.
+
+       CHECA-CODIGO.
+          IF WCODIGO-PED = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO  WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
