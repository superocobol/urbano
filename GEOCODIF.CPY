@@ -0,0 +1,26 @@
+      *-------------------------------------
+      * ROTINA DE GEOCODIFICACAO DE CIDADE/UF
+      * SO E ACIONADA QUANDO O OPERADOR DEIXA LATITUDE E
+      * LONGITUDE ZERADAS NA TELA -- SE ELE DIGITOU AS
+      * COORDENADAS, ESSAS SAO MANTIDAS SEM ALTERACAO.
+      *-------------------------------------
+       GEOCODIFICA-CLIENTE.
+           IF WLATITUDE = ZEROES AND WLONGITUDE = ZEROES
+              MOVE WCIDADE TO LINK-GEO-CIDADE
+              MOVE WESTADO TO LINK-GEO-UF
+              CALL   'GEOCODIF' USING LINK-GEO
+              CANCEL 'GEOCODIF'
+              IF LINK-GEO-STATUS = 'S'
+                 MOVE LINK-GEO-LATITUDE  TO WLATITUDE
+                 MOVE LINK-GEO-LONGITUDE TO WLONGITUDE
+              ELSE
+                 MOVE 'CIDADE NAO ENCONTRADA NA BASE DE GEOCODIFICACAO'
+                   TO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+       GEOCODIFICA-CLIENTE-EXIT.
+           EXIT.
