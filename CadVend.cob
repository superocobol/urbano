@@ -1,222 +1,701 @@
-      *--------------------------
-      * CADASTRO DE VENDEDORES
-      *---------------------------
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CadVend.
-      *AUTHOR.      URBANO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-VEN
-              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-VEN.
-
-       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS FS-IMPORT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD VENDEDORES.
-       01  REGISTRO-VENDEDORES.
-           02 CHAVE-VEN.
-              03 CODIGO-VEN             PIC  9(003).
-              03 CPF-VEN                PIC  9(011).
-           02 NOME-VEN                  PIC  X(040).
-           02 LATITUDE-VEN              PIC S9(003)v9(008).
-           02 LONGITUDE-VEN             PIC S9(003)v9(008).
-
-       FD  ARQIMPORT.
-       01  ARQIMPORT-REC.
-           05  ARQIMPORT-DATA-01   PIC X(00512).
-
-       WORKING-STORAGE SECTION.
-       01 WARQIMPORT-REC                 PIC X(512).
-       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
-           02 WCHAVE-VEN-IMP.
-              03 WCODIGO-VEN-IMP         PIC  9(003).
-              03 WCPF-VEN-IMP            PIC  9(011).
-           02 WNOME-VEN-IMP              PIC  X(040).
-           02 WLATITUDE-VEN-IMP          PIC S9(003)v9(008).
-           02 WLONGITUDE-VEN-IMP         PIC S9(003)v9(008).
-           02 FILLER                     PIC X(429).
-
-       01 WREGISTRO-VENDEDORES.
-          02 WCHAVE-VEN.
-             03 WCODIGO-VEN             PIC  9(003).
-             03 WCPF-VEN                PIC  9(011).
-          02 WNOME-VEN                  PIC  X(040).
-          02 WLATITUDE-VEN              PIC S9(003)v9(008).
-          02 WLONGITUDE-VEN             PIC S9(003)v9(008).
-
-       01 FS-VEN.
-           02 FS-VEN-1                PIC 9.
-           02 FS-VEN-2                PIC 9.
-           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
-       01 FS-IMPORT.
-           02 FS-IMPORT-1                PIC 9.
-           02 FS-IMPORT-2                PIC 9.
-           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
-
-       01 WID-ARQ-VENDEDOR.
-           02 WID-ARQ-VENDEDOR-1            PIC X(50).
-
-       01 WID-ARQ-IMPORT.
-           02 WID-ARQ-IMPORT-1             PIC X(50).
-
-       01 WCGCCPF.
-           02 WCGCCPF-1                    PIC X(01).
-           02 WCGCCPF-2                    PIC X(01).
-
-       77 WOPCAO-V        PIC 9 VALUE ZEROES.
-       77 WX              PIC X VALUE SPACES.
-       77 WSAIDA          PIC 9 VALUE ZEROES.
-      *                  (0=OK, 1=SAIDA)
-       77 WCONT           PIC 9(04) VALUE ZEROES.
-
-       01 WMENSAGEM.
-          02 WTXT         PIC X(50) VALUE SPACES.
-          02 WST          PIC 99 VALUE ZEROES.
-
-       COPY "FUNCAO.CPY".
-       COPY "L-LINK.CPY".
-       COPY "TELAS-VEN.CPY".
-
-       PROCEDURE DIVISION USING LINK-DADOS.
-       ABERTURA.
-           INITIALIZE WSAIDA WOPCAO-V.
-           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
-           PERFORM ABRE-VEN.
-
-       ACCEPTA-OPCAO.
-           PERFORM UNTIL WOPCAO-V = 5
-                DISPLAY TELA-OPCAO
-                ACCEPT TELA-OPCAO
-           EVALUATE WOPCAO-V
-             WHEN 1
-               PERFORM S-INCLUIR
-             WHEN 2
-               PERFORM S-ALTERAR
-             WHEN 3
-               PERFORM S-EXCLUIR
-             WHEN 4
-               PERFORM S-IMPORTAR
-             WHEN 5
-               CLOSE VENDEDORES
-               EXIT PROGRAM
-           END-EVALUATE
-           END-PERFORM.
-       ACCEPTA-OPCAO-EXIT.
-           EXIT.
-
-       COPY CRUD-VEN.CPY.
-
-       S-IMPORTAR SECTION.
-       IMPORTAR-1.
-           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTAÇÃO:'
-            TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT TELA-NOME-ARIMPORT
-           IF NOT ESC
-              OPEN INPUT ARQIMPORT
-              IF FS-IMPORT NOT = '00'
-                 MOVE 'ERRO NA ABERTURA DO ARQUIVO DE IMPORTAÇÃO ST '
-                   TO WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-              ELSE
-                 INITIALIZE WCONT
-                 PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
-                 MOVE FS-IMPORT TO WST
-                 STRING
-                  'IMPORTAÇÃO CONCLUÍDA ST ' WST
-                  ' - REG. IMPORTADOS - ' WCONT
-                      DELIMITED BY SIZE INTO WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-                 CLOSE ARQIMPORT
-              END-IF
-           END-IF.
-           INITIALIZE TELA-NOME-ARIMPORT.
-       IMP-FIM.
-           EXIT.
-
-       LER-IMPORT.
-           READ ARQIMPORT NEXT.
-           IF FS-IMPORT = '00'
-              MOVE ARQIMPORT-REC TO WARQIMPORT-REC
-              MOVE WCODIGO-VEN-IMP     TO WCODIGO-VEN
-              MOVE WCPF-VEN-IMP        TO WCPF-VEN
-              MOVE WNOME-VEN-IMP       TO WNOME-VEN
-              MOVE WLATITUDE-VEN-IMP   TO WLATITUDE-VEN
-              MOVE WLONGITUDE-VEN-IMP  TO WLONGITUDE-VEN
-              PERFORM LER-VEN
-              IF FS-VEN = '23'
-                 MOVE WCPF-VEN       TO CPF-VEN
-                 MOVE WNOME-VEN      TO NOME-VEN
-                 MOVE WLATITUDE-VEN  TO LATITUDE-VEN
-                 MOVE WLONGITUDE-VEN TO LONGITUDE-VEN
-                 PERFORM S-GRAVAR
-                 IF FS-VEN = '00'
-                    ADD 1 TO WCONT
-                 ELSE
-                    MOVE
-                    "ERRO NA GRAVAÇÃO DO ARQUIVO DE VENDEDORES ST "
-                    TO WTXT
-                    MOVE FS-VEN TO WST
-                    DISPLAY TELA-MENSAGEM
-                    MOVE '10' TO FS-IMPORT
-                    ACCEPT WX
-                 END-IF
-              END-IF.
-
-       ABRE-VEN.
-           OPEN I-O VENDEDORES.
-           IF FS-VEN = '35'
-              CLOSE VENDEDORES OPEN OUTPUT VENDEDORES
-              CLOSE VENDEDORES OPEN I-O VENDEDORES
-           END-IF
-           IF FS-VEN = '00' OR '05'
-              CONTINUE
-           ELSE
-              STRING "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST"
-001880                      " File-Status = "
-001890                      FS-VEN DELIMITED BY SIZE
-001900                      INTO WMENSAGEM
-001910        END-STRING
-001920        DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN.
-
-       LER-VEN.
-           READ VENDEDORES.
-       LER-VEN-FIM.
-           EXIT.
-
-       CHECA-CODIGO.
-          IF WCODIGO-VEN = ZEROES
-              MOVE 'CODIGO INVALIDO ' TO  WTXT
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO
-           END-IF.
-       CHECA-CODIGO-EXIT.
-           EXIT.
-
-       R-VALIDA-CPF.
-           MOVE 'F'        TO WCGCCPF-1.
-           MOVE WCPF-VEN   TO WCGCCPF-2.
-           MOVE WCGCCPF TO LINK-CPFCGC.
-
-       COPY VALIDACNPJCPF.CPY.
+      *--------------------------
+      * CADASTRO DE VENDEDORES
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadVend.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       SELECT ARQIMPEXC ASSIGN TO DISK WID-ARQ-IMPEXC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPEXC.
+
+       SELECT ARQVALIDDOC ASSIGN TO DISK WID-ARQ-VALIDDOC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-VALIDDOC.
+
+       SELECT ARQIMPSUM  ASSIGN TO DISK WID-ARQ-IMPSUM
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPSUM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD  ARQIMPORT.
+       01  ARQIMPORT-REC.
+           05  ARQIMPORT-DATA-01   PIC X(00512).
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       FD  ARQIMPEXC.
+       01  ARQIMPEXC-REC            PIC X(120).
+
+       FD  ARQVALIDDOC.
+       01  ARQVALIDDOC-REC          PIC X(100).
+
+       FD  ARQIMPSUM.
+       01  ARQIMPSUM-REC             PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WARQIMPORT-REC                 PIC X(512).
+       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+           02 WCHAVE-VEN-IMP.
+              03 WCODIGO-VEN-IMP         PIC  9(007).
+              03 WCPF-VEN-IMP            PIC  9(011).
+           02 WNOME-VEN-IMP              PIC  X(040).
+           02 WLATITUDE-VEN-IMP          PIC S9(003)v9(008).
+           02 WLONGITUDE-VEN-IMP         PIC S9(003)v9(008).
+           02 FILLER                     PIC X(429).
+
+       01 WREGISTRO-VENDEDORES.
+          02 WCHAVE-VEN.
+             03 WCODIGO-VEN             PIC  9(007).
+             03 WCPF-VEN                PIC  9(011).
+          02 WNOME-VEN                  PIC  X(040).
+          02 WLATITUDE-VEN              PIC S9(003)v9(008).
+          02 WLONGITUDE-VEN             PIC S9(003)v9(008).
+          02 WSUPERVISOR-VEN            PIC  9(007).
+          02 WCOMISSAO-VEN              PIC  9(003)v9(002).
+
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1            PIC X(50).
+
+       01 WID-ARQ-IMPORT.
+           02 WID-ARQ-IMPORT-1             PIC X(50).
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WID-ARQ-IMPEXC              PIC X(50) VALUE 'IMPEXC.LOG'.
+       01 FS-IMPEXC                   PIC XX VALUE '00'.
+
+       01 WIMPEXC-LINHA.
+          02 WIE-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WIE-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WIE-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-MENSAGEM           PIC X(50).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-STATUS             PIC 99.
+
+       01 WID-ARQ-VALIDDOC            PIC X(50) VALUE 'VALIDDOC.LOG'.
+       01 FS-VALIDDOC                 PIC XX VALUE '00'.
+
+       01 WDATA-HORA-VD.
+          02 WDHVD-DATA.
+             03 WDHVD-ANO             PIC 9(004).
+             03 WDHVD-MES             PIC 9(002).
+             03 WDHVD-DIA             PIC 9(002).
+          02 WDHVD-HORA.
+             03 WDHVD-HH              PIC 9(002).
+             03 WDHVD-MM              PIC 9(002).
+             03 WDHVD-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WVALIDDOC-LINHA.
+          02 VD-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-ORIGEM              PIC X(010).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-TIPO                PIC X(03).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-CODIGO              PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-DOCUMENTO           PIC X(014).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-MOTIVO              PIC X(030).
+
+       01 WID-ARQ-IMPSUM               PIC X(50) VALUE 'IMPSUM.LOG'.
+       01 FS-IMPSUM                    PIC XX VALUE '00'.
+
+       01 WDATA-HORA-IS.
+          02 WDHIS-DATA.
+             03 WDHIS-ANO             PIC 9(004).
+             03 WDHIS-MES             PIC 9(002).
+             03 WDHIS-DIA             PIC 9(002).
+          02 WDHIS-HORA.
+             03 WDHIS-HH              PIC 9(002).
+             03 WDHIS-MM              PIC 9(002).
+             03 WDHIS-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WIMPSUM-LINHA.
+          02 IS-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IS-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IS-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IS-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IS-ARQUIVO             PIC X(050).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(006) VALUE 'LIDOS='.
+          02 IS-LIDOS               PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(007) VALUE 'INCLUI='.
+          02 IS-INCLUIDOS           PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(007) VALUE 'ATUAL.='.
+          02 IS-ATUALIZADOS         PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(006) VALUE 'ERROS='.
+          02 IS-ERROS               PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(003) VALUE 'ST='.
+          02 IS-STATUS-FINAL        PIC 99.
+
+       77 WFORMATO-IMPORT PIC X VALUE 'F'.
+      *                  (F=LAYOUT FIXO  C=CSV DELIMITADO POR VIRGULA)
+       77 WMODO-BATCH     PIC X VALUE 'N'.
+      *                  (S=NAO PARA EM CASO DE EXCECAO NA IMPORTACAO)
+       77 WIMPORTANDO     PIC X VALUE 'N'.
+      *                  (LIGADA DURANTE A IMPORTACAO PARA DISPENSAR
+      *                   A CONFIRMACAO INTERATIVA DE GRAVACAO/REGRAVACAO)
+
+       01 WCODIGO-VEN-CSV   PIC X(007) VALUE SPACES.
+       01 WCPF-VEN-CSV      PIC X(011) VALUE SPACES.
+       01 WNOME-VEN-CSV     PIC X(040) VALUE SPACES.
+       01 WLATITUDE-VEN-CSV PIC X(014) VALUE SPACES.
+       01 WLONGITUDE-VEN-CSV PIC X(014) VALUE SPACES.
+       01 WLATITUDE-VEN-CSV-ED  PIC -999.99999999.
+       01 WLONGITUDE-VEN-CSV-ED PIC -999.99999999.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CPF-ANTES          PIC 9(011).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-CPF-DEPOIS         PIC 9(011).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-NOME-ANTES         PIC X(040).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-NOME-DEPOIS        PIC X(040).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-LATITUDE-ANTES     PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-LATITUDE-DEPOIS    PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-LONGITUDE-ANTES    PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-LONGITUDE-DEPOIS   PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-INATIVO-ANTES      PIC X(001).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-INATIVO-DEPOIS     PIC X(001).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-SUPERVISOR-ANTES   PIC 9(007).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-SUPERVISOR-DEPOIS  PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-COMISSAO-ANTES     PIC 9(003)v9(002).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-COMISSAO-DEPOIS    PIC 9(003)v9(002).
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC X(18).
+           02 WCGCCPF-3                    PIC X(01).
+
+       77 WOPCAO-V        PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+       77 WCONT-LID       PIC 9(05) VALUE ZEROES.
+       77 WCONT-INC       PIC 9(05) VALUE ZEROES.
+       77 WCONT-ATU       PIC 9(05) VALUE ZEROES.
+       77 WCONT-ERR       PIC 9(05) VALUE ZEROES.
+       77 WCPF-VEN-DUP    PIC 9 VALUE ZEROES.
+       77 WINATIVO-VEN-ATUAL PIC X(001) VALUE SPACES.
+       77 WCPF-VEN-ATUAL        PIC 9(011) VALUE ZEROES.
+       77 WNOME-VEN-ATUAL       PIC X(040) VALUE SPACES.
+       77 WLATITUDE-VEN-ATUAL   PIC S9(003)V9(008) VALUE ZEROES.
+       77 WLONGITUDE-VEN-ATUAL  PIC S9(003)V9(008) VALUE ZEROES.
+       77 WSUPERVISOR-VEN-ATUAL PIC 9(007) VALUE ZEROES.
+       77 WCOMISSAO-VEN-ATUAL   PIC 9(003)V9(002) VALUE ZEROES.
+      *                  (GUARDAM OS DADOS DO VENDEDOR TRAVADO
+      *                   PARA ALTERACAO, POIS A LEITURA POR CPF FEITA
+      *                   EM VERIFICA-CPF-VEN PODE TRAZER PARA O
+      *                   BUFFER O REGISTRO DE OUTRO VENDEDOR)
+       01 WNOME-VEN-BUSCA PIC X(40) VALUE SPACES.
+       77 WBUSCA-LEN      PIC 99 VALUE ZEROES.
+
+       01 WCPF-VEN-DIGITADO PIC X(014) VALUE SPACES.
+      *                  (ACEITA O CPF COM OU SEM A MASCARA
+      *                   999.999.999-99 - SO OS DIGITOS SAO
+      *                   APROVEITADOS)
+       77 WPOS-MASK       PIC 99 VALUE ZEROES.
+       77 WQTD-DIG-CPF    PIC 99 VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       COPY "FUNCAO.CPY".
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-VEN.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-V.
+           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
+           PERFORM ABRE-VEN.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-V = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-V
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-IMPORTAR
+             WHEN 5
+               PERFORM S-PESQUISA-NOME
+             WHEN 7
+               PERFORM S-EXPORTAR
+             WHEN 8
+               PERFORM S-CONSULTA
+             WHEN 6
+               CLOSE VENDEDORES
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-VEN.CPY.
+
+       S-IMPORTAR SECTION.
+       IMPORTAR-1.
+           MOVE 'F' TO WFORMATO-IMPORT
+           MOVE 'N' TO WMODO-BATCH
+           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTAÇÃO:'
+            TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN INPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE 'ERRO NA ABERTURA DO ARQUIVO DE IMPORTAÇÃO ST '
+                   TO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+              ELSE
+                 INITIALIZE WCONT WCONT-LID WCONT-INC WCONT-ATU
+                            WCONT-ERR
+                 MOVE 'S' TO WIMPORTANDO
+                 PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
+                 MOVE 'N' TO WIMPORTANDO
+                 MOVE FS-IMPORT TO WST
+                 STRING
+                  'IMPORTAÇÃO CONCLUÍDA ST ' WST
+                  ' - REG. IMPORTADOS - ' WCONT
+                      DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+                 PERFORM R-GRAVA-RESUMO-IMPORT
+                 CLOSE ARQIMPORT
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       IMP-FIM.
+           EXIT.
+
+       LER-IMPORT.
+           READ ARQIMPORT NEXT.
+           IF FS-IMPORT = '00'
+              IF WFORMATO-IMPORT = 'C' OR 'c'
+                 PERFORM R-PARSE-CSV-VEN
+              ELSE
+                 MOVE ARQIMPORT-REC TO WARQIMPORT-REC
+              END-IF
+              MOVE WCODIGO-VEN-IMP     TO WCODIGO-VEN
+              MOVE WCPF-VEN-IMP        TO WCPF-VEN
+              MOVE WNOME-VEN-IMP       TO WNOME-VEN
+              MOVE WLATITUDE-VEN-IMP   TO WLATITUDE-VEN
+              MOVE WLONGITUDE-VEN-IMP  TO WLONGITUDE-VEN
+              PERFORM LER-VEN
+              ADD 1 TO WCONT-LID
+              IF FS-VEN = '23'
+                 MOVE WCPF-VEN       TO CPF-VEN
+                 MOVE WNOME-VEN      TO NOME-VEN
+                 MOVE WLATITUDE-VEN  TO LATITUDE-VEN
+                 MOVE WLONGITUDE-VEN TO LONGITUDE-VEN
+                 PERFORM S-GRAVAR
+                 IF FS-VEN = '00'
+                    ADD 1 TO WCONT
+                    ADD 1 TO WCONT-INC
+                 ELSE
+                    ADD 1 TO WCONT-ERR
+                    MOVE
+                    "ERRO NA GRAVAÇÃO DO ARQUIVO DE VENDEDORES ST "
+                    TO WTXT
+                    MOVE FS-VEN TO WST
+                    PERFORM R-MENSAGEM-IMPORT
+                    MOVE '10' TO FS-IMPORT
+                 END-IF
+              END-IF.
+
+       R-PARSE-CSV-VEN.
+           MOVE SPACES TO WCODIGO-VEN-CSV WCPF-VEN-CSV WNOME-VEN-CSV
+                          WLATITUDE-VEN-CSV WLONGITUDE-VEN-CSV
+           UNSTRING ARQIMPORT-REC DELIMITED BY ','
+              INTO WCODIGO-VEN-CSV WCPF-VEN-CSV WNOME-VEN-CSV
+                   WLATITUDE-VEN-CSV WLONGITUDE-VEN-CSV
+           END-UNSTRING
+           INSPECT WCODIGO-VEN-CSV REPLACING ALL SPACE BY ZERO
+           INSPECT WCPF-VEN-CSV    REPLACING ALL SPACE BY ZERO
+           MOVE WCODIGO-VEN-CSV    TO WCODIGO-VEN-IMP
+           MOVE WCPF-VEN-CSV       TO WCPF-VEN-IMP
+           MOVE WNOME-VEN-CSV      TO WNOME-VEN-IMP
+           COMPUTE WLATITUDE-VEN-IMP =
+                   FUNCTION NUMVAL(WLATITUDE-VEN-CSV)
+           COMPUTE WLONGITUDE-VEN-IMP =
+                   FUNCTION NUMVAL(WLONGITUDE-VEN-CSV).
+
+       S-EXPORTAR SECTION.
+       EXPORTAR-1.
+      *                  (GRAVA A BASE DE VENDEDORES NO MESMO LAYOUT DO
+      *                   ARQUIVO DE IMPORTAÇÃO - FIXO OU CSV - PARA
+      *                   QUE POSSA SER REIMPORTADA POSTERIORMENTE)
+           MOVE 'F' TO WFORMATO-IMPORT
+           MOVE 'N' TO WMODO-BATCH
+           MOVE 'INFORME O NOME DO ARQUIVO PARA EXPORTAÇÃO:' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN OUTPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE
+                 'ERRO NA ABERTURA DO ARQUIVO DE EXPORTAÇÃO ST '
+                  TO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+              ELSE
+                 INITIALIZE WCONT
+                 MOVE ZEROES TO CHAVE-VEN
+                 START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+                 PERFORM GRAVA-EXPORT UNTIL FS-VEN NOT = '00'
+                 CLOSE ARQIMPORT
+                 STRING
+                  'EXPORTAÇÃO CONCLUÍDA - REG. EXPORTADOS - '
+                  WCONT DELIMITED BY SIZE INTO WTXT
+                 PERFORM R-MENSAGEM-IMPORT
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       EXPORTAR-FIM.
+           EXIT.
+
+       GRAVA-EXPORT.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              MOVE SPACES TO WARQIMPORT-REC
+              IF WFORMATO-IMPORT = 'C' OR 'c'
+                 PERFORM MONTA-CSV-EXPORT
+              ELSE
+                 MOVE CODIGO-VEN    TO WCODIGO-VEN-IMP
+                 MOVE CPF-VEN       TO WCPF-VEN-IMP
+                 MOVE NOME-VEN      TO WNOME-VEN-IMP
+                 MOVE LATITUDE-VEN  TO WLATITUDE-VEN-IMP
+                 MOVE LONGITUDE-VEN TO WLONGITUDE-VEN-IMP
+              END-IF
+              MOVE WARQIMPORT-REC TO ARQIMPORT-REC
+              WRITE ARQIMPORT-REC
+              ADD 1 TO WCONT
+           END-IF.
+
+       MONTA-CSV-EXPORT.
+           MOVE CODIGO-VEN    TO WCODIGO-VEN-CSV
+           MOVE CPF-VEN       TO WCPF-VEN-CSV
+           MOVE NOME-VEN      TO WNOME-VEN-CSV
+           MOVE LATITUDE-VEN  TO WLATITUDE-VEN-CSV-ED
+           MOVE LONGITUDE-VEN TO WLONGITUDE-VEN-CSV-ED
+           STRING FUNCTION TRIM(WCODIGO-VEN-CSV) DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(WCPF-VEN-CSV) DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(WNOME-VEN-CSV) DELIMITED BY SIZE
+                  ',' WLATITUDE-VEN-CSV-ED DELIMITED BY SIZE
+                  ',' WLONGITUDE-VEN-CSV-ED DELIMITED BY SIZE
+                  INTO WARQIMPORT-REC.
+
+       S-MENSAGEM-IMPORT SECTION.
+       R-MENSAGEM-IMPORT.
+           IF WMODO-BATCH = 'S' OR 's'
+              PERFORM R-GRAVA-EXCECAO-IMPORT
+           ELSE
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
+       R-MENSAGEM-IMPORT-EXIT.
+           EXIT.
+
+       R-GRAVA-EXCECAO-IMPORT.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WIE-DATA
+           MOVE WDHTL-HH        TO WIE-HH
+           MOVE WDHTL-MM        TO WIE-MM
+           MOVE WDHTL-SS        TO WIE-SS
+           MOVE WCODIGO-VEN     TO WIE-CODIGO
+           MOVE WTXT            TO WIE-MENSAGEM
+           MOVE WST             TO WIE-STATUS
+           OPEN EXTEND ARQIMPEXC
+           IF FS-IMPEXC = '05' OR FS-IMPEXC = '35'
+              OPEN OUTPUT ARQIMPEXC
+           END-IF
+           MOVE WIMPEXC-LINHA TO ARQIMPEXC-REC
+           WRITE ARQIMPEXC-REC
+           CLOSE ARQIMPEXC.
+
+       R-GRAVA-RESUMO-IMPORT.
+      *                  (GRAVA NO ARQUIVO DE RESUMO DE IMPORTAÇÃO A
+      *                   RECONCILIAÇÃO DA REMESSA - REGISTROS LIDOS,
+      *                   INCLUÍDOS, ATUALIZADOS E EM ERRO)
+           ACCEPT WDHIS-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHIS-HORA FROM TIME
+           MOVE WDHIS-DATA      TO IS-DATA
+           MOVE WDHIS-HH        TO IS-HH
+           MOVE WDHIS-MM        TO IS-MM
+           MOVE WDHIS-SS        TO IS-SS
+           MOVE WID-ARQ-IMPORT-1 TO IS-ARQUIVO
+           MOVE WCONT-LID        TO IS-LIDOS
+           MOVE WCONT-INC        TO IS-INCLUIDOS
+           MOVE WCONT-ATU        TO IS-ATUALIZADOS
+           MOVE WCONT-ERR        TO IS-ERROS
+           MOVE FS-IMPORT        TO IS-STATUS-FINAL
+           OPEN EXTEND ARQIMPSUM
+           IF FS-IMPSUM = '05' OR FS-IMPSUM = '35'
+              OPEN OUTPUT ARQIMPSUM
+           END-IF
+           MOVE WIMPSUM-LINHA TO ARQIMPSUM-REC
+           WRITE ARQIMPSUM-REC
+           CLOSE ARQIMPSUM.
+
+       S-PESQUISA-NOME SECTION.
+       PESQUISA-NOME-1.
+           MOVE SPACES TO WNOME-VEN-BUSCA
+           DISPLAY TELA-BUSCA-NOME-VEN
+           ACCEPT TELA-BUSCA-NOME-VEN
+           IF WNOME-VEN-BUSCA NOT = SPACES
+              PERFORM VARYING WBUSCA-LEN FROM 40 BY -1
+                 UNTIL WBUSCA-LEN = 1 OR
+                       WNOME-VEN-BUSCA(WBUSCA-LEN:1) NOT = SPACE
+              END-PERFORM
+              MOVE WNOME-VEN-BUSCA TO NOME-VEN
+              START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE 'NENHUM VENDEDOR ENCONTRADO ST ' TO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-NOME-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-NOME-EXIT.
+           EXIT.
+
+       PESQUISA-NOME-2.
+           READ VENDEDORES NEXT
+           IF FS-VEN NOT = '00' OR NOME-VEN(1:WBUSCA-LEN)
+              NOT = WNOME-VEN-BUSCA(1:WBUSCA-LEN)
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA-VEN
+              ACCEPT TELA-RESULT-BUSCA-VEN
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-CONSULTA SECTION.
+       CONSULTA-1.
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN NOT = '00'
+              MOVE 'NENHUM VENDEDOR CADASTRADO' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE 0 TO WSAIDA
+              PERFORM CONSULTA-2 UNTIL WSAIDA = 1
+           END-IF.
+       CONSULTA-EXIT.
+           EXIT.
+
+       CONSULTA-2.
+           READ VENDEDORES NEXT
+           IF FS-VEN NOT = '00'
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-CONSULTA-VEN
+              ACCEPT TELA-CONSULTA-VEN
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-VEN.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN = '35'
+              CLOSE VENDEDORES OPEN OUTPUT VENDEDORES
+              CLOSE VENDEDORES OPEN I-O VENDEDORES
+           END-IF
+           IF FS-VEN = '00' OR '05'
+              CONTINUE
+           ELSE
+              STRING "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST"
+001880                      " File-Status = "
+001890                      FS-VEN DELIMITED BY SIZE
+001900                      INTO WMENSAGEM
+001910        END-STRING
+001920        DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       LER-VEN.
+           READ VENDEDORES.
+       LER-VEN-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UM VENDEDOR, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-VEN-LOCK.
+           READ VENDEDORES WITH LOCK.
+       LER-VEN-LOCK-FIM.
+           EXIT.
+
+       CHECA-CODIGO.
+          IF WCODIGO-VEN = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO  WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *       SETFOCUS WCODIGO
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
+
+       R-DESMASCARA-CPF.
+      *                  (RETIRA OS PONTOS E O TRACO DIGITADOS
+      *                   JUNTO COM O CPF, FICANDO SO COM OS DIGITOS)
+           MOVE ZEROES TO WCPF-VEN.
+           MOVE ZEROS  TO WQTD-DIG-CPF.
+           MOVE 1 TO WPOS-MASK.
+           PERFORM UNTIL WPOS-MASK > 14 OR WQTD-DIG-CPF = 11
+                   IF WCPF-VEN-DIGITADO(WPOS-MASK:1) IS NUMERIC
+                      ADD 1 TO WQTD-DIG-CPF
+                      MOVE WCPF-VEN-DIGITADO(WPOS-MASK:1)
+                        TO WCPF-VEN(WQTD-DIG-CPF:1)
+                   END-IF
+                   ADD 1 TO WPOS-MASK
+           END-PERFORM.
+       R-DESMASCARA-CPF-EXIT.
+           EXIT.
+
+       R-VALIDA-CPF.
+           MOVE 'F'        TO WCGCCPF-1.
+           MOVE WCPF-VEN   TO WCGCCPF-2.
+           MOVE WCGCCPF TO LINK-CPFCGC.
+
+       COPY VALIDACNPJCPF.CPY.
