@@ -0,0 +1,118 @@
+      *-------------------------------------
+      * TELA DO CADASTRO DE ROTAS
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ROTAS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "SELECIONE A OPCAO".
+          02 LINE 7 COL 10 VALUE "[1] INCLUSAO".
+          02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
+          02 LINE 10 COL 10 VALUE "[4] PESQUISA POR VENDEDOR".
+          02 LINE 11 COL 10 VALUE "[5] CLIENTES DA ROTA".
+          02 LINE 12 COL 10 VALUE "[6] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 15 COL 34 PIC 9 USING WOPCAO-R AUTO.
+
+       01 TELA-ROTA.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ROTAS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "CADASTRO DE ROTAS".
+          02 LINE 7 COL 10 VALUE "Numero da Rota..:".
+          02 LINE 8 COL 10 VALUE "Descricao.......:".
+          02 LINE 9 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 08 COL 29 PIC  X(040) USING WDESCRICAO-ROTA.
+          02 LINE 09 COL 29 PIC  9(007) USING WCODIGO-VEN-ROTA.
+
+       01 ACC-TELA-ROTA.
+          02 LINE 08 COL 29 PIC  X(040) USING WDESCRICAO-ROTA.
+          02 LINE 09 COL 29 PIC  9(007) USING WCODIGO-VEN-ROTA.
+
+       01 TELA-CODIGO.
+          02 LINE 07 COL 29 PIC  ZZZZZZ9 USING WCODIGO-ROTA.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-BUSCA-VEN-ROTA.
+          02 LINE 18 COL 10 VALUE "CODIGO DO VENDEDOR......:".
+          02 LINE 18 COL 37 PIC 9(007) USING WCOD-VEN-BUSCA.
+
+       01 TELA-RESULT-BUSCA-ROTA.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ROTAS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Numero da Rota..:".
+          02 LINE 7 COL 29 PIC 9(007) USING WCODIGO-ROTA.
+          02 LINE 8 COL 10 VALUE "Descricao.......:".
+          02 LINE 8 COL 29 PIC X(040) USING WDESCRICAO-ROTA.
+          02 LINE 9 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 9 COL 29 PIC 9(007) USING WCODIGO-VEN-ROTA.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
+
+      *-------------------------------------
+      * TELAS DE CLIENTES DA ROTA
+      *-------------------------------------
+       01 TELA-OPCAO-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES DA ROTA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 27 VALUE "ROTA Nº ".
+          02 LINE 4 COL 35 PIC 9(007) USING WCODIGO-ROTA.
+          02 LINE 7 COL 10 VALUE "[1] INCLUIR CLIENTE".
+          02 LINE 8 COL 10 VALUE "[2] EXCLUIR CLIENTE".
+          02 LINE 9 COL 10 VALUE "[3] LISTAR CLIENTES".
+          02 LINE 10 COL 10 VALUE "[4] VOLTAR".
+          02 LINE 13 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 13 COL 34 PIC 9 USING WOPCAO-ITEM AUTO.
+
+       01 TELA-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES DA ROTA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 24 VALUE "INCLUSAO DE CLIENTE NA ROTA".
+          02 LINE 7 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 8 COL 10 VALUE "Ordem de Visita.:".
+          02 LINE 07 COL 29 PIC  9(007) USING WCODIGO-CLI-ITEM.
+          02 LINE 08 COL 29 PIC  9(003) USING WORDEM-VISITA-ITEM.
+
+       01 TELA-CODIGO-ITEM.
+          02 LINE 07 COL 29 PIC  9999999 USING WCODIGO-CLI-ITEM.
+
+       01 TELA-LISTA-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES DA ROTA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 27 VALUE "CLIENTES DA ROTA".
+          02 LINE 7 COL 10 VALUE "Ordem de Visita.:".
+          02 LINE 7 COL 29 PIC 9(003) USING WORDEM-VISITA-ITEM.
+          02 LINE 8 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 8 COL 29 PIC 9(007) USING WCODIGO-CLI-ITEM.
+          02 LINE 9 COL 10 VALUE "Razao Social....:".
+          02 LINE 9 COL 29 PIC X(040) USING WRAZAO-CLI-ITEM.
+          02 LINE 12 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 12 COL 42 PIC X USING WX.
