@@ -0,0 +1,272 @@
+      *-------------------------------------
+      * ROTINA DE IMPRESSAO DO RELATORIO DE CLIENTES
+      *-------------------------------------
+       S-OPCAO1 SECTION.
+       R-OPCAO1-1.
+           MOVE 'N' TO WINC-INATIVOS
+           PERFORM R-GERA-LISTAGEM.
+       R-OPCAO1-EXIT.
+           EXIT.
+
+       S-OPCAO2 SECTION.
+       R-OPCAO2-1.
+           MOVE 'N' TO WINC-INATIVOS
+           MOVE 'RELCLI1.CSV' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           STRING 'CODIGO,RAZAO,CNPJ,LATITUDE,LONGITUDE,ENDERECO,'
+                  'CIDADE,ESTADO,TELEFONE,EMAIL,INATIVO'
+                  DELIMITED BY SIZE INTO WCSV-LINHA
+           MOVE WCSV-LINHA TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           PERFORM R-EXPORTA-CSV UNTIL FS-CLI NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO2-EXIT.
+           EXIT.
+
+       R-EXPORTA-CSV.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              IF INATIVO NOT = 'S' OR WINC-INATIVOS = 'S'
+                 MOVE CODIGO    TO WCSV-CODIGO
+                 MOVE CNPJ      TO WCSV-CNPJ
+                 MOVE LATITUDE  TO WCSV-LATITUDE
+                 MOVE LONGITUDE TO WCSV-LONGITUDE
+                 STRING WCSV-CODIGO         DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(RAZAO)  DELIMITED BY SIZE
+                        ',' WCSV-CNPJ        DELIMITED BY SIZE
+                        ',' WCSV-LATITUDE    DELIMITED BY SIZE
+                        ',' WCSV-LONGITUDE   DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(ENDERECO) DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(CIDADE)   DELIMITED BY SIZE
+                        ',' ESTADO           DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(TELEFONE) DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(EMAIL)    DELIMITED BY SIZE
+                        ',' INATIVO          DELIMITED BY SIZE
+                        INTO WCSV-LINHA
+                 MOVE WCSV-LINHA TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       S-OPCAO3 SECTION.
+       R-OPCAO3-1.
+           MOVE ZEROES TO WFILTRO-DE WFILTRO-ATE
+           MOVE SPACES TO WFILTRO-PREFIXO
+           MOVE 'N' TO WINC-INATIVOS
+           DISPLAY TELA-FILTRO-CLI
+           ACCEPT TELA-FILTRO-CLI
+           MOVE 'RELCLI1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           PERFORM S-IMP-CAB
+           IF WFILTRO-PREFIXO NOT = SPACES
+              PERFORM VARYING WFILTRO-LEN FROM 40 BY -1
+                 UNTIL WFILTRO-LEN = 1 OR
+                       WFILTRO-PREFIXO(WFILTRO-LEN:1) NOT = SPACE
+              END-PERFORM
+              MOVE WFILTRO-PREFIXO TO RAZAO
+              START CLIENTES KEY IS NOT LESS THAN RAZAO
+              PERFORM R-IMPRIME-PREFIXO UNTIL FS-CLI NOT = '00'
+           ELSE
+              MOVE WFILTRO-ATE TO WFILTRO-ATE-EFETIVO
+              IF WFILTRO-ATE = ZEROES
+                 MOVE 9999999 TO WFILTRO-ATE-EFETIVO
+              END-IF
+              MOVE WFILTRO-DE TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CODIGO
+              PERFORM R-IMPRIME-FAIXA UNTIL FS-CLI NOT = '00'
+           END-IF
+           CLOSE ARQREL.
+       R-OPCAO3-EXIT.
+           EXIT.
+
+       R-IMPRIME-PREFIXO.
+           READ CLIENTES NEXT
+           IF FS-CLI NOT = '00' OR RAZAO(1:WFILTRO-LEN)
+              NOT = WFILTRO-PREFIXO(1:WFILTRO-LEN)
+              MOVE '10' TO FS-CLI
+           ELSE
+              IF INATIVO NOT = 'S' OR WINC-INATIVOS = 'S'
+                 MOVE CODIGO    TO RL-CODIGO
+                 MOVE RAZAO     TO RL-RAZAO
+                 MOVE CNPJ      TO RL-CNPJ
+                 MOVE LATITUDE  TO RL-LATITUDE
+                 MOVE LONGITUDE TO RL-LONGITUDE
+                 MOVE ENDERECO  TO RL-ENDERECO
+                 MOVE CIDADE    TO RL-CIDADE
+                 MOVE ESTADO    TO RL-ESTADO
+                 MOVE TELEFONE  TO RL-TELEFONE
+                 MOVE EMAIL     TO RL-EMAIL
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       R-IMPRIME-FAIXA.
+           READ CLIENTES NEXT
+           IF FS-CLI NOT = '00' OR CODIGO > WFILTRO-ATE-EFETIVO
+              MOVE '10' TO FS-CLI
+           ELSE
+              IF INATIVO NOT = 'S' OR WINC-INATIVOS = 'S'
+                 MOVE CODIGO    TO RL-CODIGO
+                 MOVE RAZAO     TO RL-RAZAO
+                 MOVE CNPJ      TO RL-CNPJ
+                 MOVE LATITUDE  TO RL-LATITUDE
+                 MOVE LONGITUDE TO RL-LONGITUDE
+                 MOVE ENDERECO  TO RL-ENDERECO
+                 MOVE CIDADE    TO RL-CIDADE
+                 MOVE ESTADO    TO RL-ESTADO
+                 MOVE TELEFONE  TO RL-TELEFONE
+                 MOVE EMAIL     TO RL-EMAIL
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       S-OPCAO4 SECTION.
+       R-OPCAO4-1.
+           MOVE 'N' TO WINC-INATIVOS
+           MOVE 'RELCLI1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE -999.99999999 TO LATITUDE
+           START CLIENTES KEY IS NOT LESS THAN LATITUDE
+           PERFORM S-IMP-CAB
+           PERFORM R-IMPRIME-GEO UNTIL FS-CLI NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO4-EXIT.
+           EXIT.
+
+       R-IMPRIME-GEO.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              IF INATIVO NOT = 'S' OR WINC-INATIVOS = 'S'
+                 MOVE CODIGO    TO RL-CODIGO
+                 MOVE RAZAO     TO RL-RAZAO
+                 MOVE CNPJ      TO RL-CNPJ
+                 MOVE LATITUDE  TO RL-LATITUDE
+                 MOVE LONGITUDE TO RL-LONGITUDE
+                 MOVE ENDERECO  TO RL-ENDERECO
+                 MOVE CIDADE    TO RL-CIDADE
+                 MOVE ESTADO    TO RL-ESTADO
+                 MOVE TELEFONE  TO RL-TELEFONE
+                 MOVE EMAIL     TO RL-EMAIL
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       S-OPCAO5 SECTION.
+       R-OPCAO5-1.
+           MOVE 'S' TO WINC-INATIVOS
+           PERFORM R-GERA-LISTAGEM.
+       R-OPCAO5-EXIT.
+           EXIT.
+
+       S-OPCAO6 SECTION.
+       R-OPCAO6-1.
+           MOVE ZEROES TO WTOT-SC
+           MOVE 'RELCLI2.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           MOVE CAB01-SC TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB02-SC TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB03-SC TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           PERFORM R-IMPRIME-SEM-VENDEDOR UNTIL FS-CLI NOT = '00'
+           MOVE DET-TOTAL-SC TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE WTOT-SC TO RL-TOT-SC
+           MOVE DET-TOTAL-SC-2 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           CLOSE ARQREL.
+       R-OPCAO6-EXIT.
+           EXIT.
+
+       R-IMPRIME-SEM-VENDEDOR.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              IF INATIVO NOT = 'S'
+                 MOVE CODIGO TO CODIGO-CLI-DIS
+                 READ DISTRIBUICAO KEY IS CODIGO-CLI-DIS
+                 IF FS-DIS NOT = '00'
+                    MOVE CODIGO    TO RL-SC-CODIGO
+                    MOVE RAZAO     TO RL-SC-RAZAO
+                    MOVE CNPJ      TO RL-SC-CNPJ
+                    MOVE CIDADE    TO RL-SC-CIDADE
+                    MOVE ESTADO    TO RL-SC-ESTADO
+                    MOVE DET01-SC TO ARQREL-DATA-01
+                    WRITE ARQREL-REC
+                    ADD 1 TO WTOT-SC
+                 END-IF
+              END-IF
+           END-IF.
+
+       S-GERA-LISTAGEM SECTION.
+       R-GERA-LISTAGEM.
+           MOVE ZEROES TO WTOT-ATIVOS WTOT-INATIVOS
+           MOVE 'RELCLI1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           PERFORM S-IMP-CAB
+           PERFORM S-IMPRIME UNTIL FS-CLI NOT = '00'
+           PERFORM R-IMP-TOTAIS
+           CLOSE ARQREL.
+       R-GERA-LISTAGEM-EXIT.
+           EXIT.
+
+       S-IMPRIME SECTION.
+       R-IMPRIME-1.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              IF INATIVO NOT = 'S' OR WINC-INATIVOS = 'S'
+                 MOVE CODIGO    TO RL-CODIGO
+                 MOVE RAZAO     TO RL-RAZAO
+                 MOVE CNPJ      TO RL-CNPJ
+                 MOVE LATITUDE  TO RL-LATITUDE
+                 MOVE LONGITUDE TO RL-LONGITUDE
+                 MOVE ENDERECO  TO RL-ENDERECO
+                 MOVE CIDADE    TO RL-CIDADE
+                 MOVE ESTADO    TO RL-ESTADO
+                 MOVE TELEFONE  TO RL-TELEFONE
+                 MOVE EMAIL     TO RL-EMAIL
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+                 IF INATIVO = 'S'
+                    ADD 1 TO WTOT-INATIVOS
+                 ELSE
+                    ADD 1 TO WTOT-ATIVOS
+                 END-IF
+              END-IF
+           END-IF.
+       R-IMPRIME-EXIT.
+           EXIT.
+
+       R-IMP-TOTAIS.
+           MOVE DET-TOTAL TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE WTOT-ATIVOS   TO RL-TOT-ATIVOS
+           MOVE WTOT-INATIVOS TO RL-TOT-INATIVOS
+           COMPUTE RL-TOT-GERAL = WTOT-ATIVOS + WTOT-INATIVOS
+           MOVE DET-TOTAL-2 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+
+       S-IMP-CAB SECTION.
+       R-IMP-CAB.
+           MOVE CAB01 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB02 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+           MOVE CAB03 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+       R-IMP-CAB-EXIT.
+           EXIT.
