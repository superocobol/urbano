@@ -9,6 +9,28 @@
           02 LINE 2 COL 21 VALUE
           "SISTEMA EXEMPLO - RELATORIO DE DISTRIBUICAO".
 
+       01 TELA-PARAM-DIS.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE
+          "SISTEMA EXEMPLO - RELATORIO DE DISTRIBUICAO".
+          02 LINE 6 COL 10 VALUE
+             "UNIDADE (1=M 2=KM 3=MILHAS 4=MILHAS NAUT.):".
+          02 LINE 6 COL 56 PIC 9(001) USING WUNIDADE-DIST.
+          02 LINE 7 COL 10 VALUE
+             "DISTANCIA MAXIMA NA UNIDADE (0=SEM LIMITE):".
+          02 LINE 7 COL 56 PIC 9(008)V99 USING WMAX-DISTANCIA-UN.
+          02 LINE 8 COL 10 VALUE
+             "FAIXA DE CLIENTES - DE  (0=PRIMEIRO):".
+          02 LINE 8 COL 56 PIC 9(007) USING WPART-DE.
+          02 LINE 9 COL 10 VALUE
+             "FAIXA DE CLIENTES - ATE (0=ULTIMO)..:".
+          02 LINE 9 COL 56 PIC 9(007) USING WPART-ATE.
+          02 LINE 10 COL 10 VALUE
+             "RECALCULAR SO O CLIENTE (0=LOTE TODO):".
+          02 LINE 10 COL 56 PIC 9(007) USING WCOD-CLI-UNICO.
+
        01 TELA-MENSAGEM.
           02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
           02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
