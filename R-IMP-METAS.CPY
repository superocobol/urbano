@@ -0,0 +1,91 @@
+      *-------------------------------------
+      * ROTINA DE IMPRESSAO DO RELATORIO DE METAS X REALIZADO
+      *-------------------------------------
+       S-OPCAO1 SECTION.
+       R-OPCAO1-1.
+           MOVE 'RELMETA1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-META
+           START METAS KEY IS NOT LESS THAN CHAVE-META
+           PERFORM S-IMP-CAB
+           PERFORM S-IMPRIME UNTIL FS-META NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO1-EXIT.
+           EXIT.
+
+       S-OPCAO2 SECTION.
+       R-OPCAO2-1.
+           MOVE ZEROES TO WFILTRO-VEN-META
+           DISPLAY TELA-FILTRO-VEN-META
+           ACCEPT TELA-FILTRO-VEN-META
+           MOVE 'RELMETA1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           PERFORM S-IMP-CAB
+           MOVE WFILTRO-VEN-META TO CODIGO-VEN-META
+           START METAS KEY IS NOT LESS THAN CODIGO-VEN-META
+           PERFORM R-IMPRIME-VEN UNTIL FS-META NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO2-EXIT.
+           EXIT.
+
+       R-IMPRIME-VEN.
+           READ METAS NEXT
+           IF FS-META NOT = '00' OR
+              CODIGO-VEN-META NOT = WFILTRO-VEN-META
+              MOVE '10' TO FS-META
+           ELSE
+              PERFORM R-MONTA-LINHA
+           END-IF.
+
+       S-IMPRIME SECTION.
+       R-IMPRIME-1.
+           READ METAS NEXT
+           IF FS-META = '00'
+              PERFORM R-MONTA-LINHA
+           END-IF.
+       R-IMPRIME-EXIT.
+           EXIT.
+
+       R-MONTA-LINHA.
+           PERFORM R-CALCULA-REALIZADO
+           MOVE CODIGO-VEN-META    TO RL-CODIGO-VEN-META
+           MOVE ANO-MES-META       TO RL-ANO-MES-META
+           MOVE VALOR-META         TO RL-VALOR-META
+           MOVE WVALOR-REALIZADO   TO RL-VALOR-REALIZADO
+           COMPUTE RL-VARIACAO = WVALOR-REALIZADO - VALOR-META
+           MOVE DET01 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           ADD 1 TO WCONT.
+
+       R-CALCULA-REALIZADO.
+           MOVE ZEROES TO WVALOR-REALIZADO
+           MOVE CODIGO-VEN-META TO WVEN-ALVO-META
+           MOVE ANO-MES-META    TO WANO-MES-ALVO-META
+           MOVE CODIGO-VEN-META TO CODIGO-VEN-PED
+           START PEDIDOS KEY IS NOT LESS THAN CODIGO-VEN-PED
+           MOVE 0 TO WSAIDA-PED
+           IF FS-PED NOT = '00'
+              MOVE 1 TO WSAIDA-PED
+           END-IF
+           PERFORM R-SOMA-PEDIDO UNTIL WSAIDA-PED = 1.
+
+       R-SOMA-PEDIDO.
+           READ PEDIDOS NEXT
+           IF FS-PED NOT = '00' OR
+              CODIGO-VEN-PED NOT = WVEN-ALVO-META
+              MOVE 1 TO WSAIDA-PED
+           ELSE
+              IF PED-FATURADO AND
+                 DATA-PED(1:6) = WANO-MES-ALVO-META
+                 ADD VALOR-PED TO WVALOR-REALIZADO
+              END-IF
+           END-IF.
+
+       S-IMP-CAB.
+           MOVE ZEROES TO WCONT
+           MOVE CAB01 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB02 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB03 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
