@@ -0,0 +1,293 @@
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-PED = 999999999
+           DISPLAY TELA-PED
+           MOVE '=> 999999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-PED = 999999999
+               CONTINUE
+           ELSE
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-PED NOT = ZEROES
+                 PERFORM INCLUIR-2 THRU INC-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       INCLUIR-1-EXIT.
+           EXIT.
+
+       INCLUIR-2.
+           MOVE WCODIGO-PED TO CODIGO-PED
+           PERFORM LER-PED
+           IF FS-PED = '00'
+              MOVE 'PEDIDO JÁ EXISTE ST ' TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+              EXIT
+           END-IF.
+           INITIALIZE WMENSAGEM.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-PED
+           PERFORM VERIFICA-CLI-VEN-PED THRU VERIFICA-CLI-VEN-PED-EXIT
+           IF WCLI-VEN-PED-OK = 1
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           END-IF
+           IF FS-PED NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-PED = 999999999
+           MOVE '=> 999999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-PED
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-PED NOT = ZEROES
+              PERFORM ALTERAR-2 THRU ALT-FIM
+           END-IF
+           END-PERFORM.
+
+       ALTERAR-2.
+           MOVE WCODIGO-PED TO CODIGO-PED
+           PERFORM LER-PED-LOCK
+           IF FS-PED = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-PED NOT = '00'
+                 MOVE 'PEDIDO NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-PED TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-PED
+           ACCEPT TELA-PED
+           PERFORM VERIFICA-CLI-VEN-PED THRU VERIFICA-CLI-VEN-PED-EXIT
+           IF WCLI-VEN-PED-OK = 1
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           END-IF
+           IF FS-PED NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-PED = 999999999
+           MOVE '=> 999999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-PED
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-PED NOT = ZEROES
+              PERFORM EXCLUIR-2 THRU EXCL-FIM
+           END-IF
+           END-PERFORM.
+       EXCLUIR-2.
+           MOVE WCODIGO-PED TO CODIGO-PED
+           PERFORM LER-PED-LOCK
+           IF FS-PED = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-PED NOT = '00'
+                 MOVE 'PEDIDO NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-PED TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-PED
+           PERFORM S-DELETAR
+           IF FS-PED NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE ZEROES TO WTL-VALOR-ANTES
+              MOVE SPACES TO WTL-STATUS-ANTES
+              PERFORM MOVE-DADOS
+              WRITE REGISTRO-PEDIDOS
+              IF FS-PED = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           INITIALIZE WMENSAGEM.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE VALOR-PED  TO WTL-VALOR-ANTES
+              MOVE STATUS-PED TO WTL-STATUS-ANTES
+              PERFORM MOVE-DADOS
+              REWRITE REGISTRO-PEDIDOS
+              IF FS-PED = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK PEDIDOS
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE VALOR-PED  TO WTL-VALOR-ANTES
+              MOVE STATUS-PED TO WTL-STATUS-ANTES
+              MOVE 'C' TO STATUS-PED
+              REWRITE REGISTRO-PEDIDOS
+              IF FS-PED = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK PEDIDOS
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO-PED      TO WTL-CODIGO
+           MOVE CODIGO-CLI-PED  TO WTL-CLIENTE
+           MOVE CODIGO-VEN-PED  TO WTL-VENDEDOR
+           MOVE DATA-PED        TO WTL-DATA-PED
+           MOVE VALOR-PED       TO WTL-VALOR-DEPOIS
+           MOVE STATUS-PED      TO WTL-STATUS-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WCODIGO-CLI-PED  TO CODIGO-CLI-PED
+           MOVE WCODIGO-VEN-PED  TO CODIGO-VEN-PED
+           MOVE WDATA-PED        TO DATA-PED
+           MOVE WVALOR-PED       TO VALOR-PED
+           MOVE WSTATUS-PED      TO STATUS-PED.
+
+       MOVE-DADOS-2.
+           MOVE CODIGO-CLI-PED  TO WCODIGO-CLI-PED
+           MOVE CODIGO-VEN-PED  TO WCODIGO-VEN-PED
+           MOVE DATA-PED        TO WDATA-PED
+           MOVE VALOR-PED       TO WVALOR-PED
+           MOVE STATUS-PED      TO WSTATUS-PED.
+
+       S-VERIFICA-CLI-VEN-PED SECTION.
+       VERIFICA-CLI-VEN-PED.
+      *                  (CONFIRMA QUE O CLIENTE E O VENDEDOR
+      *                   INFORMADOS NO PEDIDO EXISTEM NOS
+      *                   RESPECTIVOS CADASTROS ANTES DE GRAVAR)
+           MOVE 0 TO WCLI-VEN-PED-OK.
+           MOVE WCODIGO-CLI-PED TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI NOT = '00'
+              MOVE 'CLIENTE NÃO CADASTRADO ST ' TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE WCODIGO-VEN-PED TO CODIGO-VEN
+              READ VENDEDORES KEY IS CODIGO-VEN
+              IF FS-VEN NOT = '00'
+                 MOVE 'VENDEDOR NÃO CADASTRADO ST ' TO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              ELSE
+                 MOVE 1 TO WCLI-VEN-PED-OK
+              END-IF
+           END-IF.
+       VERIFICA-CLI-VEN-PED-EXIT.
+           EXIT.
