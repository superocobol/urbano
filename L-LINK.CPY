@@ -0,0 +1,29 @@
+      *--------------------------
+      *  PARAMETROS DE LINKAGEM ENTRE OS PROGRAMAS
+      *---------------------------
+       01 LINK-DADOS.
+          02 LID-ARQ-CLIENTE-1            PIC X(50).
+          02 LID-ARQ-VENDEDOR-1           PIC X(50).
+          02 LID-ARQ-DISTRIBUICAO-1       PIC X(50).
+          02 LID-ARQ-PEDIDOS-1            PIC X(50).
+          02 LID-ARQ-PRODUTO-1            PIC X(50).
+          02 LID-ARQ-ROTA-1               PIC X(50).
+          02 LID-ARQ-META-1               PIC X(50).
+          02 LID-OPERADOR-1               PIC X(10).
+
+       01 LINK-CPFCGC.
+          02 LINK-CPFCGC-1                PIC X(01).
+          02 LINK-CPFCGC-2                PIC X(18).
+          02 LINK-CPFCGC-3                PIC X(01).
+
+       01 LINK-IE.
+          02 LINK-IE-UF                   PIC X(02).
+          02 LINK-IE-NUMERO               PIC X(14).
+          02 LINK-IE-STATUS               PIC X(01).
+
+       01 LINK-GEO.
+          02 LINK-GEO-CIDADE              PIC X(20).
+          02 LINK-GEO-UF                  PIC X(02).
+          02 LINK-GEO-LATITUDE            PIC S9(003)V9(008).
+          02 LINK-GEO-LONGITUDE           PIC S9(003)V9(008).
+          02 LINK-GEO-STATUS              PIC X(01).
