@@ -1,62 +1,357 @@
-      *--------------------------
-      *  MENU PRICIPAL
-      *---------------------------
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MenuPincipal.
-      *AUTHOR.     URBANO.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77 WOPCAO          PIC 9 VALUE ZERO.
-       77 WX              PIC 9 VALUE ZERO.
-
-       01 LINK-DADOS.
-          02 LID-ARQ-CLIENTE-1            PIC X(50).
-          02 LID-ARQ-VENDEDOR-1           PIC X(50).
-          02 LID-ARQ-DISTRIBUICAO-1       PIC X(50).
-
-       SCREEN SECTION.
-       01 MENU-PRINCIPAL.
-          02 BLANK SCREEN.
-          02 LINE 1 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO".
-          02 LINE 3 COL 1 VALUE "***************************************
-      -"************************************".
-          02 LINE 4 COL 33 VALUE "MENU PRINCIPAL".
-          02 LINE 7 COL 10 VALUE "[1] CADASTRO CLIENTES".
-          02 LINE 8 COL 10 VALUE "[2] CADASTRO VENDEDORES".
-          02 LINE 9 COL 10 VALUE "[3] RELATORIO DE CLIENTES".
-          02 LINE 10 COL 10 VALUE "[4] RELATORIO DE VENDEDORES".
-          02 LINE 11 COL 10 VALUE
-             "[5] EXECUTAR DISTRIBUICAO DE CLIENTE".
-          02 LINE 12 COL 10 VALUE "[6] SAIR SISTEMA".
-          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
-          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO AUTO.
-       PROCEDURE DIVISION.
-       INICIO.
-          PERFORM UNTIL WOPCAO = 6
-          MOVE 'ARQVEN.DAT' TO LID-ARQ-VENDEDOR-1
-          MOVE 'ARQCLI.DAT' TO LID-ARQ-CLIENTE-1
-          MOVE 'ARQDIS.DAT' TO LID-ARQ-DISTRIBUICAO-1
-          DISPLAY MENU-PRINCIPAL
-          ACCEPT MENU-PRINCIPAL
-          EVALUATE WOPCAO
-             WHEN 1
-      *         MOVE 'ARQCLI.DAT' TO LID-ARQ-CLIENTE-1
-               CALL "CadClientes" USING LINK-DADOS
-               MOVE ZEROES TO WOPCAO
-             WHEN 2
-      *         MOVE 'ARQVEN.DAT' TO LID-ARQ-VENDEDOR-1
-               CALL "CadVend" USING LINK-DADOS
-               MOVE ZEROES TO WOPCAO
-             WHEN 3
-      *         MOVE 'ARQCLI.DAT' TO LID-ARQ-CLIENTE-1
-               CALL "RelCli" USING LINK-DADOS
-             WHEN 4
-                CALL "RelVen" USING LINK-DADOS
-             WHEN 5
-                CALL "ExeDistrCli" USING LINK-DADOS
-             WHEN 6
-                STOP RUN
-           END-EVALUATE
-           END-PERFORM.
+      *--------------------------
+      *  MENU PRICIPAL
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuPincipal.
+      *AUTHOR.     URBANO.
+      *-------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-08 - Login do operador e trilha de auditoria de uso
+      *              do menu (AUDITMENU.LOG).
+      * 2026-08-08 - Operador agora repassado aos programas chamados
+      *              (LID-OPERADOR-1) para o log de alteracoes.
+      * 2026-08-09 - Nova opcao [10] CADASTRO DE PEDIDOS.
+      * 2026-08-09 - Nova opcao [11] CADASTRO DE PRODUTOS.
+      * 2026-08-09 - Nova opcao [12] CADASTRO DE ROTAS.
+      * 2026-08-09 - Nova opcao [13] CADASTRO DE METAS DE VENDA e
+      *              [14] RELATORIO DE METAS X REALIZADO.
+      * 2026-08-09 - Nova opcao [15] CALCULAR COMISSAO A PAGAR.
+      * 2026-08-09 - Nova opcao [16] VERIFICAR INTEGRIDADE DA
+      *              DISTRIBUICAO.
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ARQAUDIT ASSIGN TO DISK WID-ARQ-AUDIT
+              ORGANIZATION  IS LINE SEQUENTIAL
+              ACCESS MODE   IS SEQUENTIAL
+              FILE STATUS   IS FS-AUDIT.
+
+       SELECT ARQCFG ASSIGN TO DISK WID-ARQ-CFG
+              ORGANIZATION  IS LINE SEQUENTIAL
+              ACCESS MODE   IS SEQUENTIAL
+              FILE STATUS   IS FS-CFG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQAUDIT.
+       01  ARQAUDIT-REC             PIC X(100).
+
+       FD  ARQCFG.
+       01  ARQCFG-REC                PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       77 WOPCAO          PIC 99 VALUE ZERO.
+       77 WX              PIC 9 VALUE ZERO.
+
+       01 LINK-DADOS.
+          02 LID-ARQ-CLIENTE-1            PIC X(50).
+          02 LID-ARQ-VENDEDOR-1           PIC X(50).
+          02 LID-ARQ-DISTRIBUICAO-1       PIC X(50).
+          02 LID-ARQ-PEDIDOS-1            PIC X(50).
+          02 LID-ARQ-PRODUTO-1            PIC X(50).
+          02 LID-ARQ-ROTA-1               PIC X(50).
+          02 LID-ARQ-META-1               PIC X(50).
+          02 LID-OPERADOR-1               PIC X(10).
+
+       01 WID-ARQ-AUDIT              PIC X(50) VALUE 'AUDITMENU.LOG'.
+       01 FS-AUDIT                   PIC XX VALUE '00'.
+
+       01 WID-ARQ-CFG                PIC X(50) VALUE 'MENU.CFG'.
+       01 FS-CFG                     PIC XX VALUE '00'.
+       01 WGRAVA-CFG                 PIC X VALUE SPACES.
+
+       01 WOPERADOR                  PIC X(10) VALUE SPACES.
+       01 PASS-DESCR                 PIC X(40) VALUE SPACES.
+
+       01 WDATA-HORA.
+          02 WDH-DATA.
+             03 WDH-ANO              PIC 9(004).
+             03 WDH-MES              PIC 9(002).
+             03 WDH-DIA               PIC 9(002).
+          02 WDH-HORA.
+             03 WDH-HH                PIC 9(002).
+             03 WDH-MM                PIC 9(002).
+             03 WDH-SS                PIC 9(002).
+             03 FILLER                 PIC 9(002).
+
+       01 WAUDIT-LINHA.
+          02 WAUDIT-DATA            PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X(01) VALUE SPACES.
+          02 WAUDIT-HH              PIC 99.
+          02 FILLER                 PIC X(01) VALUE ':'.
+          02 WAUDIT-MM              PIC 99.
+          02 FILLER                 PIC X(01) VALUE ':'.
+          02 WAUDIT-SS              PIC 99.
+          02 FILLER                 PIC X(01) VALUE SPACES.
+          02 WAUDIT-OPERADOR        PIC X(10).
+          02 FILLER                 PIC X(01) VALUE SPACES.
+          02 WAUDIT-DESCR           PIC X(40).
+
+       SCREEN SECTION.
+       01 TELA-LOGIN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "IDENTIFICACAO".
+          02 LINE 8 COL 10 VALUE "OPERADOR...:".
+          02 LINE 8 COL 23 PIC X(10) USING WOPERADOR.
+
+       01 MENU-PRINCIPAL.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "MENU PRINCIPAL".
+          02 LINE 5 COL 10 VALUE "OPERADOR: ".
+          02 LINE 5 COL 20 PIC X(10) USING WOPERADOR.
+          02 LINE 7 COL 10 VALUE "[1] CADASTRO CLIENTES".
+          02 LINE 8 COL 10 VALUE "[2] CADASTRO VENDEDORES".
+          02 LINE 9 COL 10 VALUE "[3] RELATORIO DE CLIENTES".
+          02 LINE 10 COL 10 VALUE "[4] RELATORIO DE VENDEDORES".
+          02 LINE 11 COL 10 VALUE
+             "[5] EXECUTAR DISTRIBUICAO DE CLIENTE".
+          02 LINE 12 COL 10 VALUE "[6] SAIR SISTEMA".
+          02 LINE 13 COL 10 VALUE "[7] CONFIGURAR ARQUIVOS".
+          02 LINE 14 COL 10 VALUE "[8] CONSULTAR DISTRIBUICAO".
+          02 LINE 15 COL 10 VALUE
+             "[9] VALIDAR DOCUMENTOS (CPF/CNPJ/IE)".
+          02 LINE 16 COL 10 VALUE "[10] CADASTRO DE PEDIDOS".
+          02 LINE 17 COL 10 VALUE "[11] CADASTRO DE PRODUTOS".
+          02 LINE 18 COL 10 VALUE "[12] CADASTRO DE ROTAS".
+          02 LINE 19 COL 10 VALUE "[13] CADASTRO DE METAS DE VENDA".
+          02 LINE 20 COL 10 VALUE "[14] RELATORIO DE METAS X REALIZADO".
+          02 LINE 21 COL 10 VALUE "[15] CALCULAR COMISSAO A PAGAR".
+          02 LINE 22 COL 10 VALUE
+             "[16] VERIFICAR INTEGRIDADE DA DISTRIBUICAO".
+          02 LINE 23 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 23 COL 34 PIC 99 USING WOPCAO AUTO.
+
+       01 TELA-CONFIG-ARQUIVOS.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 25 VALUE "CONFIGURACAO DE ARQUIVOS".
+          02 LINE 7 COL 10 VALUE "ARQ. DE CLIENTES......:".
+          02 LINE 8 COL 10 VALUE "ARQ. DE VENDEDORES....:".
+          02 LINE 9 COL 10 VALUE "ARQ. DE DISTRIBUICAO..:".
+          02 LINE 10 COL 10 VALUE "ARQ. DE PEDIDOS.......:".
+          02 LINE 11 COL 10 VALUE "ARQ. DE PRODUTOS......:".
+          02 LINE 12 COL 10 VALUE "ARQ. DE ROTAS.........:".
+          02 LINE 13 COL 10 VALUE "ARQ. DE METAS..........:".
+          02 LINE 7 COL 35 PIC X(50) USING LID-ARQ-CLIENTE-1.
+          02 LINE 8 COL 35 PIC X(50) USING LID-ARQ-VENDEDOR-1.
+          02 LINE 9 COL 35 PIC X(50) USING LID-ARQ-DISTRIBUICAO-1.
+          02 LINE 10 COL 35 PIC X(50) USING LID-ARQ-PEDIDOS-1.
+          02 LINE 11 COL 35 PIC X(50) USING LID-ARQ-PRODUTO-1.
+          02 LINE 12 COL 35 PIC X(50) USING LID-ARQ-ROTA-1.
+          02 LINE 13 COL 35 PIC X(50) USING LID-ARQ-META-1.
+          02 LINE 15 COL 10 VALUE
+             "GRAVAR COMO PADRAO (MENU.CFG) ? (S/N):".
+          02 LINE 15 COL 50 PIC X USING WGRAVA-CFG.
+
+       PROCEDURE DIVISION.
+       INICIO.
+          MOVE 'ARQVEN.DAT' TO LID-ARQ-VENDEDOR-1
+          MOVE 'ARQCLI.DAT' TO LID-ARQ-CLIENTE-1
+          MOVE 'ARQDIS.DAT' TO LID-ARQ-DISTRIBUICAO-1
+          MOVE 'ARQPED.DAT' TO LID-ARQ-PEDIDOS-1
+          MOVE 'ARQPRO.DAT' TO LID-ARQ-PRODUTO-1
+          MOVE 'ARQROTA.DAT' TO LID-ARQ-ROTA-1
+          MOVE 'ARQMETA.DAT' TO LID-ARQ-META-1
+          PERFORM R-LE-CONFIGURACAO
+          PERFORM R-LOGIN
+          MOVE WOPERADOR TO LID-OPERADOR-1
+          PERFORM UNTIL WOPCAO = 6
+          DISPLAY MENU-PRINCIPAL
+          ACCEPT MENU-PRINCIPAL
+          EVALUATE WOPCAO
+             WHEN 1
+               MOVE 'CADASTRO DE CLIENTES' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadClientes" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 2
+               MOVE 'CADASTRO DE VENDEDORES' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadVend" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 3
+               MOVE 'RELATORIO DE CLIENTES' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "RelCli" USING LINK-DADOS
+             WHEN 4
+               MOVE 'RELATORIO DE VENDEDORES' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "RelVen" USING LINK-DADOS
+             WHEN 5
+               MOVE 'EXECUCAO DE DISTRIBUICAO' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "ExeDistrCli" USING LINK-DADOS
+             WHEN 6
+               MOVE 'SAIDA DO SISTEMA' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               STOP RUN
+             WHEN 7
+               MOVE 'CONFIGURACAO DE ARQUIVOS' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               PERFORM R-CONFIGURA-ARQUIVOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 8
+               MOVE 'CONSULTA DE DISTRIBUICAO' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "ConsDistr" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 9
+               MOVE 'VARREDURA DE VALIDACAO DE DOCUMENTOS'
+                 TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "ExeValidaDoc" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 10
+               MOVE 'CADASTRO DE PEDIDOS' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadPedidos" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 11
+               MOVE 'CADASTRO DE PRODUTOS' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadProdutos" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 12
+               MOVE 'CADASTRO DE ROTAS' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadRotas" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 13
+               MOVE 'CADASTRO DE METAS DE VENDA' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "CadMetas" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 14
+               MOVE 'RELATORIO DE METAS X REALIZADO' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "RelMetas" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 15
+               MOVE 'APURACAO DE COMISSAO A PAGAR' TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "ExeComissao" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+             WHEN 16
+               MOVE 'VERIFICACAO DE INTEGRIDADE DA DISTRIBUICAO'
+                 TO PASS-DESCR
+               PERFORM R-REGISTRA-AUDITORIA
+               CALL "ExeIntegridade" USING LINK-DADOS
+               MOVE ZEROES TO WOPCAO
+           END-EVALUATE
+           END-PERFORM.
+
+       R-LOGIN SECTION.
+       R-LOGIN-1.
+           PERFORM UNTIL WOPERADOR NOT = SPACES
+              DISPLAY TELA-LOGIN
+              ACCEPT TELA-LOGIN
+           END-PERFORM
+           MOVE 'LOGIN NO SISTEMA' TO PASS-DESCR
+           PERFORM R-REGISTRA-AUDITORIA.
+       R-LOGIN-EXIT.
+           EXIT.
+
+       R-REGISTRA-AUDITORIA SECTION.
+       R-REGISTRA-1.
+           ACCEPT WDH-DATA FROM DATE YYYYMMDD
+           ACCEPT WDH-HORA FROM TIME
+           MOVE WDH-DATA     TO WAUDIT-DATA
+           MOVE WDH-HH       TO WAUDIT-HH
+           MOVE WDH-MM       TO WAUDIT-MM
+           MOVE WDH-SS       TO WAUDIT-SS
+           MOVE WOPERADOR    TO WAUDIT-OPERADOR
+           MOVE PASS-DESCR   TO WAUDIT-DESCR
+           OPEN EXTEND ARQAUDIT
+           IF FS-AUDIT = '05' OR FS-AUDIT = '35'
+              OPEN OUTPUT ARQAUDIT
+           END-IF
+           MOVE WAUDIT-LINHA TO ARQAUDIT-REC
+           WRITE ARQAUDIT-REC
+           CLOSE ARQAUDIT.
+       R-REGISTRA-EXIT.
+           EXIT.
+
+       R-LE-CONFIGURACAO SECTION.
+       R-LE-CONFIGURACAO-1.
+           OPEN INPUT ARQCFG
+           IF FS-CFG = '00'
+              READ ARQCFG INTO LID-ARQ-CLIENTE-1
+                AT END MOVE '10' TO FS-CFG
+              END-READ
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-VENDEDOR-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-DISTRIBUICAO-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-PEDIDOS-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-PRODUTO-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-ROTA-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              IF FS-CFG = '00'
+                 READ ARQCFG INTO LID-ARQ-META-1
+                   AT END MOVE '10' TO FS-CFG
+                 END-READ
+              END-IF
+              CLOSE ARQCFG
+           END-IF.
+       R-LE-CONFIGURACAO-EXIT.
+           EXIT.
+
+       R-CONFIGURA-ARQUIVOS SECTION.
+       R-CONFIGURA-ARQUIVOS-1.
+           MOVE SPACES TO WGRAVA-CFG
+           DISPLAY TELA-CONFIG-ARQUIVOS
+           ACCEPT TELA-CONFIG-ARQUIVOS
+           IF WGRAVA-CFG = 'S' OR 's'
+              OPEN OUTPUT ARQCFG
+              MOVE LID-ARQ-CLIENTE-1      TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-VENDEDOR-1     TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-DISTRIBUICAO-1 TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-PEDIDOS-1      TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-PRODUTO-1      TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-ROTA-1         TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              MOVE LID-ARQ-META-1         TO ARQCFG-REC
+              WRITE ARQCFG-REC
+              CLOSE ARQCFG
+           END-IF.
+       R-CONFIGURA-ARQUIVOS-EXIT.
+           EXIT.
