@@ -0,0 +1,286 @@
+      *--------------------------
+      *  VARREDURA (SWEEP) DE VALIDADE DE DOCUMENTOS
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExeValidaDoc.
+      * AUTHOR.      URBANO.
+      *-------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 - Programa novo. Varre CLIENTES (CNPJ e Inscricao
+      *              Estadual) e VENDEDORES (CPF) sem interacao com o
+      *              operador, gravando as ocorrencias invalidas em
+      *              VALIDDOC.LOG, no mesmo padrao do log de excecoes
+      *              de importacao (IMPEXC.LOG).
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT ARQVALIDDOC ASSIGN TO DISK WID-ARQ-VALIDDOC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-VALIDDOC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD  ARQVALIDDOC.
+       01  ARQVALIDDOC-REC             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-VALIDDOC                  PIC XX VALUE '00'.
+
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1            PIC X(50).
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+       01 WID-ARQ-VALIDDOC             PIC X(50) VALUE 'VALIDDOC.LOG'.
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC X(18).
+           02 WCGCCPF-3                    PIC X(01).
+
+       01 WQTD-CLI-LIDOS               PIC 9(007) VALUE ZEROES.
+       01 WQTD-CLI-INVALIDOS           PIC 9(007) VALUE ZEROES.
+       01 WQTD-VEN-LIDOS               PIC 9(007) VALUE ZEROES.
+       01 WQTD-VEN-INVALIDOS           PIC 9(007) VALUE ZEROES.
+
+       01 WDATA-HORA-VD.
+          02 WDHVD-DATA.
+             03 WDHVD-ANO             PIC 9(004).
+             03 WDHVD-MES             PIC 9(002).
+             03 WDHVD-DIA             PIC 9(002).
+          02 WDHVD-HORA.
+             03 WDHVD-HH              PIC 9(002).
+             03 WDHVD-MM              PIC 9(002).
+             03 WDHVD-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WVALIDDOC-LINHA.
+          02 VD-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-ORIGEM              PIC X(010).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-TIPO                PIC X(03).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-CODIGO              PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-DOCUMENTO           PIC X(014).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-MOTIVO              PIC X(030).
+
+       01 WVALIDDOC-RESUMO.
+          02 FILLER            PIC X(20) VALUE 'RESUMO DA VARREDURA:'.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'CLIENTES LIDOS......'.
+          02 VDR-CLI-LIDOS     PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'CLIENTES INVALIDOS..'.
+          02 VDR-CLI-INVALIDOS PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'VENDEDORES LIDOS....'.
+          02 VDR-VEN-LIDOS     PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'VENDEDORES INVALIDOS'.
+          02 VDR-VEN-INVALIDOS PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       INICIO.
+           MOVE LID-ARQ-CLIENTE-1  TO WID-ARQ-CLIENTE-1
+           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
+           OPEN INPUT CLIENTES
+           IF FS-CLI NOT = '00'
+              EXIT PROGRAM
+           END-IF
+           OPEN INPUT VENDEDORES
+           IF FS-VEN NOT = '00'
+              CLOSE CLIENTES
+              EXIT PROGRAM
+           END-IF
+           PERFORM R-VARRE-CLIENTES THRU R-VARRE-CLIENTES-EXIT
+           PERFORM R-VARRE-VENDEDORES THRU R-VARRE-VENDEDORES-EXIT
+           CLOSE CLIENTES VENDEDORES
+           PERFORM R-GRAVA-RESUMO.
+       INICIO-EXIT.
+           EXIT PROGRAM.
+
+      *-------------------------------------
+      * VALIDA O CNPJ E A INSCRICAO ESTADUAL DE CADA CLIENTE ATIVO
+      * OU INATIVO CADASTRADO, SEM PARAR PARA CONFIRMACAO DO
+      * OPERADOR.
+      *-------------------------------------
+       R-VARRE-CLIENTES.
+           MOVE ZEROES TO CHAVE-CLI
+           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+           IF FS-CLI = '00'
+              PERFORM R-VARRE-CLIENTES-1 UNTIL FS-CLI NOT = '00'
+           END-IF.
+       R-VARRE-CLIENTES-EXIT.
+           EXIT.
+
+       R-VARRE-CLIENTES-1.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              ADD 1 TO WQTD-CLI-LIDOS
+              MOVE 'J'      TO WCGCCPF-1
+              MOVE CNPJ     TO WCGCCPF-2
+              MOVE WCGCCPF  TO LINK-CPFCGC
+              CALL   'CNPJCPF' USING LINK-CPFCGC
+              CANCEL 'CNPJCPF'
+              IF LINK-CPFCGC(20:1) = 'I'
+                 ADD 1 TO WQTD-CLI-INVALIDOS
+                 MOVE 'CNPJ INVALIDO' TO VD-MOTIVO
+                 MOVE CNPJ            TO VD-DOCUMENTO
+                 PERFORM R-GRAVA-OCORRENCIA-CLI
+              END-IF
+              MOVE ESTADO         TO LINK-IE-UF
+              MOVE INSC-ESTADUAL  TO LINK-IE-NUMERO
+              CALL   'VALIDAIE' USING LINK-IE
+              CANCEL 'VALIDAIE'
+              IF LINK-IE-STATUS = 'I'
+                 ADD 1 TO WQTD-CLI-INVALIDOS
+                 MOVE 'INSC. ESTADUAL INVALIDA' TO VD-MOTIVO
+                 MOVE INSC-ESTADUAL             TO VD-DOCUMENTO
+                 PERFORM R-GRAVA-OCORRENCIA-CLI
+              END-IF
+           END-IF.
+
+      *-------------------------------------
+      * VALIDA O CPF DE CADA VENDEDOR CADASTRADO, SEM PARAR PARA
+      * CONFIRMACAO DO OPERADOR.
+      *-------------------------------------
+       R-VARRE-VENDEDORES.
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              PERFORM R-VARRE-VENDEDORES-1 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-VARRE-VENDEDORES-EXIT.
+           EXIT.
+
+       R-VARRE-VENDEDORES-1.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              ADD 1 TO WQTD-VEN-LIDOS
+              MOVE 'F'      TO WCGCCPF-1
+              MOVE CPF-VEN  TO WCGCCPF-2
+              MOVE WCGCCPF  TO LINK-CPFCGC
+              CALL   'CNPJCPF' USING LINK-CPFCGC
+              CANCEL 'CNPJCPF'
+              IF LINK-CPFCGC(20:1) = 'I'
+                 ADD 1 TO WQTD-VEN-INVALIDOS
+                 MOVE 'CPF INVALIDO' TO VD-MOTIVO
+                 MOVE CPF-VEN        TO VD-DOCUMENTO
+                 PERFORM R-GRAVA-OCORRENCIA-VEN
+              END-IF
+           END-IF.
+
+       R-GRAVA-OCORRENCIA-CLI.
+           MOVE CODIGO TO VD-CODIGO
+           MOVE 'CLI'  TO VD-TIPO
+           PERFORM R-GRAVA-LINHA-LOG.
+
+       R-GRAVA-OCORRENCIA-VEN.
+           MOVE CODIGO-VEN TO VD-CODIGO
+           MOVE 'VEN'      TO VD-TIPO
+           PERFORM R-GRAVA-LINHA-LOG.
+
+       R-GRAVA-LINHA-LOG.
+           ACCEPT WDHVD-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHVD-HORA FROM TIME
+           MOVE WDHVD-DATA TO VD-DATA
+           MOVE WDHVD-HH   TO VD-HH
+           MOVE WDHVD-MM   TO VD-MM
+           MOVE WDHVD-SS   TO VD-SS
+           MOVE 'VARREDURA' TO VD-ORIGEM
+           OPEN EXTEND ARQVALIDDOC
+           IF FS-VALIDDOC = '05' OR FS-VALIDDOC = '35'
+              OPEN OUTPUT ARQVALIDDOC
+           END-IF
+           MOVE WVALIDDOC-LINHA TO ARQVALIDDOC-REC
+           WRITE ARQVALIDDOC-REC
+           CLOSE ARQVALIDDOC.
+
+      *-------------------------------------
+      * GRAVA, AO FINAL DA VARREDURA, UMA LINHA-RESUMO NO PROPRIO
+      * LOG COM OS TOTAIS LIDOS E INVALIDOS.
+      *-------------------------------------
+       R-GRAVA-RESUMO.
+           MOVE WQTD-CLI-LIDOS     TO VDR-CLI-LIDOS
+           MOVE WQTD-CLI-INVALIDOS TO VDR-CLI-INVALIDOS
+           MOVE WQTD-VEN-LIDOS     TO VDR-VEN-LIDOS
+           MOVE WQTD-VEN-INVALIDOS TO VDR-VEN-INVALIDOS
+           OPEN EXTEND ARQVALIDDOC
+           IF FS-VALIDDOC = '05' OR FS-VALIDDOC = '35'
+              OPEN OUTPUT ARQVALIDDOC
+           END-IF
+           MOVE WVALIDDOC-RESUMO TO ARQVALIDDOC-REC
+           WRITE ARQVALIDDOC-REC
+           CLOSE ARQVALIDDOC.
