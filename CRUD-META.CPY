@@ -0,0 +1,276 @@
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-VEN-META = 9999999
+           DISPLAY TELA-META
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-VEN-META = 9999999
+               CONTINUE
+           ELSE
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-VEN-META NOT = ZEROES AND
+                 WANO-MES-META NOT = ZEROES
+                 PERFORM INCLUIR-2 THRU INC-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       INCLUIR-1-EXIT.
+           EXIT.
+
+       INCLUIR-2.
+           MOVE WCODIGO-VEN-META TO CODIGO-VEN-META
+           MOVE WANO-MES-META    TO ANO-MES-META
+           PERFORM LER-META
+           IF FS-META = '00'
+              MOVE 'META JÁ EXISTE ST ' TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+              EXIT
+           END-IF.
+           INITIALIZE WMENSAGEM.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-META
+           PERFORM VERIFICA-VEN-META THRU VERIFICA-VEN-META-EXIT
+           IF WVEN-META-OK = 1
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           END-IF
+           IF FS-META NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-VEN-META = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-META
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-VEN-META NOT = 9999999
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-VEN-META NOT = ZEROES AND
+                 WANO-MES-META NOT = ZEROES
+                 PERFORM ALTERAR-2 THRU ALT-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+
+       ALTERAR-2.
+           MOVE WCODIGO-VEN-META TO CODIGO-VEN-META
+           MOVE WANO-MES-META    TO ANO-MES-META
+           PERFORM LER-META-LOCK
+           IF FS-META = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-META NOT = '00'
+                 MOVE 'META NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-META TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-META
+           ACCEPT ACC-TELA-META
+           PERFORM VERIFICA-VEN-META THRU VERIFICA-VEN-META-EXIT
+           IF WVEN-META-OK = 1
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           END-IF
+           IF FS-META NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-VEN-META = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-META
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-VEN-META NOT = 9999999
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-VEN-META NOT = ZEROES AND
+                 WANO-MES-META NOT = ZEROES
+                 PERFORM EXCLUIR-2 THRU EXCL-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       EXCLUIR-2.
+           MOVE WCODIGO-VEN-META TO CODIGO-VEN-META
+           MOVE WANO-MES-META    TO ANO-MES-META
+           PERFORM LER-META-LOCK
+           IF FS-META = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-META NOT = '00'
+                 MOVE 'META NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-META TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-META
+           PERFORM S-DELETAR
+           IF FS-META NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE ZEROES TO WTL-VALOR-ANTES
+              PERFORM MOVE-DADOS
+              WRITE REGISTRO-METAS
+              IF FS-META = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           INITIALIZE WMENSAGEM.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE VALOR-META TO WTL-VALOR-ANTES
+              PERFORM MOVE-DADOS
+              REWRITE REGISTRO-METAS
+              IF FS-META = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK METAS
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE VALOR-META TO WTL-VALOR-ANTES
+              DELETE METAS
+              IF FS-META = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK METAS
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO-VEN-META TO WTL-VENDEDOR
+           MOVE ANO-MES-META    TO WTL-ANO-MES
+           MOVE VALOR-META      TO WTL-VALOR-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WVALOR-META      TO VALOR-META.
+
+       MOVE-DADOS-2.
+           MOVE VALOR-META       TO WVALOR-META.
+
+       S-VERIFICA-VEN-META SECTION.
+       VERIFICA-VEN-META.
+      *                  (CONFIRMA QUE O VENDEDOR INFORMADO EXISTE
+      *                   NO CADASTRO ANTES DE GRAVAR A META)
+           MOVE 0 TO WVEN-META-OK.
+           MOVE WCODIGO-VEN-META TO CODIGO-VEN
+           READ VENDEDORES KEY IS CODIGO-VEN
+           IF FS-VEN NOT = '00'
+              MOVE 'VENDEDOR NÃO CADASTRADO ST ' TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE 1 TO WVEN-META-OK
+           END-IF.
+       VERIFICA-VEN-META-EXIT.
+           EXIT.
