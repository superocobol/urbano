@@ -0,0 +1,32 @@
+      *------------------------------------
+      * LAYOUT DO RELATORIO DE METAS X REALIZADO
+      *------------------------------------
+       01  CAB01.
+           02 FILLER            PIC X(43) VALUE SPACES.
+           02 FILLER            PIC X(54) VALUE
+           '  REL METAS X REALIZADO  '.
+
+       01  CAB02.
+           03 FILLER PIC X(09) VALUE 'COD.VEN'.
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(07) VALUE 'ANO/MES'.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE 'META'.
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE 'REALIZADO'.
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(14) VALUE 'VARIACAO'.
+
+       01  CAB03.
+           03 FILLER PIC X(75) VALUE IS ALL '-'.
+
+       01  DET01.
+           03 RL-CODIGO-VEN-META  PIC 9(007) VALUE ZEROES.
+           03 FILLER              PIC X(01)  VALUE SPACES.
+           03 RL-ANO-MES-META     PIC 9(006) VALUE ZEROES.
+           03 FILLER              PIC X(02)  VALUE SPACES.
+           03 RL-VALOR-META       PIC ZZZZZZZ9,99 VALUE ZEROS.
+           03 FILLER              PIC X(01)  VALUE SPACES.
+           03 RL-VALOR-REALIZADO  PIC ZZZZZZZ9,99 VALUE ZEROS.
+           03 FILLER              PIC X(01)  VALUE SPACES.
+           03 RL-VARIACAO         PIC -ZZZZZZ9,99 VALUE ZEROS.
