@@ -1,86 +1,246 @@
-      *-------------------------------------
-      * ROTINA DE PROCESSAMENTO DOS DADOS DE DISTRIBUIÇÃO
-      *-------------------------------------
-       S-PROCESSA-DADOS SECTION.
-       R-PROC-DADOS.
-           CLOSE DISTRIBUICAO.
-           OPEN OUTPUT DISTRIBUICAO.
-           PERFORM LER-VEND.
-           CLOSE DISTRIBUICAO.
-           EXIT-PROGRAM.
-       R-PROC-DADOS-EXIT.
-           EXIT.
-
-       LER-VEND SECTION.
-       R-LER-VEND1.
-      *    +-----------+     +-----------+
-      *    +VENDEDOR(1)| ==> | CLIENTE(n)|
-      *    +-----------+     *-----------+
-           MOVE ZEROES TO CHAVE-VEN
-           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
-           IF FS-VEN NOT = '0'
-                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
-                 MOVE FS-VEN TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE WMENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF.
-
-       R-LER-VEND2.
-           PERFORM UNTIL FS-VEN NOT = '00'
-           READ VENDEDORES NEXT
-           MOVE CODIGO-VEN    TO CODIGO-VEN-DIS
-           MOVE LONGITUDE-VEN TO WDLO-VEN
-           MOVE LATITUDE-VEN  TO WDLA-VEN
-
-           MOVE ZEROES TO CHAVE-CLI
-           START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
-           IF FS-VEN NOT = '0'
-                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
-                 MOVE FS-CLI TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-                 INITIALIZE WMENSAGEM
-                 DISPLAY TELA-MENSAGEM
-                 EXIT
-           END-IF
-           PERFORM R-LER-CLI UNTIL FS-CLI NOT = '00'
-
-           PERFORM R-GERA-DISTR
-           PERFORM R-GRAVA-DISTR
-           END-PERFORM.
-
-       R-LER-CLI.
-           READ CLIENTES NEXT.
-           MOVE CODIGO TO CODIGO-CLI-DIS.
-           MOVE LONGITUDE TO WDLO-CLI.
-           MOVE LATITUDE  TO WDLA-CLI.
-
-       R-GERA-DISTR.
-      *----CALCULO DLO
-           COMPUTE WRESULT1 = (WDLO-VEN - WDLO-CLI).
-           COMPUTE WRESULT2 = (WRESULT1 / 60).
-           COMPUTE WRESULT-FINAL = (WRESULT2 * 1852).
-           MOVE WRESULT-FINAL TO LONGITUDE-DIS.
-           INITIALIZE WRESULT1 WRESULT2 WRESULT-FINAL.
-
-      *----CALCULO DLA
-           COMPUTE WRESULT1 = (WDLA-VEN - WDLA-CLI).
-           COMPUTE WRESULT2 = (WRESULT1 / 60).
-           COMPUTE WRESULT-FINAL = (WRESULT2 * 1852).
-           MOVE WRESULT-FINAL TO LATITUDE-DIS.
-
-       R-GRAVA-DISTR.
-           WRITE REGISTRO-DISTRIBUICAO.
-           IF FS-VEN NOT = '0'
-              MOVE 'ERRO GRAVACAO DISTRIBUICAO ST ' TO WTXT
-              MOVE FS-DIS TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-              MOVE '10' TO FS-VEN
-              EXIT
-           END-IF.
+      *-------------------------------------
+      * ROTINA DE PROCESSAMENTO DOS DADOS DE DISTRIBUIÇÃO
+      *-------------------------------------
+       S-PROCESSA-DADOS SECTION.
+       R-PROC-DADOS.
+           PERFORM LER-CLI.
+           PERFORM R-MARCA-CKP-COMPLETO.
+           IF WCOD-CLI-UNICO = ZEROES AND WPART-DE = ZEROES
+              AND WPART-ATE = ZEROES
+              PERFORM R-GRAVA-HISTORICO
+           END-IF
+           CLOSE DISTRIBUICAO
+           PERFORM R-NOTIFICA-CONCLUSAO.
+           EXIT PROGRAM.
+       R-PROC-DADOS-EXIT.
+           EXIT.
+
+      *-------------------------------------
+      * AVISA O OPERADOR, AO FINAL DO LOTE, QUANTOS CLIENTES FORAM
+      * EFETIVAMENTE DISTRIBUIDOS NESTA EXECUCAO. AS FALHAS (ERRO NA
+      * ABERTURA OU NO START DE UM ARQUIVO) JA SAO AVISADAS NO PONTO
+      * EM QUE OCORREM, ANTES DE O PROGRAMA SER ENCERRADO.
+      *-------------------------------------
+       R-NOTIFICA-CONCLUSAO.
+           STRING 'DISTRIBUICAO CONCLUIDA -' DELIMITED BY SIZE
+                  WCONT                      DELIMITED BY SIZE
+                  ' CLIENTES PROCESSADOS'    DELIMITED BY SIZE
+                  INTO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX
+           INITIALIZE WMENSAGEM
+           DISPLAY TELA-MENSAGEM.
+
+      *-------------------------------------
+      * GRAVA UM INSTANTANEO HISTORICO DE TODA A DISTRIBUICAO RESUL-
+      * TANTE DESTA EXECUCAO, PARA CONSULTA/AUDITORIA FUTURA DE COMO
+      * OS CLIENTES ESTAVAM DISTRIBUIDOS NAQUELA DATA. SO E GRAVADO
+      * PARA UM LOTE COMPLETO (NAO PARTICIONADO E NAO "E SE"), POIS E
+      * O UNICO CASO EM QUE A DISTRIBUICAO INTEIRA FOI RECALCULADA
+      * DE UMA SO VEZ.
+      *-------------------------------------
+       R-GRAVA-HISTORICO.
+           ACCEPT WDHHIST-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHHIST-HORA FROM TIME
+           STRING 'DISTHIST' DELIMITED BY SIZE
+                  WDHHIST-ANO WDHHIST-MES WDHHIST-DIA DELIMITED BY SIZE
+                  WDHHIST-HH  WDHHIST-MM  WDHHIST-SS  DELIMITED BY SIZE
+                  '.CSV'      DELIMITED BY SIZE
+                  INTO WID-ARQ-HIST
+           OPEN OUTPUT ARQHIST
+           MOVE 'CODIGO_VEN,CODIGO_CLI,LATITUDE,LONGITUDE,DISTANCIA_M'
+              TO ARQHIST-REC
+           WRITE ARQHIST-REC
+           MOVE ZEROES TO CHAVE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
+           PERFORM R-GRAVA-HISTORICO-1 UNTIL FS-DIS NOT = '00'
+           CLOSE ARQHIST.
+
+       R-GRAVA-HISTORICO-1.
+           READ DISTRIBUICAO NEXT
+           IF FS-DIS = '00'
+              STRING CODIGO-VEN-DIS DELIMITED BY SIZE
+                     ',' CODIGO-CLI-DIS DELIMITED BY SIZE
+                     ',' LATITUDE-DIS   DELIMITED BY SIZE
+                     ',' LONGITUDE-DIS  DELIMITED BY SIZE
+                     ',' DISTANCIA-DIS  DELIMITED BY SIZE
+                     INTO ARQHIST-REC
+              WRITE ARQHIST-REC
+           END-IF.
+
+      *-------------------------------------
+      * MARCA O LOTE COMO CONCLUIDO NO ARQUIVO DE CHECKPOINT, PARA
+      * QUE A PROXIMA EXECUCAO COMECE UM LOTE NOVO EM VEZ DE RETOMAR
+      * ESTE.
+      *-------------------------------------
+       R-MARCA-CKP-COMPLETO.
+           OPEN OUTPUT ARQCKP
+           MOVE WCKP-CODIGO-CLI TO CKP-CODIGO-CLI
+           MOVE 'C'             TO CKP-STATUS
+           WRITE ARQCKP-REC
+           CLOSE ARQCKP.
+
+       LER-CLI SECTION.
+       R-LER-CLI1.
+      *    +-----------+     +----------------------------+
+      *    +CLIENTE(1) | ==> | VENDEDOR(N MAIS PROXIMOS)  |
+      *    +-----------+     *----------------------------+
+           IF WCKP-RETOMAR = 'S'
+              MOVE WCKP-CODIGO-CLI TO CODIGO
+              START CLIENTES KEY IS GREATER THAN CODIGO
+           ELSE
+              MOVE WPART-DE TO CODIGO
+              START CLIENTES KEY IS NOT LESS THAN CODIGO
+           END-IF
+           IF FS-CLI NOT = '0'
+                 MOVE 'ERRO START CLIENTES ST ' TO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT
+           END-IF.
+
+       R-LER-CLI2.
+           PERFORM UNTIL FS-CLI NOT = '00'
+           READ CLIENTES NEXT
+           IF FS-CLI = '00' AND CODIGO > WPART-ATE-EFETIVO
+              MOVE '10' TO FS-CLI
+           END-IF
+           IF FS-CLI = '00'
+           MOVE CODIGO    TO CODIGO-CLI-DIS
+           MOVE LONGITUDE TO WDLO-CLI
+           MOVE LATITUDE  TO WDLA-CLI
+           PERFORM R-INICIALIZA-TAB-PROX
+
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-CLI NOT = '0'
+                 MOVE 'ERRO START VENDEDORES ST ' TO WTXT
+                 MOVE FS-VEN TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+                 EXIT
+           END-IF
+           PERFORM R-LER-VEN UNTIL FS-VEN NOT = '00'
+
+           MOVE WDLA-CLI TO LATITUDE-DIS
+           MOVE WDLO-CLI TO LONGITUDE-DIS
+           PERFORM R-GRAVA-PROXIMOS
+           MOVE CODIGO TO WCKP-CODIGO-CLI
+           PERFORM R-GRAVA-CHECKPOINT
+           ADD 1 TO WCONT
+           END-IF
+           END-PERFORM.
+
+       R-LER-VEN.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              IF INATIVO-VEN NOT = 'S'
+                 MOVE CODIGO-VEN    TO WCOD-VEN-ATUAL
+                 MOVE LONGITUDE-VEN TO WDLO-VEN
+                 MOVE LATITUDE-VEN  TO WDLA-VEN
+                 PERFORM S-CALCULA-DISTANCIA
+                    THRU S-CALCULA-DISTANCIA-EXIT
+                 PERFORM R-INSERE-TAB-PROX
+              END-IF
+           END-IF.
+
+      *-------------------------------------
+      * DISTANCIA REAL (GRANDE CIRCULO) ENTRE VENDEDOR E CLIENTE,
+      * PELA FORMULA DE HAVERSINE, EM METROS.
+      *-------------------------------------
+       S-CALCULA-DISTANCIA SECTION.
+       R-CALCULA-DISTANCIA-1.
+           COMPUTE WHAV-LAT1-R = WDLA-VEN * WHAV-PI / 180
+           COMPUTE WHAV-LAT2-R = WDLA-CLI * WHAV-PI / 180
+           COMPUTE WHAV-DLAT-R = (WDLA-CLI - WDLA-VEN) * WHAV-PI / 180
+           COMPUTE WHAV-DLON-R = (WDLO-CLI - WDLO-VEN) * WHAV-PI / 180
+           COMPUTE WHAV-A =
+              FUNCTION SIN(WHAV-DLAT-R / 2) ** 2 +
+              FUNCTION COS(WHAV-LAT1-R) * FUNCTION COS(WHAV-LAT2-R) *
+              FUNCTION SIN(WHAV-DLON-R / 2) ** 2
+           COMPUTE WHAV-C =
+              2 * FUNCTION ATAN(FUNCTION SQRT(WHAV-A) /
+                                 FUNCTION SQRT(1 - WHAV-A))
+           COMPUTE WHAV-DIST-M = WHAV-RAIO-TERRA-M * WHAV-C
+           MOVE WHAV-DIST-M TO WDIST-ATUAL.
+       S-CALCULA-DISTANCIA-EXIT.
+           EXIT.
+
+      *-------------------------------------
+      * MANTEM, PARA O CLIENTE CORRENTE, OS WQTD-PROX-N VENDEDORES
+      * DE MENOR DISTANCIA JA EXAMINADOS (TABELA ORDENADA POR
+      * DISTANCIA CRESCENTE).
+      *-------------------------------------
+       R-INICIALIZA-TAB-PROX.
+           PERFORM VARYING WI-PROX FROM 1 BY 1
+                   UNTIL WI-PROX > WQTD-PROX-N
+              MOVE ZEROES      TO WTP-COD(WI-PROX)
+              MOVE 99999999.99 TO WTP-DIST(WI-PROX)
+           END-PERFORM.
+
+      *-------------------------------------
+      * PROCURA, ENTRE OS WQTD-PROX-N PRIMEIROS SLOTS, A POSICAO ONDE
+      * O VENDEDOR CORRENTE ENTRA (TABELA ORDENADA POR DISTANCIA
+      * CRESCENTE) E ABRE ESPACO EMPURRANDO OS DEMAIS PARA BAIXO.
+      *-------------------------------------
+       R-INSERE-TAB-PROX.
+           IF WMAX-DISTANCIA-M = ZEROES OR
+              WDIST-ATUAL NOT > WMAX-DISTANCIA-M
+              MOVE ZEROES TO WI-PROX-POS
+              PERFORM VARYING WI-PROX FROM 1 BY 1
+                      UNTIL WI-PROX > WQTD-PROX-N OR WI-PROX-POS NOT = 0
+                 IF WDIST-ATUAL < WTP-DIST(WI-PROX)
+                    MOVE WI-PROX TO WI-PROX-POS
+                 END-IF
+              END-PERFORM
+              IF WI-PROX-POS NOT = 0
+                 PERFORM VARYING WI-PROX FROM WQTD-PROX-N BY -1
+                         UNTIL WI-PROX = WI-PROX-POS
+                    MOVE WTP-COD(WI-PROX - 1)  TO WTP-COD(WI-PROX)
+                    MOVE WTP-DIST(WI-PROX - 1) TO WTP-DIST(WI-PROX)
+                 END-PERFORM
+                 MOVE WCOD-VEN-ATUAL TO WTP-COD(WI-PROX-POS)
+                 MOVE WDIST-ATUAL    TO WTP-DIST(WI-PROX-POS)
+              END-IF
+           END-IF.
+
+       R-GRAVA-PROXIMOS.
+           PERFORM VARYING WI-PROX FROM 1 BY 1
+                   UNTIL WI-PROX > WQTD-PROX-N
+              IF WTP-COD(WI-PROX) NOT = ZEROES
+                 MOVE WTP-COD(WI-PROX)  TO CODIGO-VEN-DIS
+                 MOVE WTP-DIST(WI-PROX) TO DISTANCIA-DIS
+                 PERFORM R-GRAVA-DISTR
+              END-IF
+           END-PERFORM.
+
+      *-------------------------------------
+      * GRAVA O PONTO DE CONTROLE (CHECKPOINT) LOGO APOS O CLIENTE
+      * CORRENTE TER SEUS VENDEDORES MAIS PROXIMOS GRAVADOS, PARA
+      * PERMITIR RETOMAR O LOTE A PARTIR DAQUI SE ELE FOR
+      * INTERROMPIDO.
+      *-------------------------------------
+       R-GRAVA-CHECKPOINT.
+           OPEN OUTPUT ARQCKP
+           MOVE WCKP-CODIGO-CLI TO CKP-CODIGO-CLI
+           MOVE 'A'             TO CKP-STATUS
+           WRITE ARQCKP-REC
+           CLOSE ARQCKP.
+
+       R-GRAVA-DISTR.
+           WRITE REGISTRO-DISTRIBUICAO.
+           IF FS-DIS NOT = '0'
+              MOVE 'ERRO GRAVACAO DISTRIBUICAO ST ' TO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+              MOVE '10' TO FS-CLI
+              EXIT
+           END-IF.
