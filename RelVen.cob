@@ -0,0 +1,191 @@
+      *--------------------------
+      * RELATORIO DE VENDEDORES
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RelVen.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN    WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN   WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE-DIS     WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LONGITUDE-DIS    WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DISTANCIA-DIS    WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-REL
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-VEN-DIS         PIC  9(007).
+              03 CODIGO-CLI-DIS         PIC  9(007).
+           02 LATITUDE-DIS              PIC S9(003)v9(008).
+           02 LONGITUDE-DIS             PIC S9(003)v9(008).
+           02 DISTANCIA-DIS             PIC  9(008)v9(002) VALUE ZEROES.
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-VENDEDORES.
+          02 WCHAVE-VEN.
+             03 WCODIGO-VEN             PIC  9(007) VALUE ZEROES.
+             03 WCPF-VEN                PIC  9(011) VALUE ZEROES.
+          02 WNOME-VEN                  PIC  X(040) VALUE ZEROES.
+          02 WLATITUDE-VEN              PIC S9(003)v9(008) VALUE ZEROES.
+          02 WLONGITUDE-VEN             PIC S9(003)v9(008) VALUE ZEROES.
+
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1            PIC X(50).
+
+       01 WID-ARQ-DISTRIBUICAO.
+           02 WID-ARQ-DISTRIBUICAO-1       PIC X(50).
+
+       01 WID-ARQ-REL.
+           02 WID-ARQ-REL-1             PIC X(50).
+
+       01 WOPCAO1         PIC X VALUE SPACES.
+       01 WOPCAO2         PIC X VALUE SPACES.
+       01 WOPCAO3         PIC X VALUE SPACES.
+       01 WOPCAO5         PIC X VALUE SPACES.
+       01 WOPCAO6         PIC X VALUE SPACES.
+       01 WOPCAO7         PIC X VALUE SPACES.
+
+       01 WINC-INATIVOS-VEN PIC X VALUE 'N'.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+       77 WTOT-SC-VEN     PIC 9(05) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       01 WCSV-LINHA               PIC X(300) VALUE SPACES.
+       01 WCSV-CODIGO-VEN          PIC 9(007).
+       01 WCSV-CPF-VEN             PIC 9(011).
+       01 WCSV-LATITUDE-VEN        PIC -999,99999999.
+       01 WCSV-LONGITUDE-VEN       PIC -999,99999999.
+
+       01 WFILTRO-DE-VEN           PIC 9(007) VALUE ZEROES.
+       01 WFILTRO-ATE-VEN          PIC 9(007) VALUE ZEROES.
+       01 WFILTRO-ATE-VEN-EFETIVO  PIC 9(007) VALUE ZEROES.
+       01 WFILTRO-PREFIXO-VEN      PIC X(040) VALUE SPACES.
+       77 WFILTRO-LEN-VEN          PIC 99 VALUE ZEROES.
+
+       COPY "LAY-REL-VEN.CPY".
+       COPY "FUNCAO.CPY".
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "REL-TELAS-VEN.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA.
+           MOVE LID-ARQ-VENDEDOR-1     TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO-1
+           PERFORM ABRE-VEN
+           PERFORM ABRE-DISTRIBUICAO.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO5 = 'S' OR 's'
+                DISPLAY TELA-OPCAO
+                ACCEPT WOPCAO1 FROM ESCAPE KEY
+                ACCEPT TELA-ACC-OPCAO
+           IF WOPCAO1 = 'a' OR 'A'
+               PERFORM S-OPCAO1
+           END-IF
+           IF WOPCAO2 = 'c' OR 'C'
+               PERFORM S-OPCAO2
+           END-IF
+           IF WOPCAO3 = 'f' OR 'F'
+               PERFORM S-OPCAO3
+           END-IF
+           IF WOPCAO6 = 'd' OR 'D'
+               PERFORM S-OPCAO5
+           END-IF
+           IF WOPCAO7 = 'u' OR 'U'
+               PERFORM S-OPCAO6
+           END-IF
+           END-PERFORM.
+
+       ACCEPTA-OPCAO-EXIT.
+           CLOSE VENDEDORES.
+           CLOSE DISTRIBUICAO.
+           EXIT PROGRAM.
+
+       ABRE-VEN.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST '
+                TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       ABRE-DISTRIBUICAO.
+           OPEN I-O DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO ST '
+                TO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       COPY R-IMP-VEN.CPY.
