@@ -1,222 +1,728 @@
-﻿      *--------------------------
-      * CADASTRO DE CLIENTES
-      *---------------------------
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CadClientes.
-      *AUTHOR.      URBANO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-CLI
-              ALTERNATE RECORD KEY IS CNPJ WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-CLI.
-       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS FS-IMPORT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES.
-       01 REGISTRO-CLIENTES.
-          02 CHAVE-CLI.
-             03 CODIGO             PIC  9(007).
-             03 CNPJ               PIC  9(014).
-          02 RAZAO                 PIC  X(040).
-          02 LATITUDE              PIC S9(003)v9(008).
-          02 LONGITUDE             PIC S9(003)v9(008).
-
-       FD  ARQIMPORT.
-       01  ARQIMPORT-REC.
-           05  ARQIMPORT-DATA-01   PIC X(00512).
-
-       WORKING-STORAGE SECTION.
-       01 WARQIMPORT-REC               PIC X(512) VALUE SPACES.
-       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
-          02 WCODIGO-IMP                PIC  9(007).
-          02 WCNPJ-IMP                  PIC  9(014).
-          02 WRAZAO-IMP                 PIC  X(040).
-          02 WLATITUDE-IMP              PIC S9(003)v9(008).
-          02 WLONGITUDE-IMP             PIC S9(003)v9(008).
-          02 FILLER                     PIC X(429).
-
-       01 WREGISTRO-CLIENTES.
-          02 WCHAVE-CLI.
-             03 WCODIGO             PIC  9(007) VALUE ZEROES.
-             03 WCNPJ               PIC  9(014) VALUE ZEROES.
-          02 WRAZAO                 PIC  X(040) VALUE ZEROES.
-          02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
-          02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
-
-       01 FS-CLI.
-           02 FS-CLIENTES-1                PIC 9.
-           02 FS-CLIENTES-2                PIC 9.
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
-       01 FS-IMPORT.
-           02 FS-IMPORT-1                PIC 9.
-           02 FS-IMPORT-2                PIC 9.
-           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
-
-       01 WID-ARQ-CLIENTE.
-           02 WID-ARQ-CLIENTE-1            PIC X(50).
-
-       01 WID-ARQ-IMPORT.
-           02 WID-ARQ-IMPORT-1             PIC X(50).
-
-       01 WCGCCPF.
-           02 WCGCCPF-1                    PIC X(01).
-           02 WCGCCPF-2                    PIC X(01).
-
-       77 WOPCAO-C        PIC 9 VALUE ZEROES.
-       77 WX              PIC X VALUE SPACES.
-       77 WSAIDA          PIC 9 VALUE ZEROES.
-      *                  (0=OK, 1=SAIDA)
-       77 WCONT           PIC 9(04) VALUE ZEROES.
-
-       01 WMENSAGEM.
-          02 WTXT         PIC X(50) VALUE SPACES.
-          02 WST          PIC 99 VALUE ZEROES.
-
-       COPY "FUNCAO.CPY".
-       COPY "L-LINK.CPY".
-       COPY "TELAS-CLI.CPY".
-
-
-       PROCEDURE DIVISION USING LINK-DADOS.
-       ABERTURA.
-           INITIALIZE WSAIDA WOPCAO-C.
-           MOVE LID-ARQ-CLIENTE-1 TO WID-ARQ-CLIENTE-1
-           PERFORM ABRE-CLIENTE.
-
-       ACCEPTA-OPCAO.
-           PERFORM UNTIL WOPCAO-C = 5
-                DISPLAY TELA-OPCAO
-                ACCEPT TELA-OPCAO
-           EVALUATE WOPCAO-C
-             WHEN 1
-               PERFORM S-INCLUIR
-             WHEN 2
-               PERFORM S-ALTERAR
-             WHEN 3
-               PERFORM S-EXCLUIR
-             WHEN 4
-               PERFORM S-IMPORTAR
-             WHEN 5
-               CLOSE CLIENTES
-               EXIT PROGRAM
-           END-EVALUATE
-           END-PERFORM.
-       ACCEPTA-OPCAO-EXIT.
-           EXIT.
-
-       COPY CRUD-CLI.CPY.
-
-       S-IMPORTAR SECTION.
-       IMPORTAR-1.
-           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTAÇÃO:' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT TELA-NOME-ARIMPORT
-           IF NOT ESC
-              OPEN INPUT ARQIMPORT
-              IF FS-IMPORT NOT = '00'
-                 MOVE
-                 'ERRO NA ABERTURA DO ARQUIVO DE IMPORTAÇÃO ST '
-                  TO WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-              ELSE
-                 INITIALIZE WCONT
-                 PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
-                 MOVE FS-IMPORT TO WST
-                 STRING
-                  "IMPORTAÇÃO CONCLUÍDA ST " WST
-                  " - REG. IMPORTADOS - "
-                  WCONT DELIMITED BY SIZE INTO WTXT
-                 MOVE FS-IMPORT TO WST
-                 DISPLAY TELA-MENSAGEM
-                 ACCEPT WX
-                 CLOSE ARQIMPORT
-              END-IF
-           END-IF.
-           INITIALIZE TELA-NOME-ARIMPORT.
-       IMP-FIM.
-           EXIT.
-
-       LER-IMPORT.
-           READ ARQIMPORT NEXT.
-           IF FS-IMPORT = '00'
-              MOVE ARQIMPORT-REC TO WARQIMPORT-REC
-              MOVE WCODIGO-IMP    TO  WCODIGO
-              MOVE WCNPJ-IMP       TO WCNPJ
-              MOVE WRAZAO-IMP      TO WRAZAO
-              MOVE WLATITUDE-IMP   TO WLATITUDE
-              MOVE WLONGITUDE-IMP  TO WLONGITUDE
-              PERFORM LER-CLIENTE
-              IF FS-CLI = '23'
-                 MOVE WCNPJ       TO CNPJ
-                 MOVE WRAZAO      TO RAZAO
-                 MOVE WLATITUDE   TO LATITUDE
-                 MOVE WLONGITUDE  TO LONGITUDE
-                 PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
-                 IF FS-CLI = '00'
-                    ADD 1 TO WCONT
-                 ELSE
-                    MOVE 'ERRO NA GRAVAÇÃO DO ARQUIVO DE CLIENTES ST '
-                    TO WTXT
-                    MOVE FS-CLI TO WST
-                    DISPLAY TELA-MENSAGEM
-                    MOVE '10' TO FS-IMPORT
-                    ACCEPT WX
-                 END-IF
-              END-IF.
-
-       ABRE-CLIENTE.
-           OPEN I-O CLIENTES.
-           IF FS-CLI = '35'
-              CLOSE CLIENTES OPEN OUTPUT CLIENTES
-              CLOSE CLIENTES OPEN I-O CLIENTES
-           END-IF
-           IF FS-CLI = '00' OR '05'
-              CONTINUE
-           ELSE
-              STRING "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST "
-001880                      FS-CLI DELIMITED BY SIZE
-001900                      INTO WMENSAGEM
-001910        END-STRING
-001920        DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN.
-
-       LER-CLIENTE.
-           READ CLIENTES.
-       LER-CLIENTE-FIM.
-           EXIT.
-
-       S-CHECA-CODIGO SECTION.
-       CHECA-CODIGO.
-          IF WCODIGO = ZEROES
-              MOVE 'CODIGO INVALIDO ' TO WTXT
-              MOVE FS-CLI TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              INITIALIZE WMENSAGEM
-              DISPLAY TELA-MENSAGEM
-      *       SETFOCUS WCODIGO
-           END-IF.
-       CHECA-CODIGO-EXIT.
-           EXIT.
-
-       S-VALIDACPFCNPJ SECTION.
-       R-VALIDA-CNPJ.
-           MOVE 'J'        TO WCGCCPF-1.
-           MOVE WCNPJ      TO WCGCCPF-2.
-           MOVE WCGCCPF TO LINK-CPFCGC.
-
-       COPY VALIDACNPJCPF.CPY.
+﻿      *--------------------------
+      * CADASTRO DE CLIENTES
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadClientes.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+       SELECT ARQIMPORT  ASSIGN TO DISK WID-ARQ-IMPORT
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       SELECT ARQIMPEXC ASSIGN TO DISK WID-ARQ-IMPEXC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPEXC.
+
+       SELECT ARQVALIDDOC ASSIGN TO DISK WID-ARQ-VALIDDOC
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-VALIDDOC.
+
+       SELECT ARQIMPSUM  ASSIGN TO DISK WID-ARQ-IMPSUM
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPSUM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD  ARQIMPORT.
+       01  ARQIMPORT-REC.
+           05  ARQIMPORT-DATA-01   PIC X(00512).
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       FD  ARQIMPEXC.
+       01  ARQIMPEXC-REC            PIC X(120).
+
+       FD  ARQVALIDDOC.
+       01  ARQVALIDDOC-REC          PIC X(100).
+
+       FD  ARQIMPSUM.
+       01  ARQIMPSUM-REC             PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WARQIMPORT-REC               PIC X(512) VALUE SPACES.
+       01 WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+          02 WCODIGO-IMP                PIC  9(007).
+          02 WCNPJ-IMP                  PIC  9(014).
+          02 WRAZAO-IMP                 PIC  X(040).
+          02 WLATITUDE-IMP              PIC S9(003)v9(008).
+          02 WLONGITUDE-IMP             PIC S9(003)v9(008).
+          02 FILLER                     PIC X(429).
+
+       01 WREGISTRO-CLIENTES.
+          02 WCHAVE-CLI.
+             03 WCODIGO             PIC  9(007) VALUE ZEROES.
+             03 WCNPJ               PIC  9(014) VALUE ZEROES.
+          02 WRAZAO                 PIC  X(040) VALUE ZEROES.
+          02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
+          02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
+          02 WENDERECO              PIC  X(040) VALUE SPACES.
+          02 WCIDADE                PIC  X(020) VALUE SPACES.
+          02 WESTADO                PIC  X(002) VALUE SPACES.
+          02 WTELEFONE              PIC  X(015) VALUE SPACES.
+          02 WEMAIL                 PIC  X(040) VALUE SPACES.
+          02 WINSC-ESTADUAL         PIC  X(014) VALUE SPACES.
+
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+
+       01 WID-ARQ-IMPORT.
+           02 WID-ARQ-IMPORT-1             PIC X(50).
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WID-ARQ-IMPEXC              PIC X(50) VALUE 'IMPEXC.LOG'.
+       01 FS-IMPEXC                   PIC XX VALUE '00'.
+
+       01 WIMPEXC-LINHA.
+          02 WIE-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WIE-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WIE-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-MENSAGEM           PIC X(50).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WIE-STATUS             PIC 99.
+
+       01 WID-ARQ-VALIDDOC            PIC X(50) VALUE 'VALIDDOC.LOG'.
+       01 FS-VALIDDOC                 PIC XX VALUE '00'.
+
+       01 WID-ARQ-IMPSUM               PIC X(50) VALUE 'IMPSUM.LOG'.
+       01 FS-IMPSUM                    PIC XX VALUE '00'.
+
+       01 WDATA-HORA-IS.
+          02 WDHIS-DATA.
+             03 WDHIS-ANO             PIC 9(004).
+             03 WDHIS-MES             PIC 9(002).
+             03 WDHIS-DIA             PIC 9(002).
+          02 WDHIS-HORA.
+             03 WDHIS-HH              PIC 9(002).
+             03 WDHIS-MM              PIC 9(002).
+             03 WDHIS-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WIMPSUM-LINHA.
+          02 IS-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IS-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IS-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IS-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IS-ARQUIVO             PIC X(050).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(006) VALUE 'LIDOS='.
+          02 IS-LIDOS               PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(007) VALUE 'INCLUI='.
+          02 IS-INCLUIDOS           PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(007) VALUE 'ATUAL.='.
+          02 IS-ATUALIZADOS         PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(006) VALUE 'ERROS='.
+          02 IS-ERROS               PIC ZZZZ9.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 FILLER                 PIC X(003) VALUE 'ST='.
+          02 IS-STATUS-FINAL        PIC 99.
+
+       01 WDATA-HORA-VD.
+          02 WDHVD-DATA.
+             03 WDHVD-ANO             PIC 9(004).
+             03 WDHVD-MES             PIC 9(002).
+             03 WDHVD-DIA             PIC 9(002).
+          02 WDHVD-HORA.
+             03 WDHVD-HH              PIC 9(002).
+             03 WDHVD-MM              PIC 9(002).
+             03 WDHVD-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WVALIDDOC-LINHA.
+          02 VD-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 VD-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-ORIGEM              PIC X(010).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-TIPO                PIC X(03).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-CODIGO              PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-DOCUMENTO           PIC X(014).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 VD-MOTIVO              PIC X(030).
+
+       77 WFORMATO-IMPORT PIC X VALUE 'F'.
+      *                  (F=LAYOUT FIXO  C=CSV DELIMITADO POR VIRGULA)
+       77 WMODO-BATCH     PIC X VALUE 'N'.
+       77 WIMPORTANDO     PIC X VALUE 'N'.
+      *                  (LIGADA DURANTE A IMPORTACAO PARA DISPENSAR
+      *                   A CONFIRMACAO INTERATIVA DE GRAVACAO/REGRAVACAO)
+      *                  (S=NAO PARA EM CASO DE EXCECAO NA IMPORTACAO)
+
+       01 WCODIGO-CSV      PIC X(007) VALUE SPACES.
+       01 WCNPJ-CSV        PIC X(014) VALUE SPACES.
+       01 WRAZAO-CSV       PIC X(040) VALUE SPACES.
+       01 WLATITUDE-CSV    PIC X(014) VALUE SPACES.
+       01 WLONGITUDE-CSV   PIC X(014) VALUE SPACES.
+       01 WLATITUDE-CSV-ED  PIC -999.99999999.
+       01 WLONGITUDE-CSV-ED PIC -999.99999999.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CNPJ-ANTES         PIC 9(014).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-CNPJ-DEPOIS        PIC 9(014).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-RAZAO-ANTES        PIC X(040).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-RAZAO-DEPOIS       PIC X(040).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-LATITUDE-ANTES     PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-LATITUDE-DEPOIS    PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-LONGITUDE-ANTES    PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-LONGITUDE-DEPOIS   PIC S9(003)v9(008).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-INATIVO-ANTES      PIC X(001).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-INATIVO-DEPOIS     PIC X(001).
+
+       01 WCGCCPF.
+           02 WCGCCPF-1                    PIC X(01).
+           02 WCGCCPF-2                    PIC X(18).
+           02 WCGCCPF-3                    PIC X(01).
+
+       77 WOPCAO-C        PIC 9 VALUE ZEROES.
+       77 WCNPJ-DUP       PIC 9 VALUE ZEROES.
+       77 WINATIVO-ATUAL  PIC X(001) VALUE SPACES.
+       77 WCNPJ-ATUAL      PIC 9(014) VALUE ZEROES.
+       77 WRAZAO-ATUAL     PIC X(040) VALUE SPACES.
+       77 WLATITUDE-ATUAL  PIC S9(003)V9(008) VALUE ZEROES.
+       77 WLONGITUDE-ATUAL PIC S9(003)V9(008) VALUE ZEROES.
+      *                  (GUARDAM OS DADOS DO CLIENTE TRAVADO PARA
+      *                   ALTERACAO, POIS A LEITURA POR CNPJ FEITA EM
+      *                   VERIFICA-CNPJ PODE TRAZER PARA O BUFFER O
+      *                   REGISTRO DE OUTRO CLIENTE)
+       01 WRAZAO-BUSCA    PIC X(40) VALUE SPACES.
+       77 WBUSCA-LEN      PIC 99 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+       77 WCONT-LID       PIC 9(05) VALUE ZEROES.
+       77 WCONT-INC       PIC 9(05) VALUE ZEROES.
+       77 WCONT-ATU       PIC 9(05) VALUE ZEROES.
+       77 WCONT-ERR       PIC 9(05) VALUE ZEROES.
+
+       01 WCNPJ-DIGITADO  PIC X(018) VALUE SPACES.
+      *                  (ACEITA O CNPJ COM OU SEM A MASCARA
+      *                   99.999.999/9999-99 - SO OS DIGITOS SAO
+      *                   APROVEITADOS)
+       77 WPOS-MASK       PIC 99 VALUE ZEROES.
+       77 WQTD-DIG-CNPJ   PIC 99 VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       COPY "FUNCAO.CPY".
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-CLI.CPY".
+
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-C.
+           MOVE LID-ARQ-CLIENTE-1 TO WID-ARQ-CLIENTE-1
+           PERFORM ABRE-CLIENTE.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-C = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-C
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-IMPORTAR
+             WHEN 5
+               PERFORM S-PESQUISA-RAZAO
+             WHEN 7
+               PERFORM S-EXPORTAR
+             WHEN 8
+               PERFORM S-CONSULTA
+             WHEN 6
+               CLOSE CLIENTES
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-CLI.CPY.
+
+       S-IMPORTAR SECTION.
+       IMPORTAR-1.
+           MOVE 'F' TO WFORMATO-IMPORT
+           MOVE 'N' TO WMODO-BATCH
+           MOVE 'INFORME O NOME DO ARQUIVO PARA IMPORTAÇÃO:' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN INPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE
+                 'ERRO NA ABERTURA DO ARQUIVO DE IMPORTAÇÃO ST '
+                  TO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+              ELSE
+                 INITIALIZE WCONT WCONT-LID WCONT-INC WCONT-ATU
+                            WCONT-ERR
+                 MOVE 'S' TO WIMPORTANDO
+                 PERFORM LER-IMPORT UNTIL FS-IMPORT = '10'
+                 MOVE 'N' TO WIMPORTANDO
+                 MOVE FS-IMPORT TO WST
+                 STRING
+                  "IMPORTAÇÃO CONCLUÍDA ST " WST
+                  " - REG. IMPORTADOS - "
+                  WCONT DELIMITED BY SIZE INTO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+                 PERFORM R-GRAVA-RESUMO-IMPORT
+                 CLOSE ARQIMPORT
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       IMP-FIM.
+           EXIT.
+
+       LER-IMPORT.
+           READ ARQIMPORT NEXT.
+           IF FS-IMPORT = '00'
+              IF WFORMATO-IMPORT = 'C' OR 'c'
+                 PERFORM R-PARSE-CSV
+              ELSE
+                 MOVE ARQIMPORT-REC TO WARQIMPORT-REC
+              END-IF
+              MOVE WCODIGO-IMP    TO  WCODIGO
+              MOVE WCNPJ-IMP       TO WCNPJ
+              MOVE WRAZAO-IMP      TO WRAZAO
+              MOVE WLATITUDE-IMP   TO WLATITUDE
+              MOVE WLONGITUDE-IMP  TO WLONGITUDE
+              PERFORM LER-CLIENTE
+              ADD 1 TO WCONT-LID
+              EVALUATE FS-CLI
+                 WHEN '23'
+                    MOVE SPACES TO WENDERECO WCIDADE WESTADO
+                                    WTELEFONE WEMAIL WINSC-ESTADUAL
+                    MOVE WCNPJ       TO CNPJ
+                    MOVE WRAZAO      TO RAZAO
+                    MOVE WLATITUDE   TO LATITUDE
+                    MOVE WLONGITUDE  TO LONGITUDE
+                    PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+                    IF FS-CLI = '00'
+                       ADD 1 TO WCONT
+                       ADD 1 TO WCONT-INC
+                    ELSE
+                       ADD 1 TO WCONT-ERR
+                       MOVE 'ERRO NA GRAVAÇÃO DE CLIENTES ST ' TO WTXT
+                       MOVE FS-CLI TO WST
+                       PERFORM R-MENSAGEM-IMPORT
+                       MOVE '10' TO FS-IMPORT
+                    END-IF
+                 WHEN '00'
+                    PERFORM MOVE-DADOS-2
+                    MOVE WRAZAO-IMP      TO WRAZAO
+                    MOVE WLATITUDE-IMP   TO WLATITUDE
+                    MOVE WLONGITUDE-IMP  TO WLONGITUDE
+                    PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+                    IF FS-CLI = '00'
+                       ADD 1 TO WCONT
+                       ADD 1 TO WCONT-ATU
+                    ELSE
+                       ADD 1 TO WCONT-ERR
+                       MOVE 'ERRO AO ATUALIZAR CLIENTE ST ' TO WTXT
+                       MOVE FS-CLI TO WST
+                       PERFORM R-MENSAGEM-IMPORT
+                       MOVE '10' TO FS-IMPORT
+                    END-IF
+              END-EVALUATE
+           END-IF.
+
+       R-PARSE-CSV.
+           MOVE SPACES TO WCODIGO-CSV WCNPJ-CSV WRAZAO-CSV
+                          WLATITUDE-CSV WLONGITUDE-CSV
+           UNSTRING ARQIMPORT-REC DELIMITED BY ','
+              INTO WCODIGO-CSV WCNPJ-CSV WRAZAO-CSV
+                   WLATITUDE-CSV WLONGITUDE-CSV
+           END-UNSTRING
+           INSPECT WCODIGO-CSV REPLACING ALL SPACE BY ZERO
+           INSPECT WCNPJ-CSV   REPLACING ALL SPACE BY ZERO
+           MOVE WCODIGO-CSV    TO WCODIGO-IMP
+           MOVE WCNPJ-CSV      TO WCNPJ-IMP
+           MOVE WRAZAO-CSV     TO WRAZAO-IMP
+           COMPUTE WLATITUDE-IMP  = FUNCTION NUMVAL(WLATITUDE-CSV)
+           COMPUTE WLONGITUDE-IMP = FUNCTION NUMVAL(WLONGITUDE-CSV).
+
+       S-EXPORTAR SECTION.
+       EXPORTAR-1.
+      *                  (GRAVA A BASE DE CLIENTES NO MESMO LAYOUT DO
+      *                   ARQUIVO DE IMPORTAÇÃO - FIXO OU CSV - PARA
+      *                   QUE POSSA SER REIMPORTADA POSTERIORMENTE)
+           MOVE 'F' TO WFORMATO-IMPORT
+           MOVE 'N' TO WMODO-BATCH
+           MOVE 'INFORME O NOME DO ARQUIVO PARA EXPORTAÇÃO:' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-NOME-ARIMPORT
+           IF NOT ESC
+              OPEN OUTPUT ARQIMPORT
+              IF FS-IMPORT NOT = '00'
+                 MOVE
+                 'ERRO NA ABERTURA DO ARQUIVO DE EXPORTAÇÃO ST '
+                  TO WTXT
+                 MOVE FS-IMPORT TO WST
+                 PERFORM R-MENSAGEM-IMPORT
+              ELSE
+                 INITIALIZE WCONT
+                 MOVE ZEROES TO CHAVE-CLI
+                 START CLIENTES KEY IS NOT LESS THAN CHAVE-CLI
+                 PERFORM GRAVA-EXPORT UNTIL FS-CLI NOT = '00'
+                 CLOSE ARQIMPORT
+                 STRING
+                  "EXPORTAÇÃO CONCLUÍDA - REG. EXPORTADOS - "
+                  WCONT DELIMITED BY SIZE INTO WTXT
+                 PERFORM R-MENSAGEM-IMPORT
+              END-IF
+           END-IF.
+           INITIALIZE TELA-NOME-ARIMPORT.
+       EXPORTAR-FIM.
+           EXIT.
+
+       GRAVA-EXPORT.
+           READ CLIENTES NEXT
+           IF FS-CLI = '00'
+              MOVE SPACES TO WARQIMPORT-REC
+              IF WFORMATO-IMPORT = 'C' OR 'c'
+                 PERFORM MONTA-CSV-EXPORT
+              ELSE
+                 MOVE CODIGO      TO WCODIGO-IMP
+                 MOVE CNPJ        TO WCNPJ-IMP
+                 MOVE RAZAO       TO WRAZAO-IMP
+                 MOVE LATITUDE    TO WLATITUDE-IMP
+                 MOVE LONGITUDE   TO WLONGITUDE-IMP
+              END-IF
+              MOVE WARQIMPORT-REC TO ARQIMPORT-REC
+              WRITE ARQIMPORT-REC
+              ADD 1 TO WCONT
+           END-IF.
+
+       MONTA-CSV-EXPORT.
+           MOVE CODIGO    TO WCODIGO-CSV
+           MOVE CNPJ      TO WCNPJ-CSV
+           MOVE RAZAO     TO WRAZAO-CSV
+           MOVE LATITUDE  TO WLATITUDE-CSV-ED
+           MOVE LONGITUDE TO WLONGITUDE-CSV-ED
+           STRING FUNCTION TRIM(WCODIGO-CSV) DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(WCNPJ-CSV) DELIMITED BY SIZE
+                  ',' FUNCTION TRIM(WRAZAO-CSV) DELIMITED BY SIZE
+                  ',' WLATITUDE-CSV-ED DELIMITED BY SIZE
+                  ',' WLONGITUDE-CSV-ED DELIMITED BY SIZE
+                  INTO WARQIMPORT-REC.
+
+       S-MENSAGEM-IMPORT SECTION.
+       R-MENSAGEM-IMPORT.
+           IF WMODO-BATCH = 'S' OR 's'
+              PERFORM R-GRAVA-EXCECAO-IMPORT
+           ELSE
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
+       R-MENSAGEM-IMPORT-EXIT.
+           EXIT.
+
+       R-GRAVA-EXCECAO-IMPORT.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WIE-DATA
+           MOVE WDHTL-HH        TO WIE-HH
+           MOVE WDHTL-MM        TO WIE-MM
+           MOVE WDHTL-SS        TO WIE-SS
+           MOVE WCODIGO         TO WIE-CODIGO
+           MOVE WTXT            TO WIE-MENSAGEM
+           MOVE WST             TO WIE-STATUS
+           OPEN EXTEND ARQIMPEXC
+           IF FS-IMPEXC = '05' OR FS-IMPEXC = '35'
+              OPEN OUTPUT ARQIMPEXC
+           END-IF
+           MOVE WIMPEXC-LINHA TO ARQIMPEXC-REC
+           WRITE ARQIMPEXC-REC
+           CLOSE ARQIMPEXC.
+
+       R-GRAVA-RESUMO-IMPORT.
+      *                  (GRAVA NO ARQUIVO DE RESUMO DE IMPORTAÇÃO A
+      *                   RECONCILIAÇÃO DA REMESSA - REGISTROS LIDOS,
+      *                   INCLUÍDOS, ATUALIZADOS E EM ERRO)
+           ACCEPT WDHIS-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHIS-HORA FROM TIME
+           MOVE WDHIS-DATA      TO IS-DATA
+           MOVE WDHIS-HH        TO IS-HH
+           MOVE WDHIS-MM        TO IS-MM
+           MOVE WDHIS-SS        TO IS-SS
+           MOVE WID-ARQ-IMPORT-1 TO IS-ARQUIVO
+           MOVE WCONT-LID        TO IS-LIDOS
+           MOVE WCONT-INC       TO IS-INCLUIDOS
+           MOVE WCONT-ATU       TO IS-ATUALIZADOS
+           MOVE WCONT-ERR       TO IS-ERROS
+           MOVE FS-IMPORT       TO IS-STATUS-FINAL
+           OPEN EXTEND ARQIMPSUM
+           IF FS-IMPSUM = '05' OR FS-IMPSUM = '35'
+              OPEN OUTPUT ARQIMPSUM
+           END-IF
+           MOVE WIMPSUM-LINHA TO ARQIMPSUM-REC
+           WRITE ARQIMPSUM-REC
+           CLOSE ARQIMPSUM.
+
+       S-PESQUISA-RAZAO SECTION.
+       PESQUISA-RAZAO-1.
+           MOVE SPACES TO WRAZAO-BUSCA
+           DISPLAY TELA-BUSCA-RAZAO
+           ACCEPT TELA-BUSCA-RAZAO
+           IF WRAZAO-BUSCA NOT = SPACES
+              PERFORM VARYING WBUSCA-LEN FROM 40 BY -1
+                 UNTIL WBUSCA-LEN = 1 OR
+                       WRAZAO-BUSCA(WBUSCA-LEN:1) NOT = SPACE
+              END-PERFORM
+              MOVE WRAZAO-BUSCA TO RAZAO
+              START CLIENTES KEY IS NOT LESS THAN RAZAO
+              IF FS-CLI NOT = '00'
+                 MOVE 'NENHUM CLIENTE ENCONTRADO ST ' TO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-RAZAO-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-RAZAO-EXIT.
+           EXIT.
+
+       PESQUISA-RAZAO-2.
+           READ CLIENTES NEXT
+           IF FS-CLI NOT = '00' OR RAZAO(1:WBUSCA-LEN)
+              NOT = WRAZAO-BUSCA(1:WBUSCA-LEN)
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA
+              ACCEPT TELA-RESULT-BUSCA
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-CONSULTA SECTION.
+       CONSULTA-1.
+           MOVE ZEROES TO CODIGO
+           START CLIENTES KEY IS NOT LESS THAN CODIGO
+           IF FS-CLI NOT = '00'
+              MOVE 'NENHUM CLIENTE CADASTRADO' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              MOVE 0 TO WSAIDA
+              PERFORM CONSULTA-2 UNTIL WSAIDA = 1
+           END-IF.
+       CONSULTA-EXIT.
+           EXIT.
+
+       CONSULTA-2.
+           READ CLIENTES NEXT
+           IF FS-CLI NOT = '00'
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-CONSULTA-CLI
+              ACCEPT TELA-CONSULTA-CLI
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-CLIENTE.
+           OPEN I-O CLIENTES.
+           IF FS-CLI = '35'
+              CLOSE CLIENTES OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES OPEN I-O CLIENTES
+           END-IF
+           IF FS-CLI = '00' OR '05'
+              CONTINUE
+           ELSE
+              STRING "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST "
+001880                      FS-CLI DELIMITED BY SIZE
+001900                      INTO WMENSAGEM
+001910        END-STRING
+001920        DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       LER-CLIENTE.
+           READ CLIENTES.
+       LER-CLIENTE-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UM CLIENTE, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-CLIENTE-LOCK.
+           READ CLIENTES WITH LOCK.
+       LER-CLIENTE-LOCK-FIM.
+           EXIT.
+
+       S-CHECA-CODIGO SECTION.
+       CHECA-CODIGO.
+          IF WCODIGO = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+      *       SETFOCUS WCODIGO
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
+
+       S-DESMASCARA-CNPJ SECTION.
+       R-DESMASCARA-CNPJ.
+      *                  (RETIRA OS PONTOS, BARRA E TRACO DIGITADOS
+      *                   JUNTO COM O CNPJ, FICANDO SO COM OS DIGITOS)
+           MOVE ZEROES TO WCNPJ.
+           MOVE ZEROS  TO WQTD-DIG-CNPJ.
+           MOVE 1 TO WPOS-MASK.
+           PERFORM UNTIL WPOS-MASK > 18 OR WQTD-DIG-CNPJ = 14
+                   IF WCNPJ-DIGITADO(WPOS-MASK:1) IS NUMERIC
+                      ADD 1 TO WQTD-DIG-CNPJ
+                      MOVE WCNPJ-DIGITADO(WPOS-MASK:1)
+                        TO WCNPJ(WQTD-DIG-CNPJ:1)
+                   END-IF
+                   ADD 1 TO WPOS-MASK
+           END-PERFORM.
+       R-DESMASCARA-CNPJ-EXIT.
+           EXIT.
+
+       S-VALIDACPFCNPJ SECTION.
+       R-VALIDA-CNPJ.
+           MOVE 'J'        TO WCGCCPF-1.
+           MOVE WCNPJ      TO WCGCCPF-2.
+           MOVE WCGCCPF TO LINK-CPFCGC.
+
+       COPY VALIDACNPJCPF.CPY.
+
+       S-VALIDA-IE SECTION.
+       R-VALIDA-IE.
+           MOVE WESTADO         TO LINK-IE-UF.
+           MOVE WINSC-ESTADUAL  TO LINK-IE-NUMERO.
+
+       COPY VALIDAIE.CPY.
+
+       S-GEOCODIFICA SECTION.
+       COPY GEOCODIF.CPY.
