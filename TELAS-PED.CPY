@@ -0,0 +1,146 @@
+      *-------------------------------------
+      * TELA DO CADASTRO DE PEDIDOS
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PEDIDOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "SELECIONE A OPCAO".
+          02 LINE 7 COL 10 VALUE "[1] INCLUSAO".
+          02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
+          02 LINE 10 COL 10 VALUE "[4] PESQUISA POR CLIENTE".
+          02 LINE 11 COL 10 VALUE "[5] PESQUISA POR VENDEDOR".
+          02 LINE 12 COL 10 VALUE "[7] ITENS DO PEDIDO".
+          02 LINE 13 COL 10 VALUE "[6] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 15 COL 34 PIC 9 USING WOPCAO-P AUTO.
+
+       01 TELA-PED.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PEDIDOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "CADASTRO DE PEDIDOS".
+          02 LINE 7 COL 10 VALUE "Numero do Pedido:".
+          02 LINE 8 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 9 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 10 COL 10 VALUE "Data do Pedido..:".
+          02 LINE 11 COL 10 VALUE "Valor do Pedido.:".
+          02 LINE 12 COL 10 VALUE "Situacao (A/F/C):".
+          02 LINE 08 COL 29 PIC  9(007) USING WCODIGO-CLI-PED.
+          02 LINE 09 COL 29 PIC  9(007) USING WCODIGO-VEN-PED.
+          02 LINE 10 COL 29 PIC  9(008) USING WDATA-PED.
+          02 LINE 11 COL 29 PIC  9(007)v9(002) USING WVALOR-PED.
+          02 LINE 12 COL 29 PIC  X(001) USING WSTATUS-PED.
+
+       01 ACC-TELA-PED.
+          02 LINE 08 COL 29 PIC  9(007) USING WCODIGO-CLI-PED.
+          02 LINE 09 COL 29 PIC  9(007) USING WCODIGO-VEN-PED.
+          02 LINE 10 COL 29 PIC  9(008) USING WDATA-PED.
+          02 LINE 11 COL 29 PIC  9(007)v9(002) USING WVALOR-PED.
+          02 LINE 12 COL 29 PIC  X(001) USING WSTATUS-PED.
+
+       01 TELA-CODIGO.
+          02 LINE 07 COL 29 PIC  ZZZZZZZZ9 USING WCODIGO-PED.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-BUSCA-CLI-PED.
+          02 LINE 18 COL 10 VALUE "CODIGO DO CLIENTE.......:".
+          02 LINE 18 COL 37 PIC 9(007) USING WCOD-CLI-BUSCA.
+
+       01 TELA-BUSCA-VEN-PED.
+          02 LINE 18 COL 10 VALUE "CODIGO DO VENDEDOR......:".
+          02 LINE 18 COL 37 PIC 9(007) USING WCOD-VEN-BUSCA.
+
+       01 TELA-RESULT-BUSCA-PED.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PEDIDOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Numero do Pedido:".
+          02 LINE 7 COL 29 PIC 9(009) USING WCODIGO-PED.
+          02 LINE 8 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 8 COL 29 PIC 9(007) USING WCODIGO-CLI-PED.
+          02 LINE 9 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 9 COL 29 PIC 9(007) USING WCODIGO-VEN-PED.
+          02 LINE 10 COL 10 VALUE "Data do Pedido..:".
+          02 LINE 10 COL 29 PIC 9(008) USING WDATA-PED.
+          02 LINE 11 COL 10 VALUE "Valor do Pedido.:".
+          02 LINE 11 COL 29 PIC 9(007)v9(002) USING WVALOR-PED.
+          02 LINE 12 COL 10 VALUE "Situacao........:".
+          02 LINE 12 COL 29 PIC X(001) USING WSTATUS-PED.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
+
+      *-------------------------------------
+      * TELAS DE ITENS DO PEDIDO
+      *-------------------------------------
+       01 TELA-OPCAO-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ITENS DO PEDIDO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 25 VALUE "PEDIDO Nº ".
+          02 LINE 4 COL 35 PIC 9(009) USING WCODIGO-PED.
+          02 LINE 7 COL 10 VALUE "[1] INCLUIR ITEM".
+          02 LINE 8 COL 10 VALUE "[2] EXCLUIR ITEM".
+          02 LINE 9 COL 10 VALUE "[3] LISTAR ITENS".
+          02 LINE 10 COL 10 VALUE "[4] VOLTAR".
+          02 LINE 13 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 13 COL 34 PIC 9 USING WOPCAO-ITEM AUTO.
+
+       01 TELA-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ITENS DO PEDIDO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 27 VALUE "INCLUSAO DE ITEM DO PEDIDO".
+          02 LINE 7 COL 10 VALUE "Numero do Item..:".
+          02 LINE 8 COL 10 VALUE "Codigo Produto..:".
+          02 LINE 9 COL 10 VALUE "Quantidade......:".
+          02 LINE 07 COL 29 PIC  9(003) USING WNUMERO-ITEM.
+          02 LINE 08 COL 29 PIC  9(007) USING WCODIGO-PROD-ITEM.
+          02 LINE 09 COL 29 PIC  9(005) USING WQUANTIDADE-ITEM.
+
+       01 TELA-CODIGO-ITEM.
+          02 LINE 07 COL 29 PIC  999 USING WNUMERO-ITEM.
+
+       01 TELA-LISTA-ITEM.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - ITENS DO PEDIDO".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "ITENS DO PEDIDO".
+          02 LINE 7 COL 10 VALUE "Numero do Item..:".
+          02 LINE 7 COL 29 PIC 9(003) USING WNUMERO-ITEM.
+          02 LINE 8 COL 10 VALUE "Codigo Produto..:".
+          02 LINE 8 COL 29 PIC 9(007) USING WCODIGO-PROD-ITEM.
+          02 LINE 9 COL 10 VALUE "Descricao.......:".
+          02 LINE 9 COL 29 PIC X(040) USING WDESCRICAO-PROD-ITEM.
+          02 LINE 10 COL 10 VALUE "Quantidade......:".
+          02 LINE 10 COL 29 PIC 9(005) USING WQUANTIDADE-ITEM.
+          02 LINE 11 COL 10 VALUE "Valor Unitario..:".
+          02 LINE 11 COL 29 PIC 9(007)v9(002) USING WVALOR-UNIT-ITEM.
+          02 LINE 12 COL 10 VALUE "Valor Total.....:".
+          02 LINE 12 COL 29 PIC 9(009)v9(002) USING WVALOR-TOTAL-ITEM.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
