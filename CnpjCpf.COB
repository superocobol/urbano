@@ -111,7 +111,8 @@
            02 WMESSAGE-BUTTON     PIC X(01) VALUE SPACES.
            02 WMESSAGE-TEXT       PIC X(80) VALUE SPACES.
 
-           COPY "L-LINK.CPY".
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
 
        PROCEDURE DIVISION USING LINK-CPFCGC.
        MAINLINE.
