@@ -0,0 +1,210 @@
+      *-------------------------------------
+      * ROTINA DE IMPRESSAO DO RELATORIO DE VENDEDORES
+      *-------------------------------------
+       S-OPCAO1 SECTION.
+       R-OPCAO1-1.
+           MOVE 'N' TO WINC-INATIVOS-VEN
+           MOVE 'RELVEN1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           PERFORM S-IMP-CAB
+           PERFORM S-IMPRIME UNTIL FS-VEN NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO1-EXIT.
+           EXIT.
+
+       S-OPCAO2 SECTION.
+       R-OPCAO2-1.
+           MOVE 'N' TO WINC-INATIVOS-VEN
+           MOVE 'RELVEN1.CSV' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           STRING 'CODIGO,NOME,CPF,LATITUDE,LONGITUDE,SUPERVISOR,'
+                  'COMISSAO,INATIVO'
+                  DELIMITED BY SIZE INTO WCSV-LINHA
+           MOVE WCSV-LINHA TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           PERFORM R-EXPORTA-CSV-VEN UNTIL FS-VEN NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO2-EXIT.
+           EXIT.
+
+       R-EXPORTA-CSV-VEN.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              IF INATIVO-VEN NOT = 'S' OR WINC-INATIVOS-VEN = 'S'
+                 MOVE CODIGO-VEN    TO WCSV-CODIGO-VEN
+                 MOVE CPF-VEN       TO WCSV-CPF-VEN
+                 MOVE LATITUDE-VEN  TO WCSV-LATITUDE-VEN
+                 MOVE LONGITUDE-VEN TO WCSV-LONGITUDE-VEN
+                 STRING WCSV-CODIGO-VEN    DELIMITED BY SIZE
+                        ',' FUNCTION TRIM(NOME-VEN) DELIMITED BY SIZE
+                        ',' WCSV-CPF-VEN     DELIMITED BY SIZE
+                        ',' WCSV-LATITUDE-VEN  DELIMITED BY SIZE
+                        ',' WCSV-LONGITUDE-VEN DELIMITED BY SIZE
+                        ',' SUPERVISOR-VEN   DELIMITED BY SIZE
+                        ',' COMISSAO-VEN     DELIMITED BY SIZE
+                        ',' INATIVO-VEN      DELIMITED BY SIZE
+                        INTO WCSV-LINHA
+                 MOVE WCSV-LINHA TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       S-OPCAO3 SECTION.
+       R-OPCAO3-1.
+           MOVE ZEROES TO WFILTRO-DE-VEN WFILTRO-ATE-VEN
+           MOVE SPACES TO WFILTRO-PREFIXO-VEN
+           MOVE 'N' TO WINC-INATIVOS-VEN
+           DISPLAY TELA-FILTRO-VEN
+           ACCEPT TELA-FILTRO-VEN
+           MOVE 'RELVEN1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           PERFORM S-IMP-CAB
+           IF WFILTRO-PREFIXO-VEN NOT = SPACES
+              PERFORM VARYING WFILTRO-LEN-VEN FROM 40 BY -1
+                 UNTIL WFILTRO-LEN-VEN = 1 OR
+                    WFILTRO-PREFIXO-VEN(WFILTRO-LEN-VEN:1)
+                       NOT = SPACE
+              END-PERFORM
+              MOVE WFILTRO-PREFIXO-VEN TO NOME-VEN
+              START VENDEDORES KEY IS NOT LESS THAN NOME-VEN
+              PERFORM R-IMPRIME-PREFIXO-VEN UNTIL FS-VEN NOT = '00'
+           ELSE
+              MOVE WFILTRO-ATE-VEN TO WFILTRO-ATE-VEN-EFETIVO
+              IF WFILTRO-ATE-VEN = ZEROES
+                 MOVE 9999999 TO WFILTRO-ATE-VEN-EFETIVO
+              END-IF
+              MOVE WFILTRO-DE-VEN TO CODIGO-VEN
+              START VENDEDORES KEY IS NOT LESS THAN CODIGO-VEN
+              PERFORM R-IMPRIME-FAIXA-VEN UNTIL FS-VEN NOT = '00'
+           END-IF
+           CLOSE ARQREL.
+       R-OPCAO3-EXIT.
+           EXIT.
+
+       R-IMPRIME-PREFIXO-VEN.
+           READ VENDEDORES NEXT
+           IF FS-VEN NOT = '00' OR NOME-VEN(1:WFILTRO-LEN-VEN)
+              NOT = WFILTRO-PREFIXO-VEN(1:WFILTRO-LEN-VEN)
+              MOVE '10' TO FS-VEN
+           ELSE
+              IF INATIVO-VEN NOT = 'S' OR WINC-INATIVOS-VEN = 'S'
+                 MOVE CODIGO-VEN    TO RL-CODIGO-VEN
+                 MOVE NOME-VEN      TO RL-NOME-VEN
+                 MOVE CPF-VEN       TO RL-CPF-VEN
+                 MOVE LATITUDE-VEN  TO RL-LATITUDE-VEN
+                 MOVE LONGITUDE-VEN TO RL-LONGITUDE-VEN
+                 MOVE SUPERVISOR-VEN TO RL-SUPERVISOR-VEN
+                 MOVE COMISSAO-VEN  TO RL-COMISSAO-VEN
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       R-IMPRIME-FAIXA-VEN.
+           READ VENDEDORES NEXT
+           IF FS-VEN NOT = '00' OR CODIGO-VEN > WFILTRO-ATE-VEN-EFETIVO
+              MOVE '10' TO FS-VEN
+           ELSE
+              IF INATIVO-VEN NOT = 'S' OR WINC-INATIVOS-VEN = 'S'
+                 MOVE CODIGO-VEN    TO RL-CODIGO-VEN
+                 MOVE NOME-VEN      TO RL-NOME-VEN
+                 MOVE CPF-VEN       TO RL-CPF-VEN
+                 MOVE LATITUDE-VEN  TO RL-LATITUDE-VEN
+                 MOVE LONGITUDE-VEN TO RL-LONGITUDE-VEN
+                 MOVE SUPERVISOR-VEN TO RL-SUPERVISOR-VEN
+                 MOVE COMISSAO-VEN  TO RL-COMISSAO-VEN
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+
+       S-OPCAO5 SECTION.
+       R-OPCAO5-1.
+           MOVE 'S' TO WINC-INATIVOS-VEN
+           MOVE 'RELVEN1.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           PERFORM S-IMP-CAB
+           PERFORM S-IMPRIME UNTIL FS-VEN NOT = '00'
+           CLOSE ARQREL.
+       R-OPCAO5-EXIT.
+           EXIT.
+
+       S-OPCAO6 SECTION.
+       R-OPCAO6-1.
+           MOVE ZEROES TO WTOT-SC-VEN
+           MOVE 'RELVEN2.TXT' TO WID-ARQ-REL-1
+           OPEN OUTPUT ARQREL
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           MOVE CAB01-SC-VEN TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB02-SC-VEN TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB03-SC-VEN TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           PERFORM R-IMPRIME-SEM-CLIENTE UNTIL FS-VEN NOT = '00'
+           MOVE DET-TOTAL-SC-VEN TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE WTOT-SC-VEN TO RL-TOT-SC-VEN
+           MOVE DET-TOTAL-SC-VEN-2 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           CLOSE ARQREL.
+       R-OPCAO6-EXIT.
+           EXIT.
+
+       R-IMPRIME-SEM-CLIENTE.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              IF INATIVO-VEN NOT = 'S'
+                 MOVE CODIGO-VEN TO CODIGO-VEN-DIS
+                 READ DISTRIBUICAO KEY IS CODIGO-VEN-DIS
+                 IF FS-DIS NOT = '00'
+                    MOVE CODIGO-VEN TO RL-SC-CODIGO-VEN
+                    MOVE NOME-VEN   TO RL-SC-NOME-VEN
+                    MOVE CPF-VEN    TO RL-SC-CPF-VEN
+                    MOVE DET01-SC-VEN TO ARQREL-DATA-01
+                    WRITE ARQREL-REC
+                    ADD 1 TO WTOT-SC-VEN
+                 END-IF
+              END-IF
+           END-IF.
+
+       S-IMPRIME SECTION.
+       R-IMPRIME-1.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              IF INATIVO-VEN NOT = 'S' OR WINC-INATIVOS-VEN = 'S'
+                 MOVE CODIGO-VEN    TO RL-CODIGO-VEN
+                 MOVE NOME-VEN      TO RL-NOME-VEN
+                 MOVE CPF-VEN       TO RL-CPF-VEN
+                 MOVE LATITUDE-VEN  TO RL-LATITUDE-VEN
+                 MOVE LONGITUDE-VEN TO RL-LONGITUDE-VEN
+                 MOVE SUPERVISOR-VEN TO RL-SUPERVISOR-VEN
+                 MOVE COMISSAO-VEN TO RL-COMISSAO-VEN
+                 MOVE DET01 TO ARQREL-DATA-01
+                 WRITE ARQREL-REC
+                 ADD 1 TO WCONT
+              END-IF
+           END-IF.
+       R-IMPRIME-EXIT.
+           EXIT.
+
+       S-IMP-CAB SECTION.
+       R-IMP-CAB.
+           MOVE CAB01 TO ARQREL-DATA-01
+           WRITE ARQREL-REC
+           MOVE CAB02 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+           MOVE CAB03 TO ARQREL-DATA-01
+           WRITE ARQREL-REC.
+       R-IMP-CAB-EXIT.
+           EXIT.
