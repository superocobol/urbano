@@ -0,0 +1,30 @@
+      *-------------------------------------
+      * TELA DO RELATORIO DE METAS X REALIZADO
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 18 VALUE "SISTEMA EXEMPLO - REL. METAS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[A] LISTAGEM GERAL".
+          02 LINE 8 COL 10 VALUE "[V] POR VENDEDOR".
+          02 LINE 9 COL 10 VALUE "[S] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+
+       01 TELA-ACC-OPCAO.
+          02 LINE 15 COL 34 PIC X USING WOPCAO1.
+          02 LINE 16 COL 34 PIC X USING WOPCAO2.
+          02 LINE 17 COL 34 PIC X USING WOPCAO5.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-FILTRO-VEN-META.
+          02 BLANK SCREEN.
+          02 LINE 4 COL 22 VALUE "APURACAO POR VENDEDOR".
+          02 LINE 7 COL 10 VALUE "CODIGO DO VENDEDOR..........:".
+          02 LINE 7 COL 41 PIC  9(007) USING WFILTRO-VEN-META.
