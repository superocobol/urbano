@@ -17,9 +17,19 @@
            03 FILLER PIC X(08) VALUE 'LATITUDE'.
            03 FILLER PIC X(06) VALUE SPACES.
            03 FILLER PIC X(09) VALUE 'LONGITUDE'.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(08) VALUE 'ENDERECO'.
+           03 FILLER PIC X(32) VALUE SPACES.
+           03 FILLER PIC X(06) VALUE 'CIDADE'.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(02) VALUE 'UF'.
+           03 FILLER PIC X(02) VALUE SPACES.
+           03 FILLER PIC X(08) VALUE 'TELEFONE'.
+           03 FILLER PIC X(07) VALUE SPACES.
+           03 FILLER PIC X(05) VALUE 'EMAIL'.
 
        01  CAB03.
-           03 FILLER PIC X(94) VALUE IS ALL '-'.
+           03 FILLER PIC X(186) VALUE IS ALL '-'.
 
        01  DET01.
            03 RL-CODIGO    PIC  9(007) VALUE ZEROES.
@@ -32,3 +42,67 @@
            03 FILLER PIC X(01)  VALUE SPACES.
            03 RL-LONGITUDE PIC -999,99999999 VALUE ZEROS.
            03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-ENDERECO  PIC  X(040) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-CIDADE    PIC  X(020) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-ESTADO    PIC  X(002) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-TELEFONE  PIC  X(015) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-EMAIL     PIC  X(040) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+
+       01  DET-TOTAL.
+           03 FILLER PIC X(186) VALUE IS ALL '-'.
+
+       01  DET-TOTAL-2.
+           03 FILLER            PIC X(25) VALUE 'TOTAL DE ATIVOS.....:'.
+           03 RL-TOT-ATIVOS     PIC ZZZZ9.
+           03 FILLER            PIC X(10) VALUE SPACES.
+           03 FILLER            PIC X(25) VALUE 'TOTAL DE INATIVOS...:'.
+           03 RL-TOT-INATIVOS   PIC ZZZZ9.
+           03 FILLER            PIC X(10) VALUE SPACES.
+           03 FILLER            PIC X(20) VALUE 'TOTAL GERAL.....:'.
+           03 RL-TOT-GERAL      PIC ZZZZ9.
+
+      *--------------------------------------------------
+      * LAYOUT DO RELATORIO DE CLIENTES SEM VENDEDOR
+      *--------------------------------------------------
+       01  CAB01-SC.
+           02 FILLER            PIC X(20) VALUE IS ALL '-'.
+           02 FILLER            PIC X(41) VALUE
+            '  CLIENTES SEM VENDEDOR ATRIBUIDO (DISTRIBUICAO) '.
+           02 FILLER            PIC X(20) VALUE IS ALL '-'.
+
+       01  CAB02-SC.
+           03 FILLER PIC X(09) VALUE 'COD.   '.
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(12) VALUE 'RAZAO SOCIAL'.
+           03 FILLER PIC X(30) VALUE SPACES.
+           03 FILLER PIC X(04) VALUE 'CNPJ'.
+           03 FILLER PIC X(12) VALUE SPACES.
+           03 FILLER PIC X(06) VALUE 'CIDADE'.
+           03 FILLER PIC X(15) VALUE SPACES.
+           03 FILLER PIC X(02) VALUE 'UF'.
+
+       01  CAB03-SC.
+           03 FILLER PIC X(81) VALUE IS ALL '-'.
+
+       01  DET01-SC.
+           03 RL-SC-CODIGO   PIC  9(007) VALUE ZEROES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-RAZAO    PIC  X(040) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-CNPJ     PIC  9(14) VALUE ZEROS.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-CIDADE   PIC  X(020) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-ESTADO   PIC  X(002) VALUE SPACES.
+
+       01  DET-TOTAL-SC.
+           03 FILLER PIC X(81) VALUE IS ALL '-'.
+
+       01  DET-TOTAL-SC-2.
+           03 FILLER            PIC X(25) VALUE 'TOTAL SEM VENDEDOR..:'.
+           03 RL-TOT-SC         PIC ZZZZ9.
