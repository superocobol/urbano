@@ -0,0 +1,63 @@
+      *-------------------------------------
+      * TELAS DA CONSULTA DE DISTRIBUICAO
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CONSULTA DISTRIB.".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[1] CONSULTAR POR VENDEDOR".
+          02 LINE 8 COL 10 VALUE "[2] CONSULTAR POR CLIENTE".
+          02 LINE 9 COL 10 VALUE "[3] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 OPCAO LINE 15 COL 34 PIC 9 USING WOPCAO-C AUTO.
+
+       01 TELA-UNIDADE-DIS.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CONSULTA DISTRIB.".
+          02 LINE 7 COL 10 VALUE
+             "UNIDADE (1=M 2=KM 3=MILHAS 4=MILHAS NAUT.):".
+          02 LINE 7 COL 56 PIC 9(001) USING WUNIDADE-DIST.
+
+       01 TELA-COD-VEN.
+          02 LINE 18 COL 10 VALUE "CODIGO DO VENDEDOR (9999999=SAIR):".
+          02 COD LINE 18 COL 42 PIC 9999999 USING WCOD-VEN AUTO.
+
+       01 TELA-COD-CLI.
+          02 LINE 18 COL 10 VALUE
+             "CODIGO DO CLIENTE (9999999=SAIR):".
+          02 COD LINE 18 COL 46 PIC 9999999 USING WCOD-CLI AUTO.
+
+       01 TELA-REG-DIS.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CONSULTA DISTRIB.".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "COD. VENDEDOR...:".
+          02 LINE 7 COL 30 PIC 9999999 USING WR-CODIGO-VEN.
+          02 LINE 8 COL 10 VALUE "NOME VENDEDOR...:".
+          02 LINE 8 COL 30 PIC X(40) USING WR-NOME-VEN.
+          02 LINE 9 COL 10 VALUE "COD. CLIENTE....:".
+          02 LINE 9 COL 30 PIC 9999999 USING WR-CODIGO-CLI.
+          02 LINE 10 COL 10 VALUE "RAZAO SOCIAL....:".
+          02 LINE 10 COL 30 PIC X(40) USING WR-RAZAO-CLI.
+          02 LINE 11 COL 10 VALUE "LATITUDE DIST...:".
+          02 LINE 11 COL 30 PIC -999,99999999 USING WR-LATITUDE-DIS.
+          02 LINE 12 COL 10 VALUE "LONGITUDE DIST..:".
+          02 LINE 12 COL 30 PIC -999,99999999 USING WR-LONGITUDE-DIS.
+          02 LINE 13 COL 10 VALUE "DISTANCIA.......:".
+          02 LINE 13 COL 30 PIC ZZZZZZ9,99 USING WR-DISTANCIA-DIS.
+          02 LINE 13 COL 45 PIC X(004) USING WR-UNIDADE-SIGLA.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
