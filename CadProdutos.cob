@@ -0,0 +1,211 @@
+      *--------------------------
+      * CADASTRO DE PRODUTOS
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadProdutos.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT PRODUTOS ASSIGN TO  DISK WID-ARQ-PRODUTO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CODIGO-PROD
+              ALTERNATE RECORD KEY IS DESCRICAO-PROD WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PROD.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS.
+       01 REGISTRO-PRODUTOS.
+          02 CODIGO-PROD           PIC  9(007).
+          02 DESCRICAO-PROD        PIC  X(040).
+          02 PRECO-PROD            PIC  9(007)v9(002) VALUE ZEROES.
+          02 INATIVO-PROD          PIC  X(001) VALUE SPACES.
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-PRODUTOS.
+          02 WCODIGO-PROD           PIC  9(007) VALUE ZEROES.
+          02 WDESCRICAO-PROD        PIC  X(040) VALUE SPACES.
+          02 WPRECO-PROD            PIC  9(007)v9(002) VALUE ZEROES.
+
+       01 FS-PROD.
+           02 FS-PROD-1                PIC 9.
+           02 FS-PROD-2                PIC 9.
+           02 FS-PROD-R REDEFINES FS-PROD-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-PRODUTO.
+           02 WID-ARQ-PRODUTO-1            PIC X(50).
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-DESCRICAO-ANTES    PIC X(040).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-DESCRICAO-DEPOIS   PIC X(040).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-PRECO-ANTES        PIC 9(007)v9(002).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-PRECO-DEPOIS       PIC 9(007)v9(002).
+
+       77 WOPCAO-PR       PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       01 WDESCR-PROD-BUSCA PIC X(40) VALUE SPACES.
+       77 WBUSCA-LEN      PIC 99 VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-PROD.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-PR.
+           MOVE LID-ARQ-PRODUTO-1 TO WID-ARQ-PRODUTO-1
+           PERFORM ABRE-PROD.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-PR = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-PR
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-PESQUISA-DESCR
+             WHEN 6
+               CLOSE PRODUTOS
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-PROD.CPY.
+
+       S-PESQUISA-DESCR SECTION.
+       PESQUISA-DESCR-1.
+           MOVE SPACES TO WDESCR-PROD-BUSCA
+           DISPLAY TELA-BUSCA-DESCR-PROD
+           ACCEPT TELA-BUSCA-DESCR-PROD
+           IF WDESCR-PROD-BUSCA NOT = SPACES
+              PERFORM VARYING WBUSCA-LEN FROM 40 BY -1
+                 UNTIL WBUSCA-LEN = 1 OR
+                       WDESCR-PROD-BUSCA(WBUSCA-LEN:1) NOT = SPACE
+              END-PERFORM
+              MOVE WDESCR-PROD-BUSCA TO DESCRICAO-PROD
+              START PRODUTOS KEY IS NOT LESS THAN DESCRICAO-PROD
+              IF FS-PROD NOT = '00'
+                 MOVE 'NENHUM PRODUTO ENCONTRADO ST ' TO WTXT
+                 MOVE FS-PROD TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-DESCR-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-DESCR-EXIT.
+           EXIT.
+
+       PESQUISA-DESCR-2.
+           READ PRODUTOS NEXT
+           IF FS-PROD NOT = '00' OR DESCRICAO-PROD(1:WBUSCA-LEN)
+              NOT = WDESCR-PROD-BUSCA(1:WBUSCA-LEN)
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA-PROD
+              ACCEPT TELA-RESULT-BUSCA-PROD
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-PROD.
+           OPEN I-O PRODUTOS.
+           IF FS-PROD = '35'
+              CLOSE PRODUTOS OPEN OUTPUT PRODUTOS
+              CLOSE PRODUTOS OPEN I-O PRODUTOS
+           END-IF
+           IF FS-PROD = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       LER-PROD.
+           READ PRODUTOS.
+       LER-PROD-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UM PRODUTO, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-PROD-LOCK.
+           READ PRODUTOS WITH LOCK.
+       LER-PROD-LOCK-FIM.
+           EXIT.
+
+       CHECA-CODIGO.
+          IF WCODIGO-PROD = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO  WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
