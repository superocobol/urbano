@@ -0,0 +1,61 @@
+      *-------------------------------------
+      * TELA DO CADASTRO DE PRODUTOS
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PRODUTOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "SELECIONE A OPCAO".
+          02 LINE 7 COL 10 VALUE "[1] INCLUSAO".
+          02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
+          02 LINE 10 COL 10 VALUE "[4] PESQUISA POR DESCRICAO".
+          02 LINE 11 COL 10 VALUE "[6] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 15 COL 34 PIC 9 USING WOPCAO-PR AUTO.
+
+       01 TELA-PROD.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PRODUTOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "CADASTRO DE PRODUTOS".
+          02 LINE 7 COL 10 VALUE "Codigo Produto..:".
+          02 LINE 8 COL 10 VALUE "Descricao.......:".
+          02 LINE 9 COL 10 VALUE "Preco Unitario..:".
+          02 LINE 08 COL 29 PIC  X(040) USING WDESCRICAO-PROD.
+          02 LINE 09 COL 29 PIC  9(007)v9(002) USING WPRECO-PROD.
+
+       01 TELA-CODIGO.
+          02 LINE 07 COL 29 PIC  ZZZZZZZ USING WCODIGO-PROD.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-BUSCA-DESCR-PROD.
+          02 LINE 18 COL 10 VALUE "DESCRICAO (PARCIAL).....:".
+          02 LINE 18 COL 37 PIC X(40) USING WDESCR-PROD-BUSCA.
+
+       01 TELA-RESULT-BUSCA-PROD.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - PRODUTOS".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Codigo Produto..:".
+          02 LINE 7 COL 29 PIC 9(007) USING WCODIGO-PROD.
+          02 LINE 8 COL 10 VALUE "Descricao.......:".
+          02 LINE 8 COL 29 PIC X(040) USING WDESCRICAO-PROD.
+          02 LINE 9 COL 10 VALUE "Preco Unitario..:".
+          02 LINE 9 COL 29 PIC 9(007)v9(002) USING WPRECO-PROD.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
