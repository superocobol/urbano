@@ -0,0 +1,250 @@
+      *--------------------------
+      * CADASTRO DE METAS DE VENDA
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadMetas.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT METAS ASSIGN TO  DISK WID-ARQ-META
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-META
+              ALTERNATE RECORD KEY IS CODIGO-VEN-META WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-META.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD METAS.
+       01 REGISTRO-METAS.
+          02 CHAVE-META.
+             03 CODIGO-VEN-META       PIC  9(007).
+             03 ANO-MES-META          PIC  9(006).
+          02 VALOR-META               PIC  9(009)v9(002) VALUE ZEROES.
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-METAS.
+          02 WCODIGO-VEN-META       PIC  9(007) VALUE ZEROES.
+          02 WANO-MES-META          PIC  9(006) VALUE ZEROES.
+          02 WVALOR-META            PIC  9(009)v9(002) VALUE ZEROES.
+
+       01 FS-META.
+           02 FS-META-1                PIC 9.
+           02 FS-META-2                PIC 9.
+           02 FS-META-R REDEFINES FS-META-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-META.
+           02 WID-ARQ-META-1            PIC X(50).
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1           PIC X(50).
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-VENDEDOR           PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-ANO-MES            PIC 9(006).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-VALOR-ANTES        PIC 9(009)v9(002).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-VALOR-DEPOIS       PIC 9(009)v9(002).
+
+       77 WOPCAO-M        PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WVEN-META-OK    PIC 9 VALUE ZEROES.
+      *                  (1=VENDEDOR CONFERIDO COM SUCESSO)
+
+       01 WCOD-VEN-BUSCA   PIC 9(007) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-META.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-M.
+           MOVE LID-ARQ-META-1      TO WID-ARQ-META-1
+           MOVE LID-ARQ-VENDEDOR-1  TO WID-ARQ-VENDEDOR-1
+           PERFORM ABRE-ARQUIVOS.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-M = 5
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-M
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-PESQUISA-VEN
+             WHEN 5
+               CLOSE METAS VENDEDORES
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-META.CPY.
+
+       S-PESQUISA-VEN SECTION.
+       PESQUISA-VEN-1.
+           MOVE ZEROES TO WCOD-VEN-BUSCA
+           DISPLAY TELA-BUSCA-VEN-META
+           ACCEPT TELA-BUSCA-VEN-META
+           IF WCOD-VEN-BUSCA NOT = ZEROES
+              MOVE WCOD-VEN-BUSCA TO CODIGO-VEN-META
+              START METAS KEY IS NOT LESS THAN CODIGO-VEN-META
+              IF FS-META NOT = '00'
+                 MOVE 'NENHUMA META ENCONTRADA ST ' TO WTXT
+                 MOVE FS-META TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-VEN-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-VEN-EXIT.
+           EXIT.
+
+       PESQUISA-VEN-2.
+           READ METAS NEXT
+           IF FS-META NOT = '00' OR
+              CODIGO-VEN-META NOT = WCOD-VEN-BUSCA
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              MOVE CODIGO-VEN-META TO WCODIGO-VEN-META
+              MOVE ANO-MES-META    TO WANO-MES-META
+              DISPLAY TELA-RESULT-BUSCA-META
+              ACCEPT TELA-RESULT-BUSCA-META
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O METAS.
+           IF FS-META = '35'
+              CLOSE METAS OPEN OUTPUT METAS
+              CLOSE METAS OPEN I-O METAS
+           END-IF
+           IF FS-META = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE METAS ST ' TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST '
+                 TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       LER-META.
+           READ METAS.
+       LER-META-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UMA META, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-META-LOCK.
+           READ METAS WITH LOCK.
+       LER-META-LOCK-FIM.
+           EXIT.
+
+       CHECA-CODIGO.
+          IF WCODIGO-VEN-META = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO  WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
