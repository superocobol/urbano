@@ -0,0 +1,116 @@
+      *--------------------------
+      * GEOCODIFICACAO DE CIDADE/UF
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Geocodif.
+      *AUTHOR.      URBANO.
+      *
+      *  GEOCODIF - Consulta uma base interna de cidades para obter
+      *             a latitude/longitude aproximada (centro da
+      *             cidade), usada para preencher automaticamente
+      *             os campos de latitude/longitude do cadastro de
+      *             clientes quando o operador nao os informa.
+      *
+      *           Parametros para o programa
+      *           1 = CIDADE                                -> 20 bytes
+      *           2 = UF                                     ->  2 bytes
+      *           3 = LATITUDE                              -> 11 bytes
+      *           4 = LONGITUDE                             -> 11 bytes
+      *           5 = Status      -> S=Achou  N=Nao Achou    ->  1 byte
+      *
+      *  OBSERVACAO: A BASE CONTEM APENAS AS CAPITAIS E ALGUMAS DAS
+      *  PRINCIPAIS CIDADES BRASILEIRAS, COM COORDENADAS DO CENTRO
+      *  DO MUNICIPIO. NAO HA CONSULTA A NENHUM SERVICO EXTERNO.
+      *  QUANDO A CIDADE/UF INFORMADA NAO CONSTA DA BASE, O STATUS
+      *  RETORNA 'N' E O CADASTRO CONTINUA ACEITANDO LATITUDE E
+      *  LONGITUDE DIGITADAS MANUALMENTE PELO OPERADOR.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WI                     PIC 9(02) VALUE ZEROS.
+       01  WACHOU-CIDADE          PIC X(01) VALUE 'N'.
+
+       01  WTAB-GEO-CIDADES.
+           02 FILLER PIC X(40) VALUE
+              'SAO PAULO           SP-023.5505-046.6333'.
+           02 FILLER PIC X(40) VALUE
+              'RIO DE JANEIRO      RJ-022.9068-043.1729'.
+           02 FILLER PIC X(40) VALUE
+              'BELO HORIZONTE      MG-019.9167-043.9345'.
+           02 FILLER PIC X(40) VALUE
+              'SALVADOR            BA-012.9714-038.5014'.
+           02 FILLER PIC X(40) VALUE
+              'BRASILIA            DF-015.7939-047.8828'.
+           02 FILLER PIC X(40) VALUE
+              'CURITIBA            PR-025.4284-049.2733'.
+           02 FILLER PIC X(40) VALUE
+              'FORTALEZA           CE-003.7319-038.5267'.
+           02 FILLER PIC X(40) VALUE
+              'MANAUS              AM-003.1190-060.0217'.
+           02 FILLER PIC X(40) VALUE
+              'RECIFE              PE-008.0476-034.8770'.
+           02 FILLER PIC X(40) VALUE
+              'PORTO ALEGRE        RS-030.0346-051.2177'.
+           02 FILLER PIC X(40) VALUE
+              'BELEM               PA-001.4558-048.4902'.
+           02 FILLER PIC X(40) VALUE
+              'GOIANIA             GO-016.6869-049.2648'.
+           02 FILLER PIC X(40) VALUE
+              'CAMPINAS            SP-022.9099-047.0626'.
+           02 FILLER PIC X(40) VALUE
+              'SAO LUIS            MA-002.5297-044.3028'.
+           02 FILLER PIC X(40) VALUE
+              'MACEIO              AL-009.6658-035.7350'.
+           02 FILLER PIC X(40) VALUE
+              'CUIABA              MT-015.6014-056.0979'.
+           02 FILLER PIC X(40) VALUE
+              'CAMPO GRANDE        MS-020.4697-054.6201'.
+           02 FILLER PIC X(40) VALUE
+              'JOAO PESSOA         PB-007.1195-034.8450'.
+           02 FILLER PIC X(40) VALUE
+              'NATAL               RN-005.7945-035.2110'.
+           02 FILLER PIC X(40) VALUE
+              'VITORIA             ES-020.3155-040.3128'.
+       01  RTAB-GEO-CIDADES REDEFINES WTAB-GEO-CIDADES.
+           02 TAB-GEO-CIDADE      OCCURS 20 TIMES.
+              03 TAB-GEO-NOME        PIC X(20).
+              03 TAB-GEO-UF          PIC X(02).
+              03 TAB-GEO-LATITUDE    PIC X(09).
+              03 TAB-GEO-LONGITUDE   PIC X(09).
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       PROCEDURE DIVISION USING LINK-GEO.
+       MAINLINE.
+           MOVE 'N' TO LINK-GEO-STATUS.
+           MOVE ZEROES TO LINK-GEO-LATITUDE LINK-GEO-LONGITUDE.
+
+       PROCURA-CIDADE.
+           MOVE 'N' TO WACHOU-CIDADE.
+           MOVE 1 TO WI.
+           PERFORM UNTIL WI > 20
+                   IF TAB-GEO-NOME(WI) = LINK-GEO-CIDADE AND
+                      TAB-GEO-UF(WI)   = LINK-GEO-UF
+                      MOVE 'S' TO WACHOU-CIDADE
+                      COMPUTE LINK-GEO-LATITUDE =
+                         FUNCTION NUMVAL(TAB-GEO-LATITUDE(WI))
+                      COMPUTE LINK-GEO-LONGITUDE =
+                         FUNCTION NUMVAL(TAB-GEO-LONGITUDE(WI))
+                      MOVE 21 TO WI
+                   END-IF
+                   ADD 1 TO WI
+           END-PERFORM.
+
+       VERIFICA.
+           IF WACHOU-CIDADE = 'S'
+              MOVE 'S' TO LINK-GEO-STATUS
+           END-IF
+           EXIT PROGRAM.
