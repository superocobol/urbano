@@ -0,0 +1,130 @@
+      *-------------------------------------
+      * TELA DO CADASTRO DE CLIENTES
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "SELECIONE A OPCAO".
+          02 LINE 7 COL 10 VALUE "[1] INCLUSAO".
+          02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
+          02 LINE 10 COL 10 VALUE "[4] IMPORTACAO".
+          02 LINE 11 COL 10 VALUE "[5] PESQUISA POR RAZAO SOCIAL".
+          02 LINE 12 COL 10 VALUE "[7] EXPORTACAO".
+          02 LINE 13 COL 10 VALUE "[8] CONSULTA SEQUENCIAL".
+          02 LINE 14 COL 10 VALUE "[6] SAIR".
+          02 LINE 16 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 16 COL 34 PIC 9 USING WOPCAO-C AUTO.
+
+       01 TELA-BUSCA-RAZAO.
+          02 LINE 18 COL 10 VALUE "RAZAO SOCIAL (PARCIAL):".
+          02 LINE 18 COL 35 PIC X(40) USING WRAZAO-BUSCA.
+
+       01 TELA-RESULT-BUSCA.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 7 COL 29 PIC 9(007) USING WCODIGO.
+          02 LINE 8 COL 10 VALUE "Razao Social.....:".
+          02 LINE 8 COL 29 PIC X(040) USING WRAZAO.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
+
+       01 TELA-CLI.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "CADASTRO DE CLIENTES".
+          02 LINE 7 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 8 COL 10 VALUE "CNPJ.............:".
+          02 LINE 9 COL 10 VALUE "Razao Social.....:".
+          02 LINE 10 COL 10 VALUE "Latitude.........:".
+          02 LINE 11 COL 10 VALUE "Longitude........:".
+          02 LINE 12 COL 10 VALUE "Endereco.........:".
+          02 LINE 13 COL 10 VALUE "Cidade...........:".
+          02 LINE 13 COL 52 VALUE "UF:".
+          02 LINE 14 COL 10 VALUE "Telefone.........:".
+          02 LINE 15 COL 10 VALUE "E-mail...........:".
+          02 LINE 16 COL 10 VALUE "Insc. Estadual...:".
+          02 LINE 08 COL 27 PIC  X(018) USING WCNPJ-DIGITADO.
+          02 LINE 09 COL 27 PIC  X(040) USING WRAZAO.
+          02 LINE 10 COL 27 PIC S9(003)v9(008) USING WLATITUDE.
+          02 LINE 11 COL 27 PIC S9(003)v9(008) USING WLONGITUDE.
+          02 LINE 12 COL 27 PIC  X(040) USING WENDERECO.
+          02 LINE 13 COL 27 PIC  X(020) USING WCIDADE.
+          02 LINE 13 COL 55 PIC  X(002) USING WESTADO.
+          02 LINE 14 COL 27 PIC  X(015) USING WTELEFONE.
+          02 LINE 15 COL 27 PIC  X(040) USING WEMAIL.
+          02 LINE 16 COL 27 PIC  X(014) USING WINSC-ESTADUAL.
+
+       01 ACC-TELA-CLI.
+          02 LINE 08 COL 27 PIC  X(018) USING WCNPJ-DIGITADO.
+          02 LINE 09 COL 27 PIC  X(040) USING WRAZAO.
+          02 LINE 10 COL 27 PIC S9(003)v9(008) USING WLATITUDE.
+          02 LINE 11 COL 27 PIC S9(003)v9(008) USING WLONGITUDE.
+          02 LINE 12 COL 27 PIC  X(040) USING WENDERECO.
+          02 LINE 13 COL 27 PIC  X(020) USING WCIDADE.
+          02 LINE 13 COL 55 PIC  X(002) USING WESTADO.
+          02 LINE 14 COL 27 PIC  X(015) USING WTELEFONE.
+          02 LINE 15 COL 27 PIC  X(040) USING WEMAIL.
+          02 LINE 16 COL 27 PIC  X(014) USING WINSC-ESTADUAL.
+
+       01 TELA-CONSULTA-CLI.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 30 VALUE "CONSULTA SEQUENCIAL".
+          02 LINE 7 COL 10 VALUE "Codigo Cliente..:".
+          02 LINE 7 COL 29 PIC  9(007) USING WCODIGO.
+          02 LINE 8 COL 10 VALUE "CNPJ.............:".
+          02 LINE 8 COL 29 PIC  X(018) USING WCNPJ-DIGITADO.
+          02 LINE 9 COL 10 VALUE "Razao Social.....:".
+          02 LINE 9 COL 29 PIC  X(040) USING WRAZAO.
+          02 LINE 10 COL 10 VALUE "Latitude.........:".
+          02 LINE 10 COL 29 PIC S9(003)v9(008) USING WLATITUDE.
+          02 LINE 11 COL 10 VALUE "Longitude........:".
+          02 LINE 11 COL 29 PIC S9(003)v9(008) USING WLONGITUDE.
+          02 LINE 12 COL 10 VALUE "Endereco.........:".
+          02 LINE 12 COL 29 PIC  X(040) USING WENDERECO.
+          02 LINE 13 COL 10 VALUE "Cidade...........:".
+          02 LINE 13 COL 29 PIC  X(020) USING WCIDADE.
+          02 LINE 13 COL 55 VALUE "UF:".
+          02 LINE 13 COL 58 PIC  X(002) USING WESTADO.
+          02 LINE 14 COL 10 VALUE "Telefone.........:".
+          02 LINE 14 COL 29 PIC  X(015) USING WTELEFONE.
+          02 LINE 15 COL 10 VALUE "E-mail...........:".
+          02 LINE 15 COL 29 PIC  X(040) USING WEMAIL.
+          02 LINE 16 COL 10 VALUE "Insc. Estadual...:".
+          02 LINE 16 COL 29 PIC  X(014) USING WINSC-ESTADUAL.
+          02 LINE 20 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 20 COL 42 PIC X USING WX.
+
+       01 TELA-CODIGO.
+          02 LINE 07 COL 27 PIC  9(007) USING WCODIGO.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-NOME-ARIMPORT.
+          02 LINE 26 COL 10 PIC  X(50) USING WID-ARQ-IMPORT-1.
+          02 LINE 27 COL 10 VALUE "FORMATO (F=FIXO C=CSV)....:".
+          02 LINE 27 COL 39 PIC  X USING WFORMATO-IMPORT.
+          02 LINE 28 COL 10 VALUE "MODO SEM PARADA (S/N)....:".
+          02 LINE 28 COL 39 PIC  X USING WMODO-BATCH.
