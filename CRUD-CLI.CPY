@@ -39,11 +39,31 @@
        INCLUIR-3.
            PERFORM UNTIL WSAIDA = 1
            ACCEPT ACC-TELA-CLI
+           PERFORM GEOCODIFICA-CLIENTE THRU GEOCODIFICA-CLIENTE-EXIT
+           PERFORM R-DESMASCARA-CNPJ THRU R-DESMASCARA-CNPJ-EXIT
            IF WCNPJ = 99999999999999
                MOVE 1 TO WSAIDA
            END-IF
+           MOVE 'J'     TO WCGCCPF-1
+           MOVE WCNPJ   TO WCGCCPF-2
            PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           IF LINK-CPFCGC(20:1) = 'I'
+              MOVE WCNPJ                TO VD-DOCUMENTO
+              MOVE 'CNPJ INVALIDO'      TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           MOVE WESTADO        TO LINK-IE-UF
+           MOVE WINSC-ESTADUAL TO LINK-IE-NUMERO
+           PERFORM VALIDA-IE THRU VALIDA-IE-EXIT
+           IF LINK-IE-STATUS = 'I'
+              MOVE WINSC-ESTADUAL            TO VD-DOCUMENTO
+              MOVE 'INSC. ESTADUAL INVALIDA' TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           PERFORM VERIFICA-CNPJ THRU VERIFICA-CNPJ-EXIT
+           IF WCNPJ-DUP = 0
+              PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           END-IF
            IF FS-CLI NOT = '00'
               MOVE 1 TO WSAIDA
               MOVE 'ERRO DE GRAVAÇÃO ST '  TO WTXT
@@ -73,14 +93,29 @@
 
        ALTERAR-2.
            MOVE WCODIGO TO CODIGO
-           PERFORM LER-CLIENTE
-           IF FS-CLI NOT = '00'
-              MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
-              MOVE FS-CLI TO WST
+           PERFORM LER-CLIENTE-LOCK
+           IF FS-CLI = '00'
+              MOVE INATIVO   TO WINATIVO-ATUAL
+              MOVE CNPJ      TO WCNPJ-ATUAL
+              MOVE RAZAO     TO WRAZAO-ATUAL
+              MOVE LATITUDE  TO WLATITUDE-ATUAL
+              MOVE LONGITUDE TO WLONGITUDE-ATUAL
+           END-IF
+           IF FS-CLI = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
               DISPLAY TELA-MENSAGEM
               ACCEPT WX
               INITIALIZE WMENSAGEM
               DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-CLI NOT = '00'
+                 MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
            END-IF.
            INITIALIZE TELA-MENSAGEM.
            DISPLAY TELA-MENSAGEM.
@@ -90,10 +125,28 @@
            PERFORM UNTIL WSAIDA = 0
            DISPLAY TELA-CLI
            ACCEPT TELA-CLI
+           PERFORM GEOCODIFICA-CLIENTE THRU GEOCODIFICA-CLIENTE-EXIT
+           PERFORM R-DESMASCARA-CNPJ THRU R-DESMASCARA-CNPJ-EXIT
            MOVE 'J'     TO WCGCCPF-1
            MOVE WCNPJ   TO WCGCCPF-2
            PERFORM VALIDA-CNPJ THRU VALIDA-CNPJ-EXIT
-           PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           IF LINK-CPFCGC(20:1) = 'I'
+              MOVE WCNPJ                TO VD-DOCUMENTO
+              MOVE 'CNPJ INVALIDO'      TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           MOVE WESTADO        TO LINK-IE-UF
+           MOVE WINSC-ESTADUAL TO LINK-IE-NUMERO
+           PERFORM VALIDA-IE THRU VALIDA-IE-EXIT
+           IF LINK-IE-STATUS = 'I'
+              MOVE WINSC-ESTADUAL            TO VD-DOCUMENTO
+              MOVE 'INSC. ESTADUAL INVALIDA' TO VD-MOTIVO
+              PERFORM R-GRAVA-VALIDDOC-LOG
+           END-IF
+           PERFORM VERIFICA-CNPJ THRU VERIFICA-CNPJ-EXIT
+           IF WCNPJ-DUP = 0
+              PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           END-IF
            IF FS-CLI NOT = '00'
               MOVE 1 TO WSAIDA
               MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
@@ -122,14 +175,22 @@
                END-PERFORM.
        EXCLUIR-2.
            MOVE WCODIGO TO CODIGO
-           PERFORM LER-CLIENTE
-           IF FS-CLI NOT = '00'
-              MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
-              MOVE FS-CLI TO WST
+           PERFORM LER-CLIENTE-LOCK
+           IF FS-CLI = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
               DISPLAY TELA-MENSAGEM
               ACCEPT WX
               INITIALIZE WMENSAGEM
               DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-CLI NOT = '00'
+                 MOVE 'CLIENTES NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-CLI TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
            END-IF.
            INITIALIZE TELA-MENSAGEM.
            DISPLAY TELA-MENSAGEM.
@@ -155,24 +216,53 @@
 
        S-GRAVAR SECTION.
        GRAVACAO-1.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT WX.
+           IF WIMPORTANDO = 'S'
+              MOVE 'S' TO WX
+           ELSE
+              MOVE 'CONFIRMA ?...' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
            IF WX = 'S' OR 's'
+              MOVE ZEROES TO WTL-CNPJ-ANTES WTL-LATITUDE-ANTES
+                              WTL-LONGITUDE-ANTES
+              MOVE SPACES TO WTL-RAZAO-ANTES
+              MOVE SPACE  TO WTL-INATIVO-ANTES
               PERFORM MOVE-DADOS
+              MOVE SPACE TO INATIVO
               WRITE REGISTRO-CLIENTES
+              IF FS-CLI = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
            END-IF.
        GRAVACAO-EXIT.
            EXIT.
 
        S-REGRAVAR SECTION.
        REGRAVACAO-1.
-           MOVE 'CONFIRMA ?...' TO WTXT
-           DISPLAY TELA-MENSAGEM
-           ACCEPT WX.
+           IF WIMPORTANDO = 'S'
+              MOVE 'S' TO WX
+           ELSE
+              MOVE 'CONFIRMA ?...' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+           END-IF.
            IF WX = 'S' OR 's'
+              MOVE WCNPJ-ATUAL      TO WTL-CNPJ-ANTES
+              MOVE WRAZAO-ATUAL     TO WTL-RAZAO-ANTES
+              MOVE WLATITUDE-ATUAL  TO WTL-LATITUDE-ANTES
+              MOVE WLONGITUDE-ATUAL TO WTL-LONGITUDE-ANTES
+              MOVE WINATIVO-ATUAL TO WTL-INATIVO-ANTES
               PERFORM MOVE-DADOS
+              MOVE WINATIVO-ATUAL TO INATIVO
               REWRITE REGISTRO-CLIENTES
+              IF FS-CLI = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK CLIENTES
            END-IF.
        REGRAVACAO-EXIT.
            EXIT.
@@ -183,20 +273,116 @@
            DISPLAY TELA-MENSAGEM
            ACCEPT WX.
            IF WX = 'S' OR 's'
-              DELETE CLIENTES
+              MOVE CNPJ      TO WTL-CNPJ-ANTES
+              MOVE RAZAO     TO WTL-RAZAO-ANTES
+              MOVE LATITUDE  TO WTL-LATITUDE-ANTES
+              MOVE LONGITUDE TO WTL-LONGITUDE-ANTES
+              MOVE INATIVO   TO WTL-INATIVO-ANTES
+              MOVE 'S' TO INATIVO
+              REWRITE REGISTRO-CLIENTES
+              IF FS-CLI = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK CLIENTES
            END-IF.
        DELETA-1-EXIT.
            EXIT.
 
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO          TO WTL-CODIGO
+           MOVE CNPJ            TO WTL-CNPJ-DEPOIS
+           MOVE RAZAO           TO WTL-RAZAO-DEPOIS
+           MOVE LATITUDE        TO WTL-LATITUDE-DEPOIS
+           MOVE LONGITUDE       TO WTL-LONGITUDE-DEPOIS
+           MOVE INATIVO         TO WTL-INATIVO-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       R-GRAVA-VALIDDOC-LOG.
+      *                  (REGISTRA A TENTATIVA DE GRAVACAO DE UM
+      *                   CPF/CNPJ/INSC. ESTADUAL INVALIDO PELO
+      *                   OPERADOR, NO MESMO ARQUIVO DE LOG USADO
+      *                   PELA VARREDURA EM LOTE)
+           ACCEPT WDHVD-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHVD-HORA FROM TIME
+           MOVE WDHVD-DATA      TO VD-DATA
+           MOVE WDHVD-HH        TO VD-HH
+           MOVE WDHVD-MM        TO VD-MM
+           MOVE WDHVD-SS        TO VD-SS
+           MOVE LID-OPERADOR-1  TO VD-ORIGEM
+           MOVE 'CLI'           TO VD-TIPO
+           MOVE WCODIGO         TO VD-CODIGO
+           OPEN EXTEND ARQVALIDDOC
+           IF FS-VALIDDOC = '05' OR FS-VALIDDOC = '35'
+              OPEN OUTPUT ARQVALIDDOC
+           END-IF
+           MOVE WVALIDDOC-LINHA TO ARQVALIDDOC-REC
+           WRITE ARQVALIDDOC-REC
+           CLOSE ARQVALIDDOC.
+       R-GRAVA-VALIDDOC-LOG-EXIT.
+           EXIT.
+
        S-MOVER-DADOS SECTION.
        MOVE-DADOS.
            MOVE WCNPJ      TO CNPJ
            MOVE WRAZAO     TO RAZAO
            MOVE WLATITUDE  TO LATITUDE
-           MOVE WLONGITUDE TO LONGITUDE.
+           MOVE WLONGITUDE TO LONGITUDE
+           MOVE WENDERECO  TO ENDERECO
+           MOVE WCIDADE    TO CIDADE
+           MOVE WESTADO    TO ESTADO
+           MOVE WTELEFONE  TO TELEFONE
+           MOVE WEMAIL     TO EMAIL
+           MOVE WINSC-ESTADUAL TO INSC-ESTADUAL.
 
        MOVE-DADOS-2.
-           MOVE CNPJ      TO WCNPJ
+           MOVE CNPJ           TO WCNPJ
+           MOVE WCNPJ          TO WCNPJ-DIGITADO
            MOVE RAZAO     TO WRAZAO
            MOVE LATITUDE  TO WLATITUDE
-           MOVE LONGITUDE TO WLONGITUDE.
+           MOVE LONGITUDE TO WLONGITUDE
+           MOVE ENDERECO  TO WENDERECO
+           MOVE CIDADE    TO WCIDADE
+           MOVE ESTADO    TO WESTADO
+           MOVE TELEFONE  TO WTELEFONE
+           MOVE EMAIL     TO WEMAIL
+           MOVE INSC-ESTADUAL TO WINSC-ESTADUAL.
+
+       S-VERIFICA-CNPJ SECTION.
+       VERIFICA-CNPJ.
+           MOVE 0 TO WCNPJ-DUP.
+           MOVE WCNPJ TO CNPJ
+           READ CLIENTES KEY IS CNPJ
+           IF FS-CLI = '00' AND CODIGO NOT = WCODIGO
+              MOVE 'CNPJ JA CADASTRADO P/ OUTRO CLIENTE. GRAVA?'
+                TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              IF WX = 'S' OR 's'
+                 MOVE 0 TO WCNPJ-DUP
+              ELSE
+                 MOVE 1 TO WCNPJ-DUP
+              END-IF
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           MOVE WCODIGO TO CODIGO.
+       VERIFICA-CNPJ-EXIT.
+           EXIT.
