@@ -14,9 +14,31 @@
           02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
           02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
           02 LINE 10 COL 10 VALUE "[4] IMPORTACAO".
-          02 LINE 11 COL 10 VALUE "[5] SAIR".
-          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
-          02 LINE 15 COL 34 PIC 9 USING WOPCAO-V AUTO.
+          02 LINE 11 COL 10 VALUE "[5] PESQUISA POR NOME".
+          02 LINE 12 COL 10 VALUE "[7] EXPORTACAO".
+          02 LINE 13 COL 10 VALUE "[8] CONSULTA SEQUENCIAL".
+          02 LINE 14 COL 10 VALUE "[6] SAIR".
+          02 LINE 16 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 16 COL 34 PIC 9 USING WOPCAO-V AUTO.
+
+       01 TELA-BUSCA-NOME-VEN.
+          02 LINE 18 COL 10 VALUE "NOME (PARCIAL)..........:".
+          02 LINE 18 COL 37 PIC X(40) USING WNOME-VEN-BUSCA.
+
+       01 TELA-RESULT-BUSCA-VEN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - VENDEDORES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 7 COL 29 PIC 9(007) USING WCODIGO-VEN.
+          02 LINE 8 COL 10 VALUE "Nome............:".
+          02 LINE 8 COL 29 PIC X(040) USING WNOME-VEN.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
 
        01 TELA-VEN.
           02 BLANK SCREEN.
@@ -31,13 +53,42 @@
           02 LINE 9 COL 10 VALUE "Nome............:".
           02 LINE 10 COL 10 VALUE "Latitude........:".
           02 LINE 11 COL 10 VALUE "Longitude.......:".
-          02 LINE 08 COL 27 PIC  9(14) USING WCPF-VEN.
+          02 LINE 12 COL 10 VALUE "Supervisor......:".
+          02 LINE 13 COL 10 VALUE "Comissao (%)....:".
+          02 LINE 08 COL 27 PIC  X(014) USING WCPF-VEN-DIGITADO.
           02 LINE 09 COL 27 PIC  X(040) USING WNOME-VEN.
           02 LINE 10 COL 27 PIC S9(003)v9(008) USING WLATITUDE-VEN.
           02 LINE 11 COL 27 PIC S9(003)v9(008) USING WLONGITUDE-VEN.
+          02 LINE 12 COL 27 PIC  9(007) USING WSUPERVISOR-VEN.
+          02 LINE 13 COL 27 PIC  9(003)v9(002) USING WCOMISSAO-VEN.
+
+       01 TELA-CONSULTA-VEN.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - VENDEDORES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 30 VALUE "CONSULTA SEQUENCIAL".
+          02 LINE 7 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 7 COL 29 PIC  9(007) USING WCODIGO-VEN.
+          02 LINE 8 COL 10 VALUE "CPF.............:".
+          02 LINE 8 COL 29 PIC  X(014) USING WCPF-VEN-DIGITADO.
+          02 LINE 9 COL 10 VALUE "Nome............:".
+          02 LINE 9 COL 29 PIC  X(040) USING WNOME-VEN.
+          02 LINE 10 COL 10 VALUE "Latitude........:".
+          02 LINE 10 COL 29 PIC S9(003)v9(008) USING WLATITUDE-VEN.
+          02 LINE 11 COL 10 VALUE "Longitude.......:".
+          02 LINE 11 COL 29 PIC S9(003)v9(008) USING WLONGITUDE-VEN.
+          02 LINE 12 COL 10 VALUE "Supervisor......:".
+          02 LINE 12 COL 29 PIC  9(007) USING WSUPERVISOR-VEN.
+          02 LINE 13 COL 10 VALUE "Comissao (%)....:".
+          02 LINE 13 COL 29 PIC  9(003)v9(002) USING WCOMISSAO-VEN.
+          02 LINE 20 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 20 COL 42 PIC X USING WX.
 
        01 TELA-CODIGO.
-          02 LINE 07 COL 27 PIC  ZZZ USING WCODIGO-VEN.
+          02 LINE 07 COL 27 PIC  ZZZZZZZ USING WCODIGO-VEN.
 
        01 TELA-MENSAGEM.
           02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
@@ -45,3 +96,7 @@
 
        01 TELA-NOME-ARIMPORT.
           02 LINE 26 COL 10 PIC  X(50) USING WID-ARQ-IMPORT-1.
+          02 LINE 27 COL 10 VALUE "FORMATO (F=FIXO C=CSV)....:".
+          02 LINE 27 COL 39 PIC  X USING WFORMATO-IMPORT.
+          02 LINE 28 COL 10 VALUE "MODO SEM PARADA (S/N)....:".
+          02 LINE 28 COL 39 PIC  X USING WMODO-BATCH.
