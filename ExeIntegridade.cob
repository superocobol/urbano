@@ -0,0 +1,265 @@
+      *--------------------------
+      *  VARREDURA (SWEEP) DE INTEGRIDADE REFERENCIAL DE DISTRIBUICAO
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExeIntegridade.
+      * AUTHOR.      URBANO.
+      *-------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 - Programa novo. Varre DISTRIBUICAO procurando
+      *              registros orfaos, isto e, cujo CODIGO-CLI-DIS
+      *              ou CODIGO-VEN-DIS nao correspondem mais a um
+      *              cliente ou vendedor cadastrado, sem interacao
+      *              com o operador, gravando as ocorrencias em
+      *              INTEGRIDADE.LOG, no mesmo padrao dos demais
+      *              logs de varredura (VALIDDOC.LOG/COMISSAO.LOG).
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE-DIS     WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LONGITUDE-DIS    WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DISTANCIA-DIS    WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT ARQINTEGR ASSIGN TO DISK WID-ARQ-INTEGR
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-INTEGR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-VEN-DIS         PIC  9(007).
+              03 CODIGO-CLI-DIS         PIC  9(007).
+           02 LATITUDE-DIS              PIC S9(003)v9(008).
+           02 LONGITUDE-DIS             PIC S9(003)v9(008).
+           02 DISTANCIA-DIS             PIC  9(008)v9(002) VALUE ZEROES.
+
+       FD  ARQINTEGR.
+       01  ARQINTEGR-REC             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+       01 FS-INTEGR                    PIC XX VALUE '00'.
+
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1            PIC X(50).
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+       01 WID-ARQ-DISTRIBUICAO.
+           02 WID-ARQ-DISTRIBUICAO-1       PIC X(50).
+       01 WID-ARQ-INTEGR                PIC X(50) VALUE
+          'INTEGRIDADE.LOG'.
+
+       01 WQTD-DIS-LIDOS               PIC 9(007) VALUE ZEROES.
+       01 WQTD-DIS-ORFAOS              PIC 9(007) VALUE ZEROES.
+
+       01 WDATA-HORA-IN.
+          02 WDHIN-DATA.
+             03 WDHIN-ANO             PIC 9(004).
+             03 WDHIN-MES             PIC 9(002).
+             03 WDHIN-DIA             PIC 9(002).
+          02 WDHIN-HORA.
+             03 WDHIN-HH              PIC 9(002).
+             03 WDHIN-MM              PIC 9(002).
+             03 WDHIN-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WINTEGR-LINHA.
+          02 IN-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IN-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IN-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 IN-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IN-CODIGO-VEN-DIS      PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IN-CODIGO-CLI-DIS      PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 IN-MOTIVO              PIC X(040).
+
+       01 WINTEGR-RESUMO.
+          02 FILLER            PIC X(20) VALUE 'RESUMO DA VARREDURA:'.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(24) VALUE
+             'DISTRIBUICOES LIDAS.....'.
+          02 INR-DIS-LIDOS     PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(24) VALUE
+             'DISTRIBUICOES ORFAS.....'.
+          02 INR-DIS-ORFAOS    PIC ZZZZZZ9.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       INICIO.
+           MOVE LID-ARQ-CLIENTE-1      TO WID-ARQ-CLIENTE-1
+           MOVE LID-ARQ-VENDEDOR-1     TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO-1
+           OPEN INPUT CLIENTES
+           IF FS-CLI NOT = '00'
+              EXIT PROGRAM
+           END-IF
+           OPEN INPUT VENDEDORES
+           IF FS-VEN NOT = '00'
+              CLOSE CLIENTES
+              EXIT PROGRAM
+           END-IF
+           OPEN INPUT DISTRIBUICAO
+           IF FS-DIS NOT = '00'
+              CLOSE CLIENTES VENDEDORES
+              EXIT PROGRAM
+           END-IF
+           PERFORM R-VARRE-DISTRIBUICAO THRU R-VARRE-DISTRIBUICAO-EXIT
+           CLOSE CLIENTES VENDEDORES DISTRIBUICAO
+           PERFORM R-GRAVA-RESUMO.
+       INICIO-EXIT.
+           EXIT PROGRAM.
+
+      *-------------------------------------
+      * VARRE TODOS OS REGISTROS DE DISTRIBUICAO CONFERINDO SE O
+      * CLIENTE E O VENDEDOR REFERENCIADOS AINDA EXISTEM NOS
+      * RESPECTIVOS CADASTROS, SEM PARAR PARA CONFIRMACAO DO
+      * OPERADOR.
+      *-------------------------------------
+       R-VARRE-DISTRIBUICAO.
+           MOVE ZEROES TO CHAVE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CHAVE-DIS
+           IF FS-DIS = '00'
+              PERFORM R-VARRE-DISTRIBUICAO-1 UNTIL FS-DIS NOT = '00'
+           END-IF.
+       R-VARRE-DISTRIBUICAO-EXIT.
+           EXIT.
+
+       R-VARRE-DISTRIBUICAO-1.
+           READ DISTRIBUICAO NEXT
+           IF FS-DIS = '00'
+              ADD 1 TO WQTD-DIS-LIDOS
+              PERFORM R-CHECA-CLIENTE
+              PERFORM R-CHECA-VENDEDOR
+           END-IF.
+
+       R-CHECA-CLIENTE.
+           MOVE CODIGO-CLI-DIS TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI NOT = '00'
+              ADD 1 TO WQTD-DIS-ORFAOS
+              MOVE 'CLIENTE NAO CADASTRADO' TO IN-MOTIVO
+              PERFORM R-GRAVA-OCORRENCIA
+           END-IF.
+
+       R-CHECA-VENDEDOR.
+           MOVE CODIGO-VEN-DIS TO CODIGO-VEN
+           READ VENDEDORES KEY IS CODIGO-VEN
+           IF FS-VEN NOT = '00'
+              ADD 1 TO WQTD-DIS-ORFAOS
+              MOVE 'VENDEDOR NAO CADASTRADO' TO IN-MOTIVO
+              PERFORM R-GRAVA-OCORRENCIA
+           END-IF.
+
+       R-GRAVA-OCORRENCIA.
+           ACCEPT WDHIN-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHIN-HORA FROM TIME
+           MOVE WDHIN-DATA        TO IN-DATA
+           MOVE WDHIN-HH          TO IN-HH
+           MOVE WDHIN-MM          TO IN-MM
+           MOVE WDHIN-SS          TO IN-SS
+           MOVE CODIGO-VEN-DIS    TO IN-CODIGO-VEN-DIS
+           MOVE CODIGO-CLI-DIS    TO IN-CODIGO-CLI-DIS
+           OPEN EXTEND ARQINTEGR
+           IF FS-INTEGR = '05' OR FS-INTEGR = '35'
+              OPEN OUTPUT ARQINTEGR
+           END-IF
+           MOVE WINTEGR-LINHA TO ARQINTEGR-REC
+           WRITE ARQINTEGR-REC
+           CLOSE ARQINTEGR.
+
+      *-------------------------------------
+      * GRAVA, AO FINAL DA VARREDURA, UMA LINHA-RESUMO NO PROPRIO
+      * LOG COM OS TOTAIS LIDOS E ORFAOS ENCONTRADOS.
+      *-------------------------------------
+       R-GRAVA-RESUMO.
+           MOVE WQTD-DIS-LIDOS  TO INR-DIS-LIDOS
+           MOVE WQTD-DIS-ORFAOS TO INR-DIS-ORFAOS
+           OPEN EXTEND ARQINTEGR
+           IF FS-INTEGR = '05' OR FS-INTEGR = '35'
+              OPEN OUTPUT ARQINTEGR
+           END-IF
+           MOVE WINTEGR-RESUMO TO ARQINTEGR-REC
+           WRITE ARQINTEGR-REC
+           CLOSE ARQINTEGR.
