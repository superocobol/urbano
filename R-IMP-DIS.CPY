@@ -14,7 +14,7 @@
                  EXIT
            END-IF
 
-           START DISTRIBUICAO KEY IS NOT LESS THAN LONGITUDE-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN DISTANCIA-DIS
            IF FS-DIS NOT = '0'
                  MOVE 'ERRO START DISTRIBUIÇÃO ST ' TO WTXT
                  MOVE FS-DIS TO WST
@@ -39,7 +39,7 @@
            IF FS-VEN = '00'
               MOVE NOME-VEN TO RL-NOME-VEN
               MOVE CODIGO-VEN-DIS TO RL-CODIGO-VEN
-              MOVE LONGITUDE-DIS  TO RL-DISTANCIA-VEN
+              COMPUTE RL-DISTANCIA-VEN = DISTANCIA-DIS / WCONV-FATOR
            END-IF
            MOVE CODIGO-CLI-DIS TO CODIGO
            READ CLIENTES
@@ -58,6 +58,7 @@
        R-IMP-CAB.
            MOVE CAB01 TO ARQREL-DATA-01
            WRITE ARQREL-REC
+           MOVE WUNIDADE-SIGLA(1:2) TO RL-UNIDADE-DIST-CAB
            MOVE CAB02 TO ARQREL-DATA-01
            WRITE ARQREL-REC.
            MOVE CAB03 TO ARQREL-DATA-01
