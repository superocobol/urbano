@@ -0,0 +1,42 @@
+      *-------------------------------------
+      * TELA DO RELATORIO DE CLIENTES
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - REL. CLIENTES".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 7 COL 10 VALUE "[A] LISTAGEM GERAL (SOMENTE ATIVOS)".
+          02 LINE 8 COL 10 VALUE "[D] LISTAGEM GERAL (INCLUI INATIVOS)".
+          02 LINE 9 COL 10 VALUE "[C] EXPORTAR CSV".
+          02 LINE 10 COL 10 VALUE "[F] FILTRAR POR FAIXA/PREFIXO".
+          02 LINE 11 COL 10 VALUE "[G] ORDENAR GEOGRAFICAMENTE".
+          02 LINE 12 COL 10 VALUE "[U] CLIENTES SEM VENDEDOR".
+          02 LINE 13 COL 10 VALUE "[S] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+
+       01 TELA-ACC-OPCAO.
+          02 LINE 15 COL 34 PIC X USING WOPCAO1.
+          02 LINE 16 COL 34 PIC X USING WOPCAO2.
+          02 LINE 17 COL 34 PIC X USING WOPCAO3.
+          02 LINE 18 COL 34 PIC X USING WOPCAO4.
+          02 LINE 19 COL 34 PIC X USING WOPCAO6.
+          02 LINE 20 COL 34 PIC X USING WOPCAO7.
+          02 LINE 21 COL 34 PIC X USING WOPCAO5.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-FILTRO-CLI.
+          02 BLANK SCREEN.
+          02 LINE 4 COL 22 VALUE "FILTRO POR FAIXA OU PREFIXO".
+          02 LINE 7 COL 10 VALUE "CODIGO DE (0=TODOS)........:".
+          02 LINE 7 COL 39 PIC  9(007) USING WFILTRO-DE.
+          02 LINE 8 COL 10 VALUE "CODIGO ATE (0=TODOS)........:".
+          02 LINE 8 COL 39 PIC  9(007) USING WFILTRO-ATE.
+          02 LINE 9 COL 10 VALUE "PREFIXO RAZAO (BRANCO=TODOS):".
+          02 LINE 9 COL 39 PIC  X(040) USING WFILTRO-PREFIXO.
