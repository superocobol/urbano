@@ -0,0 +1,15 @@
+      *-------------------------------------
+      * ROTINA DE VALIDACAO DE INSCRICAO ESTADUAL
+      *-------------------------------------
+       VALIDA-IE.
+           CALL   'VALIDAIE' USING LINK-IE.
+           CANCEL 'VALIDAIE'
+           IF LINK-IE-STATUS = 'I'
+                 MOVE 'INSCRICAO ESTADUAL INVALIDA...' TO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+           END-IF.
+       VALIDA-IE-EXIT.
+           EXIT.
