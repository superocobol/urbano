@@ -0,0 +1,122 @@
+      *--------------------------
+      * VALIDACAO DE INSCRICAO ESTADUAL
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Validaie.
+      *AUTHOR.      URBANO.
+      *
+      *  VALIDAIE - Verifica o formato da Inscricao Estadual do
+      *             cliente, de acordo com a UF informada.
+      *
+      *           Parametros para o programa
+      *           1 = UF                                    ->  2 bytes
+      *           2 = Inscricao Estadual a validar           -> 14 bytes
+      *           3 = Status      -> V=Valido  I=Invalido    ->  1 byte
+      *                                                          --
+      *                                                          17 bytes
+      *
+      *  OBSERVACAO: E VALIDADO APENAS O TAMANHO PADRAO DO NUMERO
+      *  PARA CADA UF (SEM PONTUACAO). ALGUMAS UFs ACEITAM MAIS DE
+      *  UM FORMATO (P.EX. FORMATOS ANTIGO E NOVO) E O DIGITO
+      *  VERIFICADOR NAO E CALCULADO, POIS O ALGORITMO VARIA DE
+      *  UF PARA UF. O VALOR 'ISENTO' E SEMPRE ACEITO, ASSIM COMO
+      *  O CAMPO EM BRANCO (INSCRICAO NAO INFORMADA).
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WX                     PIC 9(02) VALUE ZEROS.
+       01  WI                     PIC 9(02) VALUE ZEROS.
+       01  WTAM-IE                PIC 9(02) VALUE ZEROS.
+       01  WACHOU-UF              PIC X(01) VALUE 'N'.
+
+       01  WTAB-UF-TAM.
+           02 FILLER              PIC X(04) VALUE 'AC13'.
+           02 FILLER              PIC X(04) VALUE 'AL09'.
+           02 FILLER              PIC X(04) VALUE 'AM09'.
+           02 FILLER              PIC X(04) VALUE 'AP09'.
+           02 FILLER              PIC X(04) VALUE 'BA08'.
+           02 FILLER              PIC X(04) VALUE 'CE09'.
+           02 FILLER              PIC X(04) VALUE 'DF13'.
+           02 FILLER              PIC X(04) VALUE 'ES09'.
+           02 FILLER              PIC X(04) VALUE 'GO09'.
+           02 FILLER              PIC X(04) VALUE 'MA09'.
+           02 FILLER              PIC X(04) VALUE 'MG13'.
+           02 FILLER              PIC X(04) VALUE 'MS09'.
+           02 FILLER              PIC X(04) VALUE 'MT11'.
+           02 FILLER              PIC X(04) VALUE 'PA09'.
+           02 FILLER              PIC X(04) VALUE 'PB09'.
+           02 FILLER              PIC X(04) VALUE 'PE09'.
+           02 FILLER              PIC X(04) VALUE 'PI09'.
+           02 FILLER              PIC X(04) VALUE 'PR10'.
+           02 FILLER              PIC X(04) VALUE 'RJ08'.
+           02 FILLER              PIC X(04) VALUE 'RN09'.
+           02 FILLER              PIC X(04) VALUE 'RO09'.
+           02 FILLER              PIC X(04) VALUE 'RR09'.
+           02 FILLER              PIC X(04) VALUE 'RS10'.
+           02 FILLER              PIC X(04) VALUE 'SC09'.
+           02 FILLER              PIC X(04) VALUE 'SE09'.
+           02 FILLER              PIC X(04) VALUE 'SP12'.
+           02 FILLER              PIC X(04) VALUE 'TO09'.
+       01  RTAB-UF-TAM REDEFINES WTAB-UF-TAM.
+           02 TAB-UF-TAM          OCCURS 27 TIMES.
+              03 TAB-UF           PIC X(02).
+              03 TAB-TAM          PIC 9(02).
+
+       01  WIE-DIGITOS            PIC X(14) VALUE SPACES.
+       01  WIE-QTD-DIGITOS        PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       PROCEDURE DIVISION USING LINK-IE.
+       MAINLINE.
+           MOVE 'V' TO LINK-IE-STATUS.
+           IF LINK-IE-NUMERO = SPACES
+              EXIT PROGRAM
+           END-IF
+           IF LINK-IE-NUMERO(1:6) = 'ISENTO'
+              EXIT PROGRAM
+           END-IF.
+
+       EXTRAI-DIGITOS.
+           MOVE SPACES TO WIE-DIGITOS.
+           MOVE ZEROS  TO WIE-QTD-DIGITOS.
+           MOVE 14 TO WX.
+           PERFORM UNTIL WX = ZEROS
+                   IF LINK-IE-NUMERO(WX:1) IS NUMERIC
+                      ADD 1 TO WIE-QTD-DIGITOS
+                      MOVE LINK-IE-NUMERO(WX:1)
+                        TO WIE-DIGITOS(WIE-QTD-DIGITOS:1)
+                   END-IF
+                   ADD -1 TO WX
+           END-PERFORM.
+
+       PROCURA-UF.
+           MOVE 'N' TO WACHOU-UF.
+           MOVE ZEROS TO WTAM-IE.
+           MOVE 1 TO WI.
+           PERFORM UNTIL WI > 27
+                   IF TAB-UF(WI) = LINK-IE-UF
+                      MOVE 'S' TO WACHOU-UF
+                      MOVE TAB-TAM(WI) TO WTAM-IE
+                      MOVE 28 TO WI
+                   END-IF
+                   ADD 1 TO WI
+           END-PERFORM.
+
+       VERIFICA.
+           IF WACHOU-UF = 'N'
+              MOVE 'I' TO LINK-IE-STATUS
+           ELSE
+              IF WIE-QTD-DIGITOS NOT = WTAM-IE
+                 MOVE 'I' TO LINK-IE-STATUS
+              END-IF
+           END-IF
+           EXIT PROGRAM.
