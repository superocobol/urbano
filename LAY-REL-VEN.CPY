@@ -15,9 +15,13 @@
            03 FILLER PIC X(08) VALUE 'LATITUDE'.
            03 FILLER PIC X(07) VALUE SPACES.
            03 FILLER PIC X(09) VALUE 'LONGITUDE'.
+           03 FILLER PIC X(05) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE 'SUPERVISOR'.
+           03 FILLER PIC X(03) VALUE SPACES.
+           03 FILLER PIC X(08) VALUE 'COMISSAO'.
 
        01  CAB03.
-           03 FILLER PIC X(92) VALUE IS ALL '-'.
+           03 FILLER PIC X(114) VALUE IS ALL '-'.
 
        01  DET01.
            03 RL-CODIGO-VEN       PIC 9(007) VALUE ZEROES.
@@ -30,3 +34,37 @@
            03 FILLER                   PIC X(01)  VALUE SPACES.
            03 RL-LONGITUDE-VEN    PIC -999,99999999 VALUE ZEROS.
            03 FILLER                   PIC X(01)  VALUE SPACES.
+           03 RL-SUPERVISOR-VEN   PIC 9(007) VALUE ZEROES.
+           03 FILLER                   PIC X(01)  VALUE SPACES.
+           03 RL-COMISSAO-VEN     PIC ZZ9,99 VALUE ZEROS.
+           03 FILLER                   PIC X(01)  VALUE SPACES.
+
+       01  CAB01-SC-VEN.
+           02 FILLER            PIC X(20) VALUE IS ALL '-'.
+           02 FILLER            PIC X(41) VALUE
+            '  VENDEDORES SEM CLIENTE ATRIBUIDO (DISTRIBUICAO) '.
+           02 FILLER            PIC X(20) VALUE IS ALL '-'.
+
+       01  CAB02-SC-VEN.
+           03 FILLER PIC X(09) VALUE 'COD.   '.
+           03 FILLER PIC X(01) VALUE SPACES.
+           03 FILLER PIC X(04) VALUE 'NOME'.
+           03 FILLER PIC X(38) VALUE SPACES.
+           03 FILLER PIC X(03) VALUE 'CPF'.
+
+       01  CAB03-SC-VEN.
+           03 FILLER PIC X(56) VALUE IS ALL '-'.
+
+       01  DET01-SC-VEN.
+           03 RL-SC-CODIGO-VEN   PIC  9(007) VALUE ZEROES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-NOME-VEN     PIC  X(040) VALUE SPACES.
+           03 FILLER PIC X(01)  VALUE SPACES.
+           03 RL-SC-CPF-VEN      PIC  9(011) VALUE ZEROS.
+
+       01  DET-TOTAL-SC-VEN.
+           03 FILLER PIC X(56) VALUE IS ALL '-'.
+
+       01  DET-TOTAL-SC-VEN-2.
+           03 FILLER            PIC X(25) VALUE 'TOTAL SEM CLIENTE...:'.
+           03 RL-TOT-SC-VEN      PIC ZZZZ9.
