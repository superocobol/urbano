@@ -0,0 +1,155 @@
+      *--------------------------
+      * RELATORIO DE METAS X REALIZADO
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  RelMetas.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT METAS ASSIGN TO  DISK WID-ARQ-META
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-META
+              ALTERNATE RECORD KEY IS CODIGO-VEN-META WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-META.
+
+       SELECT PEDIDOS ASSIGN TO  DISK WID-ARQ-PEDIDOS
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-PED
+              ALTERNATE RECORD KEY IS CODIGO-CLI-PED WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-PED WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PED.
+
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-REL
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD METAS.
+       01 REGISTRO-METAS.
+          02 CHAVE-META.
+             03 CODIGO-VEN-META       PIC  9(007).
+             03 ANO-MES-META          PIC  9(006).
+          02 VALOR-META               PIC  9(009)v9(002) VALUE ZEROES.
+
+       FD PEDIDOS.
+       01 REGISTRO-PEDIDOS.
+          02 CHAVE-PED.
+             03 CODIGO-PED         PIC  9(009).
+          02 CODIGO-CLI-PED        PIC  9(007).
+          02 CODIGO-VEN-PED        PIC  9(007).
+          02 DATA-PED              PIC  9(008) VALUE ZEROES.
+          02 VALOR-PED             PIC  9(007)v9(002) VALUE ZEROES.
+          02 STATUS-PED            PIC  X(001) VALUE 'A'.
+             88 PED-ABERTO         VALUE 'A'.
+             88 PED-FATURADO       VALUE 'F'.
+             88 PED-CANCELADO      VALUE 'C'.
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       WORKING-STORAGE SECTION.
+       01 FS-META.
+           02 FS-META-1                PIC 9.
+           02 FS-META-2                PIC 9.
+           02 FS-META-R REDEFINES FS-META-2 PIC 99 COMP-X.
+       01 FS-PED.
+           02 FS-PED-1                PIC 9.
+           02 FS-PED-2                PIC 9.
+           02 FS-PED-R REDEFINES FS-PED-2 PIC 99 COMP-X.
+       01 FS-IMPORT.
+           02 FS-IMPORT-1                PIC 9.
+           02 FS-IMPORT-2                PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-META.
+           02 WID-ARQ-META-1            PIC X(50).
+       01 WID-ARQ-PEDIDOS.
+           02 WID-ARQ-PEDIDOS-1            PIC X(50).
+       01 WID-ARQ-REL.
+           02 WID-ARQ-REL-1             PIC X(50).
+
+       01 WOPCAO1         PIC X VALUE SPACES.
+       01 WOPCAO2         PIC X VALUE SPACES.
+       01 WOPCAO5         PIC X VALUE SPACES.
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+
+       77 WSAIDA-PED           PIC 9 VALUE ZEROES.
+       01 WVALOR-REALIZADO     PIC S9(009)v9(002) VALUE ZEROES.
+       01 WVEN-ALVO-META       PIC 9(007) VALUE ZEROES.
+       01 WANO-MES-ALVO-META   PIC 9(006) VALUE ZEROES.
+       01 WFILTRO-VEN-META     PIC 9(007) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       COPY "LAY-REL-METAS.CPY".
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "REL-TELAS-METAS.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA.
+           MOVE LID-ARQ-META-1     TO WID-ARQ-META-1
+           MOVE LID-ARQ-PEDIDOS-1  TO WID-ARQ-PEDIDOS-1
+           PERFORM ABRE-META
+           PERFORM ABRE-PEDIDOS.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO5 = 'S' OR 's'
+                DISPLAY TELA-OPCAO
+                ACCEPT WOPCAO1 FROM ESCAPE KEY
+                ACCEPT TELA-ACC-OPCAO
+           IF WOPCAO1 = 'a' OR 'A'
+               PERFORM S-OPCAO1
+           END-IF
+           IF WOPCAO2 = 'v' OR 'V'
+               PERFORM S-OPCAO2
+           END-IF
+           END-PERFORM.
+
+       ACCEPTA-OPCAO-EXIT.
+           CLOSE METAS.
+           CLOSE PEDIDOS.
+           EXIT PROGRAM.
+
+       ABRE-META.
+           OPEN I-O METAS.
+           IF FS-META NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE METAS ST '
+                TO WTXT
+              MOVE FS-META TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       ABRE-PEDIDOS.
+           OPEN I-O PEDIDOS.
+           IF FS-PED NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE PEDIDOS ST '
+                TO WTXT
+              MOVE FS-PED TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN.
+
+       COPY R-IMP-METAS.CPY.
