@@ -0,0 +1,247 @@
+       S-INCLUIR SECTION.
+       INCLUIR-1.
+           PERFORM UNTIL WCODIGO-PROD = 9999999
+           DISPLAY TELA-PROD
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-PROD = 9999999
+               CONTINUE
+           ELSE
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-PROD NOT = ZEROES
+                 PERFORM INCLUIR-2 THRU INC-FIM
+              END-IF
+           END-IF
+           END-PERFORM.
+       INCLUIR-1-EXIT.
+           EXIT.
+
+       INCLUIR-2.
+           MOVE WCODIGO-PROD TO CODIGO-PROD
+           PERFORM LER-PROD
+           IF FS-PROD = '00'
+              MOVE 'PRODUTO JÁ EXISTE ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+              EXIT
+           END-IF.
+           INITIALIZE WMENSAGEM.
+
+       INCLUIR-3.
+           PERFORM UNTIL WSAIDA = 0
+           ACCEPT TELA-PROD
+           PERFORM GRAVACAO-1 THRU GRAVACAO-EXIT
+           IF FS-PROD NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       INC-FIM.
+             EXIT.
+
+       S-ALTERAR SECTION.
+       ALTERAR-1.
+           PERFORM UNTIL WCODIGO-PROD = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-PROD
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-PROD NOT = ZEROES
+              PERFORM ALTERAR-2 THRU ALT-FIM
+           END-IF
+           END-PERFORM.
+
+       ALTERAR-2.
+           MOVE WCODIGO-PROD TO CODIGO-PROD
+           PERFORM LER-PROD-LOCK
+           IF FS-PROD = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-PROD NOT = '00'
+                 MOVE 'PRODUTO NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-PROD TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       ALTERAR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-PROD
+           ACCEPT TELA-PROD
+           PERFORM REGRAVACAO-1 THRU REGRAVACAO-EXIT
+           IF FS-PROD NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE REGRAVAÇÃO ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+
+       ALT-FIM.
+             EXIT.
+
+       S-EXCLUIR SECTION.
+       EXCLUIR-1.
+           PERFORM UNTIL WCODIGO-PROD = 9999999
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-PROD
+           ACCEPT TELA-CODIGO
+           PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+           IF WCODIGO-PROD NOT = ZEROES
+              PERFORM EXCLUIR-2 THRU EXCL-FIM
+           END-IF
+           END-PERFORM.
+       EXCLUIR-2.
+           MOVE WCODIGO-PROD TO CODIGO-PROD
+           PERFORM LER-PROD-LOCK
+           IF FS-PROD = '9D'
+              MOVE 'REGISTRO EM USO EM OUTRO TERMINAL' TO WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           ELSE
+              IF FS-PROD NOT = '00'
+                 MOVE 'PRODUTO NÃO EXISTE ST ' TO WTXT
+                 MOVE FS-PROD TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+                 DISPLAY TELA-MENSAGEM
+              END-IF
+           END-IF.
+           INITIALIZE WMENSAGEM.
+           DISPLAY TELA-MENSAGEM.
+
+       EXCLUIR-3.
+           PERFORM MOVE-DADOS-2.
+           PERFORM UNTIL WSAIDA = 0
+           DISPLAY TELA-PROD
+           PERFORM S-DELETAR
+           IF FS-PROD NOT = '00'
+              MOVE 1 TO WSAIDA
+              MOVE 'ERRO DE EXCLUSÃO ST ' TO WTXT
+              MOVE FS-PROD TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF
+           END-PERFORM.
+       EXCL-FIM.
+           EXIT.
+
+       S-GRAVAR SECTION.
+       GRAVACAO-1.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE SPACES TO WTL-DESCRICAO-ANTES
+              MOVE ZEROES TO WTL-PRECO-ANTES
+              PERFORM MOVE-DADOS
+              MOVE SPACE TO INATIVO-PROD
+              WRITE REGISTRO-PRODUTOS
+              IF FS-PROD = '00'
+                 MOVE 'INCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           END-IF.
+       GRAVACAO-EXIT.
+           EXIT.
+
+       S-REGRAVAR SECTION.
+       REGRAVACAO-1.
+           INITIALIZE WMENSAGEM.
+           MOVE 'CONFIRMA ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE DESCRICAO-PROD TO WTL-DESCRICAO-ANTES
+              MOVE PRECO-PROD     TO WTL-PRECO-ANTES
+              PERFORM MOVE-DADOS
+              REWRITE REGISTRO-PRODUTOS
+              IF FS-PROD = '00'
+                 MOVE 'ALTERAR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK PRODUTOS
+           END-IF.
+       REGRAVACAO-EXIT.
+           EXIT.
+
+       S-DELETAR SECTION.
+       DELETA-1.
+           MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           ACCEPT WX.
+           IF WX = 'S' OR 's'
+              MOVE DESCRICAO-PROD TO WTL-DESCRICAO-ANTES
+              MOVE PRECO-PROD     TO WTL-PRECO-ANTES
+              MOVE 'S' TO INATIVO-PROD
+              REWRITE REGISTRO-PRODUTOS
+              IF FS-PROD = '00'
+                 MOVE 'EXCLUIR' TO WTL-OPERACAO
+                 PERFORM R-GRAVA-LOG
+              END-IF
+           ELSE
+              UNLOCK PRODUTOS
+           END-IF.
+       DELETA-1-EXIT.
+           EXIT.
+
+       S-GRAVA-LOG SECTION.
+       R-GRAVA-LOG.
+           ACCEPT WDHTL-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHTL-HORA FROM TIME
+           MOVE WDHTL-DATA      TO WTL-DATA
+           MOVE WDHTL-HH        TO WTL-HH
+           MOVE WDHTL-MM        TO WTL-MM
+           MOVE WDHTL-SS        TO WTL-SS
+           MOVE LID-OPERADOR-1  TO WTL-OPERADOR
+           MOVE CODIGO-PROD     TO WTL-CODIGO
+           MOVE DESCRICAO-PROD  TO WTL-DESCRICAO-DEPOIS
+           MOVE PRECO-PROD      TO WTL-PRECO-DEPOIS
+           OPEN EXTEND ARQTRANLOG
+           IF FS-TRANLOG = '05' OR FS-TRANLOG = '35'
+              OPEN OUTPUT ARQTRANLOG
+           END-IF
+           MOVE WTRANLOG-LINHA TO ARQTRANLOG-REC
+           WRITE ARQTRANLOG-REC
+           CLOSE ARQTRANLOG.
+       R-GRAVA-LOG-EXIT.
+           EXIT.
+
+       S-MOVER-DADOS SECTION.
+       MOVE-DADOS.
+           MOVE WDESCRICAO-PROD  TO DESCRICAO-PROD
+           MOVE WPRECO-PROD      TO PRECO-PROD.
+
+       MOVE-DADOS-2.
+           MOVE DESCRICAO-PROD  TO WDESCRICAO-PROD
+           MOVE PRECO-PROD      TO WPRECO-PROD.
