@@ -1,215 +1,449 @@
-      *--------------------------
-      *  EXECUCAO DE DISTRIBUICAO
-      *---------------------------
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  ExeDistrCli.
-      * AUTHOR.      URBANO.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-VEN
-              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
-              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
-              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
-      *        ALTERNATE RECORD KEY IS CH01-VEN-1 =
-      *                                    CODIGO-VEN
-      *                                    NOME-VEN WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-VEN.
-
-       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-CLI
-              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
-              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
-              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
-      *        ALTERNATE RECORD KEY IS CH01-CLI-1 =
-      *                                    CODIGO
-      *                                    RAZAO WITH DUPLICATES
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-CLI.
-
-       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
-              ORGANIZATION      IS INDEXED
-              ACCESS MODE       IS DYNAMIC
-              RECORD KEY        IS CHAVE-DIS
-              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS   WITH DUPLICATES
-              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS   WITH DUPLICATES
-              ALTERNATE RECORD KEY IS LATITUDE-DIS     WITH DUPLICATES
-              ALTERNATE RECORD KEY IS LONGITUDE-DIS    WITH DUPLICATES
-      *        ALTERNATE RECORD KEY IS CH01-DIS-1 =
-      *                                CODIGO-CLI-DIS
-      *                                CODIGO-VEN-DIS
-      *                                LONGITUDE-DIS
-              LOCK MODE         IS MANUAL
-              FILE STATUS       IS FS-DIS.
-
-       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-REL
-                  ORGANIZATION  IS LINE SEQUENTIAL
-                  ACCESS MODE   IS SEQUENTIAL
-                  FILE STATUS   IS FS-IMPORT.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CLIENTES.
-       01 REGISTRO-CLIENTES.
-          02 CHAVE-CLI.
-             03 CODIGO             PIC  9(007).
-             03 CNPJ               PIC  9(014).
-          02 RAZAO                 PIC  X(040).
-          02 LATITUDE              PIC S9(003)v9(008).
-          02 LONGITUDE             PIC S9(003)v9(008).
-
-       FD VENDEDORES.
-       01  REGISTRO-VENDEDORES.
-           02 CHAVE-VEN.
-              03 CODIGO-VEN             PIC  9(003).
-              03 CPF-VEN                PIC  9(011).
-           02 NOME-VEN                  PIC  X(040).
-           02 LATITUDE-VEN              PIC S9(003)v9(008).
-           02 LONGITUDE-VEN             PIC S9(003)v9(008).
-
-       FD DISTRIBUICAO.
-       01  REGISTRO-DISTRIBUICAO.
-           02 CHAVE-DIS.
-              03 CODIGO-VEN-DIS         PIC  9(003).
-              03 CODIGO-CLI-DIS         PIC  9(007).
-           02 LATITUDE-DIS              PIC S9(003)v9(008).
-           02 LONGITUDE-DIS             PIC S9(003)v9(008).
-
-       FD  ARQREL.
-       01  ARQREL-REC.
-           05  ARQREL-DATA-01   PIC X(00512).
-
-       WORKING-STORAGE SECTION.
-       01  WARQIMPORT-REC               PIC X(512).
-       01  WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
-           02 WCHAVE-CLI-IMP.
-             03 WCODIGO-IMP             PIC  9(007).
-             03 WCNPJ-IMP               PIC  9(014).
-           02 WRAZAO-IMP                 PIC  X(040).
-           02 WLATITUDE-IMP              PIC S9(003)v9(008).
-           02 WLONGITUDE-IMP             PIC S9(003)v9(008).
-           02 FILLER                     PIC X(429).
-
-       01  WREGISTRO-CLIENTES.
-           02 WCHAVE-CLI.
-             03 WCODIGO             PIC  9(007) VALUE ZEROES.
-             03 WCNPJ               PIC  9(014) VALUE ZEROES.
-           02 WRAZAO                 PIC  X(040) VALUE ZEROES.
-           02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
-           02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
-
-       01  FS-VEN.
-           02 FS-VEN-1                PIC 9.
-           02 FS-VEN-2                PIC 9.
-           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
-
-       01 FS-CLI.
-           02 FS-CLIENTES-1                PIC 9.
-           02 FS-CLIENTES-2                PIC 9.
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
-
-       01  FS-DIS.
-           02 FS-CLIENTES-1                PIC 9.
-           02 FS-CLIENTES-2                PIC 9.
-           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
-
-       01  FS-IMPORT.
-           02 FS-IMPORT-1                       PIC 9.
-           02 FS-IMPORT-2                       PIC 9.
-           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
-
-       01 WID-ARQ-CLIENTE.
-           02 WID-ARQ-CLIENTE-1            PIC X(50).
-       01 WID-ARQ-VENDEDOR.
-           02 WID-ARQ-VENDEDOR-1           PIC X(50).
-       01 WID-ARQ-DISTRIBUICAO.
-           02 WID-ARQ-DISTRIBUICAO-1       PIC X(50).
-       01 WID-ARQ-REL.
-           02 WID-ARQ-REL-1                PIC X(50).
-
-       77 WX              PIC X VALUE SPACES.
-       77 WSAIDA          PIC 9 VALUE ZEROES.
-      *                  (0=OK, 1=SAIDA)
-       77 WCONT           PIC 9(04) VALUE ZEROES.
-       77 WCODIGO-CLI-ANT PIC 9(07) VALUE ZEROES.
-
-       01 WMENSAGEM.
-          02 WTXT         PIC X(50) VALUE SPACES.
-          02 WST          PIC 99 VALUE ZEROES.
-
-      *-------------CALCULO DLO - DLA -------------------------
-       01 WDLA-VEN        PIC S9(003)v9(008) VALUE ZEROS.
-       01 WDLA-CLI        PIC S9(003)v9(008) VALUE ZEROS.
-       01 WDLO-VEN        PIC S9(003)v9(008) VALUE ZEROS.
-       01 WDLO-CLI        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (DLA OU DLO-VEN - OU DLA DLO-CLI) = RESULT1
-       01 WRESULT1        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (RESULT1 / 60) RESULT2
-       01 WRESULT2        PIC S9(003)v9(008) VALUE ZEROS.
-      *------ (RESULT2 * 1852) RESULT-FINAL
-       01 WRESULT-FINAL   PIC S9(003)v9(008) VALUE ZEROS.
-      *--------------------------------------------------
-
-       COPY "LAY-REL-DIS.CPY".
-       COPY "FUNCAO.CPY".
-       COPY "L-LINK.CPY".
-       COPY "REL-TELAS-DIS.CPY".
-
-       PROCEDURE DIVISION USING LINK-DADOS.
-       ABERTURA.
-           INITIALIZE WSAIDA.
-           MOVE LID-ARQ-CLIENTE-1      TO WID-ARQ-CLIENTE-1
-           MOVE LID-ARQ-VENDEDOR-1     TO WID-ARQ-VENDEDOR-1
-           MOVE LID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO-1
-           PERFORM ABRE-ARQUIVOS.
-           PERFORM S-PROCESSA-DADOS.
-
-       ABRE-ARQUIVOS.
-           OPEN I-O VENDEDORES.
-           IF FS-VEN NOT = '00'
-              STRING
-                "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST "
-001880                      FS-VEN DELIMITED BY SIZE
-001900                      INTO WMENSAGEM
-001910        END-STRING
-001920        DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              EXIT PROGRAM
-           END-IF.
-
-           OPEN I-O CLIENTES.
-           IF FS-CLI NOT = '00'
-              MOVE
-              'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST '
-                 TO WTXT
-              MOVE FS-CLI TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN
-           END-IF.
-
-           OPEN OUTPUT DISTRIBUICAO.
-           CLOSE DISTRIBUICAO.
-           OPEN I-O DISTRIBUICAO.
-           IF FS-DIS NOT = '00'
-              MOVE
-              'ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO ST '
-                TO WTXT
-              MOVE FS-DIS TO WST
-              DISPLAY TELA-MENSAGEM
-              ACCEPT WX
-              STOP RUN
-           END-IF.
-       ABRE-ARQUIVOS-EXIT.
-           EXIT.
-
-           COPY R-PROCESSA-DADOS.CPY.
-           COPY R-IMP-DIS.CPY.
+      *--------------------------
+      *  EXECUCAO DE DISTRIBUICAO
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExeDistrCli.
+      * AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+      *        ALTERNATE RECORD KEY IS CH01-VEN-1 =
+      *                                    CODIGO-VEN
+      *                                    NOME-VEN WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE  WITH DUPLICATES
+      *        ALTERNATE RECORD KEY IS CH01-CLI-1 =
+      *                                    CODIGO
+      *                                    RAZAO WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE-DIS     WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LONGITUDE-DIS    WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DISTANCIA-DIS    WITH DUPLICATES
+      *        ALTERNATE RECORD KEY IS CH01-DIS-1 =
+      *                                CODIGO-CLI-DIS
+      *                                CODIGO-VEN-DIS
+      *                                LONGITUDE-DIS
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       SELECT ARQREL  ASSIGN TO DISK WID-ARQ-REL
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-IMPORT.
+
+       SELECT ARQCKP  ASSIGN TO DISK WID-ARQ-CKP
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-CKP.
+
+       SELECT ARQHIST ASSIGN TO DISK WID-ARQ-HIST
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-HIST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-VEN-DIS         PIC  9(007).
+              03 CODIGO-CLI-DIS         PIC  9(007).
+           02 LATITUDE-DIS              PIC S9(003)v9(008).
+           02 LONGITUDE-DIS             PIC S9(003)v9(008).
+           02 DISTANCIA-DIS             PIC  9(008)v9(002) VALUE ZEROES.
+
+       FD  ARQREL.
+       01  ARQREL-REC.
+           05  ARQREL-DATA-01   PIC X(00512).
+
+       FD  ARQCKP.
+       01  ARQCKP-REC.
+           02 CKP-CODIGO-CLI        PIC 9(007).
+           02 CKP-STATUS            PIC X(001).
+           02 FILLER                PIC X(012).
+
+       FD  ARQHIST.
+       01  ARQHIST-REC              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WARQIMPORT-REC               PIC X(512).
+       01  WARQIMPORT-2 REDEFINES WARQIMPORT-REC.
+           02 WCHAVE-CLI-IMP.
+             03 WCODIGO-IMP             PIC  9(007).
+             03 WCNPJ-IMP               PIC  9(014).
+           02 WRAZAO-IMP                 PIC  X(040).
+           02 WLATITUDE-IMP              PIC S9(003)v9(008).
+           02 WLONGITUDE-IMP             PIC S9(003)v9(008).
+           02 FILLER                     PIC X(429).
+
+       01  WREGISTRO-CLIENTES.
+           02 WCHAVE-CLI.
+             03 WCODIGO             PIC  9(007) VALUE ZEROES.
+             03 WCNPJ               PIC  9(014) VALUE ZEROES.
+           02 WRAZAO                 PIC  X(040) VALUE ZEROES.
+           02 WLATITUDE              PIC S9(003)v9(008) VALUE ZEROES.
+           02 WLONGITUDE             PIC S9(003)v9(008) VALUE ZEROES.
+
+       01  FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+
+       01  FS-DIS.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+
+       01  FS-IMPORT.
+           02 FS-IMPORT-1                       PIC 9.
+           02 FS-IMPORT-2                       PIC 9.
+           02 FS-IMPORT-R REDEFINES FS-IMPORT-2 PIC 99 COMP-X.
+
+       01  FS-CKP.
+           02 FS-CKP-1                       PIC 9.
+           02 FS-CKP-2                       PIC 9.
+           02 FS-CKP-R REDEFINES FS-CKP-2    PIC 99 COMP-X.
+
+       01  FS-HIST.
+           02 FS-HIST-1                      PIC 9.
+           02 FS-HIST-2                      PIC 9.
+           02 FS-HIST-R REDEFINES FS-HIST-2  PIC 99 COMP-X.
+
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1           PIC X(50).
+       01 WID-ARQ-DISTRIBUICAO.
+           02 WID-ARQ-DISTRIBUICAO-1       PIC X(50).
+       01 WID-ARQ-REL.
+           02 WID-ARQ-REL-1                PIC X(50).
+       01 WID-ARQ-CKP        PIC X(50) VALUE 'CKPDISTR.DAT'.
+       01 WID-ARQ-HIST       PIC X(50) VALUE SPACES.
+
+      *-------------DATA/HORA DO INSTANTANEO HISTORICO-------------
+       01 WDATA-HORA-HIST.
+          02 WDHHIST-DATA.
+             03 WDHHIST-ANO          PIC 9(004).
+             03 WDHHIST-MES          PIC 9(002).
+             03 WDHHIST-DIA          PIC 9(002).
+          02 WDHHIST-HORA.
+             03 WDHHIST-HH           PIC 9(002).
+             03 WDHHIST-MM           PIC 9(002).
+             03 WDHHIST-SS           PIC 9(002).
+             03 FILLER               PIC 9(002).
+      *--------------------------------------------------
+
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WCONT           PIC 9(04) VALUE ZEROES.
+      *                  (QTDE DE CLIENTES DISTRIBUIDOS NESTE LOTE)
+       77 WCODIGO-CLI-ANT PIC 9(07) VALUE ZEROES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+      *-------------CALCULO DLO - DLA -------------------------
+       01 WDLA-VEN        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLA-CLI        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLO-VEN        PIC S9(003)v9(008) VALUE ZEROS.
+       01 WDLO-CLI        PIC S9(003)v9(008) VALUE ZEROS.
+      *--------------------------------------------------
+
+      *-------------CALCULO DA DISTANCIA (HAVERSINE) ------------
+       77 WHAV-PI            USAGE COMP-2 VALUE 3.14159265358979.
+       77 WHAV-RAIO-TERRA-M  USAGE COMP-2 VALUE 6371000.
+       77 WHAV-LAT1-R        USAGE COMP-2 VALUE ZERO.
+       77 WHAV-LAT2-R        USAGE COMP-2 VALUE ZERO.
+       77 WHAV-DLAT-R        USAGE COMP-2 VALUE ZERO.
+       77 WHAV-DLON-R        USAGE COMP-2 VALUE ZERO.
+       77 WHAV-A             USAGE COMP-2 VALUE ZERO.
+       77 WHAV-C             USAGE COMP-2 VALUE ZERO.
+       77 WHAV-DIST-M        USAGE COMP-2 VALUE ZERO.
+      *--------------------------------------------------
+
+      *-------------VENDEDORES MAIS PROXIMOS DO CLIENTE-----------
+      * WQTD-PROX-N E O "N" DO N-VENDEDORES-MAIS-PROXIMOS. PODE SER
+      * AUMENTADO OU DIMINUIDO POR UM FUTURO MANTENEDOR, DESDE QUE
+      * NAO ULTRAPASSE WQTD-PROX-MAX (TAMANHO DA TABELA ABAIXO).
+       77 WQTD-PROX-MAX   PIC 9(002) VALUE 20.
+       77 WQTD-PROX-N     PIC 9(002) VALUE 03.
+       77 WDIST-ATUAL     PIC 9(008)V9(002) VALUE ZEROES.
+       77 WCOD-VEN-ATUAL  PIC 9(007) VALUE ZEROES.
+       77 WI-PROX         PIC 9(002) VALUE ZEROES.
+       77 WI-PROX-POS     PIC 9(002) VALUE ZEROES.
+       01 WTAB-PROX.
+          02 WTAB-PROX-ITEM OCCURS 20 TIMES.
+             03 WTP-COD     PIC 9(007).
+             03 WTP-DIST    PIC 9(008)V9(002).
+      *--------------------------------------------------
+
+      *-------------CHECKPOINT / REINICIO DO LOTE-----------------
+       77 WCKP-RETOMAR       PIC X(001) VALUE 'N'.
+      *                     (S=RETOMA LOTE INTERROMPIDO, N=LOTE NOVO)
+       77 WCKP-CODIGO-CLI    PIC 9(007) VALUE ZEROES.
+      *--------------------------------------------------
+
+      *-------------LIMITE MAXIMO DE DISTANCIA PARA ATRIBUICAO----
+       77 WMAX-DISTANCIA-M   PIC 9(008)V9(002) VALUE ZEROES.
+      *                     (0=SEM LIMITE, SEMPRE EM METROS)
+       77 WMAX-DISTANCIA-UN  PIC 9(008)V9(002) VALUE ZEROES.
+      *                     (LIMITE INFORMADO PELO OPERADOR NA
+      *                      UNIDADE ESCOLHIDA EM WUNIDADE-DIST)
+      *--------------------------------------------------
+
+      *-------------UNIDADE DE MEDIDA DA DISTANCIA-----------------
+       77 WUNIDADE-DIST      PIC 9(001) VALUE 1.
+      *                     (1=METROS 2=QUILOMETROS 3=MILHAS
+      *                      4=MILHAS NAUTICAS)
+       77 WUNIDADE-SIGLA     PIC X(004) VALUE 'M   '.
+       77 WCONV-FATOR        USAGE COMP-2 VALUE 1.
+      *                     (METROS EQUIVALENTES A 1 UNIDADE)
+      *--------------------------------------------------
+
+      *-------------PARTICIONAMENTO DO LOTE (EXECUCAO PARALELA)---
+       77 WPART-DE           PIC 9(007) VALUE ZEROES.
+      *                     (0=DESDE O PRIMEIRO CLIENTE)
+       77 WPART-ATE          PIC 9(007) VALUE ZEROES.
+      *                     (0=ATE O ULTIMO CLIENTE)
+       77 WPART-ATE-EFETIVO  PIC 9(007) VALUE 9999999.
+      *--------------------------------------------------
+
+      *-------------RECALCULO "E SE" DE UM UNICO CLIENTE-----------
+       77 WCOD-CLI-UNICO     PIC 9(007) VALUE ZEROES.
+      *                     (0=LOTE NORMAL, SENAO RECALCULA SO ESTE
+      *                      CLIENTE, SEM MEXER NOS DEMAIS)
+      *--------------------------------------------------
+
+       COPY "LAY-REL-DIS.CPY".
+       COPY "FUNCAO.CPY".
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "REL-TELAS-DIS.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA.
+           MOVE LID-ARQ-CLIENTE-1      TO WID-ARQ-CLIENTE-1
+           MOVE LID-ARQ-VENDEDOR-1     TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO-1
+           MOVE ZEROES TO WMAX-DISTANCIA-UN WPART-DE WPART-ATE
+           MOVE ZEROES TO WCOD-CLI-UNICO
+           MOVE ZEROES TO WCONT
+           MOVE 1      TO WUNIDADE-DIST
+           DISPLAY TELA-PARAM-DIS
+           ACCEPT TELA-PARAM-DIS
+           PERFORM R-DEFINE-UNIDADE-DIST
+           COMPUTE WMAX-DISTANCIA-M = WMAX-DISTANCIA-UN * WCONV-FATOR
+           IF WCOD-CLI-UNICO NOT = ZEROES
+              MOVE WCOD-CLI-UNICO TO WPART-DE WPART-ATE
+           END-IF
+           PERFORM R-DEFINE-PARTICAO
+           IF WCOD-CLI-UNICO NOT = ZEROES
+              MOVE 'N'    TO WCKP-RETOMAR
+              MOVE ZEROES TO WCKP-CODIGO-CLI
+           ELSE
+              PERFORM R-VERIFICA-CHECKPOINT
+           END-IF
+           PERFORM ABRE-ARQUIVOS.
+           IF WCOD-CLI-UNICO NOT = ZEROES
+              PERFORM R-LIMPA-DISTR-CLI
+           END-IF
+           PERFORM S-PROCESSA-DADOS.
+
+      *-------------------------------------
+      * RECALCULO "E SE": ANTES DE REPROCESSAR UM UNICO CLIENTE JA
+      * DISTRIBUIDO, APAGA SEUS REGISTROS ANTIGOS EM DISTRIBUICAO
+      * PARA QUE A NOVA ATRIBUICAO NAO FIQUE DUPLICADA AO LADO DA
+      * ANTIGA.
+      *-------------------------------------
+       R-LIMPA-DISTR-CLI.
+           MOVE WCOD-CLI-UNICO TO CODIGO-CLI-DIS
+           START DISTRIBUICAO KEY IS NOT LESS THAN CODIGO-CLI-DIS
+           IF FS-DIS = '00'
+              READ DISTRIBUICAO NEXT
+              PERFORM R-LIMPA-DISTR-CLI-1
+                 UNTIL FS-DIS NOT = '00'
+                    OR CODIGO-CLI-DIS NOT = WCOD-CLI-UNICO
+           END-IF.
+
+       R-LIMPA-DISTR-CLI-1.
+           DELETE DISTRIBUICAO
+           READ DISTRIBUICAO NEXT.
+
+      *-------------------------------------
+      * PREPARA A EXECUCAO PARTICIONADA: DEFINE O LIMITE SUPERIOR
+      * EFETIVO DA FAIXA DE CLIENTES E, QUANDO UMA FAIXA FOI
+      * INFORMADA, DA AO CHECKPOINT DESTA PARTICAO UM NOME DE
+      * ARQUIVO PROPRIO (UM POR FAIXA), PARA QUE VARIAS EXECUCOES
+      * DESTE PROGRAMA -- CADA UMA COBRINDO UMA FAIXA DIFERENTE DE
+      * CLIENTES, COMO EM PASSOS SEPARADOS DE UM JOB PARTICIONADO --
+      * POSSAM RODAR EM PARALELO SEM DISPUTAR O MESMO PONTO DE
+      * CONTROLE.
+      *-------------------------------------
+       R-DEFINE-PARTICAO.
+           MOVE 9999999 TO WPART-ATE-EFETIVO
+           IF WPART-ATE NOT = ZEROES
+              MOVE WPART-ATE TO WPART-ATE-EFETIVO
+           END-IF
+           IF WPART-DE NOT = ZEROES OR WPART-ATE NOT = ZEROES
+              STRING 'CKPDIS' DELIMITED BY SIZE
+                     WPART-DE DELIMITED BY SIZE
+                     '.DAT'   DELIMITED BY SIZE
+                     INTO WID-ARQ-CKP
+           ELSE
+              MOVE 'CKPDISTR.DAT' TO WID-ARQ-CKP
+           END-IF.
+
+      *-------------------------------------
+      * TRADUZ A UNIDADE DE MEDIDA ESCOLHIDA PELO OPERADOR NO FATOR
+      * DE CONVERSAO (METROS POR UNIDADE) E NA SIGLA USADA NOS
+      * RELATORIOS.
+      *-------------------------------------
+       R-DEFINE-UNIDADE-DIST.
+           EVALUATE WUNIDADE-DIST
+              WHEN 2
+                 MOVE 1000     TO WCONV-FATOR
+                 MOVE 'KM  '   TO WUNIDADE-SIGLA
+              WHEN 3
+                 MOVE 1609.344 TO WCONV-FATOR
+                 MOVE 'MI  '   TO WUNIDADE-SIGLA
+              WHEN 4
+                 MOVE 1852     TO WCONV-FATOR
+                 MOVE 'NM  '   TO WUNIDADE-SIGLA
+              WHEN OTHER
+                 MOVE 1        TO WCONV-FATOR
+                 MOVE 'M   '   TO WUNIDADE-SIGLA
+           END-EVALUATE.
+
+      *-------------------------------------
+      * VERIFICA SE HA UM LOTE ANTERIOR INTERROMPIDO (CKPDISTR.DAT
+      * COM STATUS 'A' = EM ANDAMENTO). SE HOUVER, O LOTE E RETOMADO
+      * A PARTIR DO CLIENTE SEGUINTE AO ULTIMO PROCESSADO COM
+      * SUCESSO, SEM REINICIAR O ARQUIVO DE DISTRIBUICAO.
+      *-------------------------------------
+       R-VERIFICA-CHECKPOINT.
+           MOVE 'N'    TO WCKP-RETOMAR
+           MOVE ZEROES TO WCKP-CODIGO-CLI
+           OPEN INPUT ARQCKP
+           IF FS-CKP = '00'
+              READ ARQCKP
+                 AT END
+                    MOVE 'N' TO WCKP-RETOMAR
+                 NOT AT END
+                    IF CKP-STATUS = 'A'
+                       MOVE 'S'            TO WCKP-RETOMAR
+                       MOVE CKP-CODIGO-CLI TO WCKP-CODIGO-CLI
+                    END-IF
+              END-READ
+              CLOSE ARQCKP
+           END-IF.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              STRING
+                "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST "
+001880                      FS-VEN DELIMITED BY SIZE
+001900                      INTO WMENSAGEM
+001910        END-STRING
+001920        DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              EXIT PROGRAM
+           END-IF.
+
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST '
+                 TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+
+           IF WCKP-RETOMAR = 'S' OR WCOD-CLI-UNICO NOT = ZEROES
+              OR WPART-DE NOT = ZEROES OR WPART-ATE NOT = ZEROES
+              OPEN I-O DISTRIBUICAO
+           ELSE
+              OPEN OUTPUT DISTRIBUICAO
+              CLOSE DISTRIBUICAO
+              OPEN I-O DISTRIBUICAO
+           END-IF
+           IF FS-DIS NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO ST '
+                TO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+           COPY R-PROCESSA-DADOS.CPY.
+           COPY R-IMP-DIS.CPY.
