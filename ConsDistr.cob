@@ -0,0 +1,312 @@
+      *--------------------------
+      *  CONSULTA DE DISTRIBUICAO
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ConsDistr.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT DISTRIBUICAO ASSIGN TO  DISK WID-ARQ-DISTRIBUICAO
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-DIS
+              ALTERNATE RECORD KEY IS CODIGO-CLI-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-DIS   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE-DIS     WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LONGITUDE-DIS    WITH DUPLICATES
+              ALTERNATE RECORD KEY IS DISTANCIA-DIS    WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-DIS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD DISTRIBUICAO.
+       01  REGISTRO-DISTRIBUICAO.
+           02 CHAVE-DIS.
+              03 CODIGO-VEN-DIS         PIC  9(007).
+              03 CODIGO-CLI-DIS         PIC  9(007).
+           02 LATITUDE-DIS              PIC S9(003)v9(008).
+           02 LONGITUDE-DIS             PIC S9(003)v9(008).
+           02 DISTANCIA-DIS             PIC  9(008)v9(002) VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+       01 FS-DIS.
+           02 FS-DIS-1                PIC 9.
+           02 FS-DIS-2                PIC 9.
+           02 FS-DIS-R REDEFINES FS-DIS-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1           PIC X(50).
+       01 WID-ARQ-DISTRIBUICAO.
+           02 WID-ARQ-DISTRIBUICAO-1       PIC X(50).
+
+       77 WOPCAO-C        PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+
+       01 WCOD-VEN         PIC 9999999 VALUE ZEROES.
+       01 WCOD-CLI         PIC 9999999 VALUE ZEROES.
+
+       01 WR-CODIGO-VEN    PIC 9(007) VALUE ZEROES.
+       01 WR-NOME-VEN      PIC X(40) VALUE SPACES.
+       01 WR-CODIGO-CLI    PIC 9999999 VALUE ZEROES.
+       01 WR-RAZAO-CLI     PIC X(40) VALUE SPACES.
+       01 WR-LATITUDE-DIS  PIC S9(003)v9(008) VALUE ZEROES.
+       01 WR-LONGITUDE-DIS PIC S9(003)v9(008) VALUE ZEROES.
+       01 WR-DISTANCIA-DIS PIC  9(008)v9(002) VALUE ZEROES.
+       01 WR-UNIDADE-SIGLA PIC  X(004) VALUE SPACES.
+
+      *-------------UNIDADE DE MEDIDA DA DISTANCIA-----------------
+       77 WUNIDADE-DIST      PIC 9(001) VALUE 1.
+      *                     (1=METROS 2=QUILOMETROS 3=MILHAS
+      *                      4=MILHAS NAUTICAS)
+       77 WUNIDADE-SIGLA     PIC X(004) VALUE 'M   '.
+       77 WCONV-FATOR        USAGE COMP-2 VALUE 1.
+      *                     (METROS EQUIVALENTES A 1 UNIDADE)
+      *--------------------------------------------------
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "DIS-TELAS.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-C.
+           MOVE LID-ARQ-CLIENTE-1      TO WID-ARQ-CLIENTE-1
+           MOVE LID-ARQ-VENDEDOR-1     TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-DISTRIBUICAO-1 TO WID-ARQ-DISTRIBUICAO-1
+           PERFORM ABRE-ARQUIVOS.
+           DISPLAY TELA-UNIDADE-DIS
+           ACCEPT TELA-UNIDADE-DIS
+           PERFORM R-DEFINE-UNIDADE-DIST.
+
+      *-------------------------------------
+      * TRADUZ A UNIDADE DE MEDIDA ESCOLHIDA PELO OPERADOR NO FATOR
+      * DE CONVERSAO (METROS POR UNIDADE) E NA SIGLA USADA NA TELA
+      * DE CONSULTA.
+      *-------------------------------------
+       R-DEFINE-UNIDADE-DIST.
+           EVALUATE WUNIDADE-DIST
+              WHEN 2
+                 MOVE 1000     TO WCONV-FATOR
+                 MOVE 'KM  '   TO WUNIDADE-SIGLA
+              WHEN 3
+                 MOVE 1609.344 TO WCONV-FATOR
+                 MOVE 'MI  '   TO WUNIDADE-SIGLA
+              WHEN 4
+                 MOVE 1852     TO WCONV-FATOR
+                 MOVE 'NM  '   TO WUNIDADE-SIGLA
+              WHEN OTHER
+                 MOVE 1        TO WCONV-FATOR
+                 MOVE 'M   '   TO WUNIDADE-SIGLA
+           END-EVALUATE.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-C = 3
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-C
+             WHEN 1
+               PERFORM S-CONSULTA-VEN
+             WHEN 2
+               PERFORM S-CONSULTA-CLI
+             WHEN 3
+               CONTINUE
+           END-EVALUATE
+           INITIALIZE WOPCAO-C
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           CLOSE VENDEDORES CLIENTES DISTRIBUICAO.
+           EXIT PROGRAM.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST '
+                TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST '
+                TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O DISTRIBUICAO.
+           IF FS-DIS NOT = '00'
+              MOVE
+              'ERRO NA ABERTURA DO ARQUIVO DE DISTRIBUICAO ST '
+                TO WTXT
+              MOVE FS-DIS TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       S-CONSULTA-VEN SECTION.
+       R-CONSULTA-VEN-1.
+           MOVE ZEROES TO WCOD-VEN
+           DISPLAY TELA-COD-VEN
+           ACCEPT TELA-COD-VEN
+           IF WCOD-VEN NOT = 9999999
+              MOVE WCOD-VEN TO CODIGO-VEN-DIS
+              START DISTRIBUICAO KEY IS NOT LESS THAN CODIGO-VEN-DIS
+              IF FS-DIS NOT = '00'
+                 MOVE 'NENHUM REGISTRO ENCONTRADO ST ' TO WTXT
+                 MOVE FS-DIS TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM R-EXIBE-VEN-1 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       R-CONSULTA-VEN-EXIT.
+           EXIT.
+
+       R-EXIBE-VEN-1.
+           READ DISTRIBUICAO NEXT
+           IF FS-DIS NOT = '00' OR CODIGO-VEN-DIS NOT = WCOD-VEN
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM R-MONTA-REG-DIS
+              DISPLAY TELA-REG-DIS
+              ACCEPT TELA-REG-DIS
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-CONSULTA-CLI SECTION.
+       R-CONSULTA-CLI-1.
+           MOVE ZEROES TO WCOD-CLI
+           DISPLAY TELA-COD-CLI
+           ACCEPT TELA-COD-CLI
+           IF WCOD-CLI NOT = 9999999
+              MOVE WCOD-CLI TO CODIGO-CLI-DIS
+              START DISTRIBUICAO KEY IS NOT LESS THAN CODIGO-CLI-DIS
+              IF FS-DIS NOT = '00'
+                 MOVE 'NENHUM REGISTRO ENCONTRADO ST ' TO WTXT
+                 MOVE FS-DIS TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM R-EXIBE-CLI-1 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       R-CONSULTA-CLI-EXIT.
+           EXIT.
+
+       R-EXIBE-CLI-1.
+           READ DISTRIBUICAO NEXT
+           IF FS-DIS NOT = '00' OR CODIGO-CLI-DIS NOT = WCOD-CLI
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM R-MONTA-REG-DIS
+              DISPLAY TELA-REG-DIS
+              ACCEPT TELA-REG-DIS
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       R-MONTA-REG-DIS SECTION.
+       R-MONTA-REG-DIS-1.
+           MOVE CODIGO-VEN-DIS  TO WR-CODIGO-VEN
+           MOVE CODIGO-CLI-DIS  TO WR-CODIGO-CLI
+           MOVE LATITUDE-DIS    TO WR-LATITUDE-DIS
+           MOVE LONGITUDE-DIS   TO WR-LONGITUDE-DIS
+           COMPUTE WR-DISTANCIA-DIS = DISTANCIA-DIS / WCONV-FATOR
+           MOVE WUNIDADE-SIGLA  TO WR-UNIDADE-SIGLA
+           MOVE SPACES TO WR-NOME-VEN WR-RAZAO-CLI
+           MOVE CODIGO-VEN-DIS TO CODIGO-VEN
+           READ VENDEDORES KEY IS CODIGO-VEN
+           IF FS-VEN = '00'
+              MOVE NOME-VEN TO WR-NOME-VEN
+           END-IF
+           MOVE CODIGO-CLI-DIS TO CODIGO
+           READ CLIENTES KEY IS CODIGO
+           IF FS-CLI = '00'
+              MOVE RAZAO TO WR-RAZAO-CLI
+           END-IF.
+       R-MONTA-REG-DIS-EXIT.
+           EXIT.
