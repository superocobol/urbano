@@ -0,0 +1,66 @@
+      *-------------------------------------
+      * TELA DO CADASTRO DE METAS DE VENDA
+      *-------------------------------------
+       SCREEN SECTION.
+       01 TELA-OPCAO.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - METAS DE VENDA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 33 VALUE "SELECIONE A OPCAO".
+          02 LINE 7 COL 10 VALUE "[1] INCLUSAO".
+          02 LINE 8 COL 10 VALUE "[2] ALTERACCAO".
+          02 LINE 9 COL 10 VALUE "[3] EXCLUSAO".
+          02 LINE 10 COL 10 VALUE "[4] PESQUISA POR VENDEDOR".
+          02 LINE 11 COL 10 VALUE "[5] SAIR".
+          02 LINE 15 COL 10 VALUE "DIGITE A OPCAO DESEJADA[.]".
+          02 LINE 15 COL 34 PIC 9 USING WOPCAO-M AUTO.
+
+       01 TELA-META.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - METAS DE VENDA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 27 VALUE "CADASTRO DE METAS DE VENDA".
+          02 LINE 7 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 8 COL 10 VALUE "Ano/Mes (AAAAMM):".
+          02 LINE 9 COL 10 VALUE "Valor da Meta...:".
+          02 LINE 07 COL 29 PIC  9(007) USING WCODIGO-VEN-META.
+          02 LINE 08 COL 29 PIC  9(006) USING WANO-MES-META.
+          02 LINE 09 COL 29 PIC  9(009)V99 USING WVALOR-META.
+
+       01 ACC-TELA-META.
+          02 LINE 09 COL 29 PIC  9(009)V99 USING WVALOR-META.
+
+       01 TELA-CODIGO.
+          02 LINE 07 COL 29 PIC  ZZZZZZ9 USING WCODIGO-VEN-META.
+          02 LINE 08 COL 29 PIC  999999  USING WANO-MES-META.
+
+       01 TELA-MENSAGEM.
+          02 LINE 25 COL 10 VALUE "MENSAGEM.....:".
+          02 LINE 25 COL 27 PIC X(50) USING WMENSAGEM.
+
+       01 TELA-BUSCA-VEN-META.
+          02 LINE 18 COL 10 VALUE "CODIGO DO VENDEDOR......:".
+          02 LINE 18 COL 37 PIC 9(007) USING WCOD-VEN-BUSCA.
+
+       01 TELA-RESULT-BUSCA-META.
+          02 BLANK SCREEN.
+          02 LINE 1 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 2 COL 21 VALUE "SISTEMA EXEMPLO - METAS DE VENDA".
+          02 LINE 3 COL 1 VALUE "***************************************
+      -"************************************".
+          02 LINE 4 COL 29 VALUE "RESULTADO DA PESQUISA".
+          02 LINE 7 COL 10 VALUE "Codigo Vendedor.:".
+          02 LINE 7 COL 29 PIC 9(007) USING WCODIGO-VEN-META.
+          02 LINE 8 COL 10 VALUE "Ano/Mes (AAAAMM):".
+          02 LINE 8 COL 29 PIC 9(006) USING WANO-MES-META.
+          02 LINE 9 COL 10 VALUE "Valor da Meta...:".
+          02 LINE 9 COL 29 PIC 9(009)V99 USING WVALOR-META.
+          02 LINE 15 COL 10 VALUE "ENTER=PROXIMO REGISTRO  9=SAIR".
+          02 LINE 15 COL 42 PIC X USING WX.
