@@ -0,0 +1,261 @@
+      *--------------------------
+      *  VARREDURA (SWEEP) DE CALCULO DE COMISSAO A PAGAR
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  ExeComissao.
+      * AUTHOR.      URBANO.
+      *-------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * 2026-08-09 - Programa novo. Varre VENDEDORES ativos e soma,
+      *              para cada um, o valor faturado em PEDIDOS,
+      *              aplicando o percentual de comissao cadastrado
+      *              e gravando o resultado em COMISSAO.LOG, no
+      *              mesmo padrao do log de varredura de documentos
+      *              (VALIDDOC.LOG).
+      *-------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT PEDIDOS ASSIGN TO  DISK WID-ARQ-PEDIDOS
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-PED
+              ALTERNATE RECORD KEY IS CODIGO-CLI-PED WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN-PED WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-PED.
+
+       SELECT ARQCOMISSAO ASSIGN TO DISK WID-ARQ-COMISSAO
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-COMISSAO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD PEDIDOS.
+       01 REGISTRO-PEDIDOS.
+          02 CHAVE-PED.
+             03 CODIGO-PED         PIC  9(009).
+          02 CODIGO-CLI-PED        PIC  9(007).
+          02 CODIGO-VEN-PED        PIC  9(007).
+          02 DATA-PED              PIC  9(008) VALUE ZEROES.
+          02 VALOR-PED             PIC  9(007)v9(002) VALUE ZEROES.
+          02 STATUS-PED            PIC  X(001) VALUE 'A'.
+             88 PED-ABERTO         VALUE 'A'.
+             88 PED-FATURADO       VALUE 'F'.
+             88 PED-CANCELADO      VALUE 'C'.
+
+       FD  ARQCOMISSAO.
+       01  ARQCOMISSAO-REC             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-PED.
+           02 FS-PED-1                PIC 9.
+           02 FS-PED-2                PIC 9.
+           02 FS-PED-R REDEFINES FS-PED-2 PIC 99 COMP-X.
+       01 FS-COMISSAO                  PIC XX VALUE '00'.
+
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1            PIC X(50).
+       01 WID-ARQ-PEDIDOS.
+           02 WID-ARQ-PEDIDOS-1             PIC X(50).
+       01 WID-ARQ-COMISSAO              PIC X(50) VALUE 'COMISSAO.LOG'.
+
+       77 WSAIDA-PED           PIC 9 VALUE ZEROES.
+      *                       (0=OK, 1=SAIDA)
+       01 WVEN-ALVO-CM         PIC 9(007) VALUE ZEROES.
+       01 WVALOR-FATURADO-CM   PIC 9(009)v9(002) VALUE ZEROES.
+       01 WVALOR-COMISSAO-CM   PIC 9(009)v9(002) VALUE ZEROES.
+
+       01 WQTD-VEN-LIDOS               PIC 9(007) VALUE ZEROES.
+       01 WQTD-VEN-COM-COMISSAO        PIC 9(007) VALUE ZEROES.
+       01 WVALOR-TOTAL-COMISSAO        PIC 9(011)v9(002) VALUE ZEROES.
+
+       01 WDATA-HORA-CM.
+          02 WDHCM-DATA.
+             03 WDHCM-ANO             PIC 9(004).
+             03 WDHCM-MES             PIC 9(002).
+             03 WDHCM-DIA             PIC 9(002).
+          02 WDHCM-HORA.
+             03 WDHCM-HH              PIC 9(002).
+             03 WDHCM-MM              PIC 9(002).
+             03 WDHCM-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WCOMISSAO-LINHA.
+          02 CM-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 CM-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 CM-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-CODIGO-VEN          PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-NOME-VEN            PIC X(040).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-VALOR-FATURADO      PIC ZZZZZZZ9,99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-PERC-COMISSAO       PIC ZZ9,99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 CM-VALOR-COMISSAO      PIC ZZZZZZZ9,99.
+
+       01 WCOMISSAO-RESUMO.
+          02 FILLER            PIC X(20) VALUE 'RESUMO DA APURACAO: '.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'VENDEDORES LIDOS....'.
+          02 CMR-VEN-LIDOS     PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(20) VALUE 'VENDEDORES C/COMISSA'.
+          02 CMR-VEN-COMISSAO  PIC ZZZZZZ9.
+          02 FILLER            PIC X(01) VALUE SPACE.
+          02 FILLER            PIC X(24) VALUE
+             'VALOR TOTAL DA COMISSAO:'.
+          02 CMR-VALOR-TOTAL   PIC ZZZZZZZZZ9,99.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       INICIO.
+           MOVE LID-ARQ-VENDEDOR-1 TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-PEDIDOS-1  TO WID-ARQ-PEDIDOS-1
+           OPEN INPUT VENDEDORES
+           IF FS-VEN NOT = '00'
+              EXIT PROGRAM
+           END-IF
+           OPEN INPUT PEDIDOS
+           IF FS-PED NOT = '00'
+              CLOSE VENDEDORES
+              EXIT PROGRAM
+           END-IF
+           PERFORM R-VARRE-VENDEDORES THRU R-VARRE-VENDEDORES-EXIT
+           CLOSE VENDEDORES PEDIDOS
+           PERFORM R-GRAVA-RESUMO.
+       INICIO-EXIT.
+           EXIT PROGRAM.
+
+      *-------------------------------------
+      * VARRE OS VENDEDORES ATIVOS, APURANDO PARA CADA UM O VALOR
+      * FATURADO EM PEDIDOS E A COMISSAO CORRESPONDENTE, SEM PARAR
+      * PARA CONFIRMACAO DO OPERADOR.
+      *-------------------------------------
+       R-VARRE-VENDEDORES.
+           MOVE ZEROES TO CHAVE-VEN
+           START VENDEDORES KEY IS NOT LESS THAN CHAVE-VEN
+           IF FS-VEN = '00'
+              PERFORM R-VARRE-VENDEDORES-1 UNTIL FS-VEN NOT = '00'
+           END-IF.
+       R-VARRE-VENDEDORES-EXIT.
+           EXIT.
+
+       R-VARRE-VENDEDORES-1.
+           READ VENDEDORES NEXT
+           IF FS-VEN = '00'
+              ADD 1 TO WQTD-VEN-LIDOS
+              IF INATIVO-VEN NOT = 'S'
+                 PERFORM R-CALCULA-COMISSAO-VEN
+              END-IF
+           END-IF.
+
+       R-CALCULA-COMISSAO-VEN.
+           PERFORM R-SOMA-FATURADO-VEN
+           IF WVALOR-FATURADO-CM NOT = ZEROES
+              COMPUTE WVALOR-COMISSAO-CM ROUNDED =
+                      WVALOR-FATURADO-CM * COMISSAO-VEN / 100
+              ADD 1 TO WQTD-VEN-COM-COMISSAO
+              ADD WVALOR-COMISSAO-CM TO WVALOR-TOTAL-COMISSAO
+              PERFORM R-GRAVA-LINHA-LOG
+           END-IF.
+
+      *-------------------------------------
+      * SOMA O VALOR FATURADO DE TODOS OS PEDIDOS DE UM VENDEDOR,
+      * PERCORRENDO PEDIDOS PELA CHAVE ALTERNATIVA DE VENDEDOR
+      * (MESMO PADRAO JA USADO NA APURACAO DE METAS X REALIZADO).
+      *-------------------------------------
+       R-SOMA-FATURADO-VEN.
+           MOVE ZEROES        TO WVALOR-FATURADO-CM
+           MOVE CODIGO-VEN    TO WVEN-ALVO-CM
+           MOVE CODIGO-VEN    TO CODIGO-VEN-PED
+           START PEDIDOS KEY IS NOT LESS THAN CODIGO-VEN-PED
+           MOVE 0 TO WSAIDA-PED
+           IF FS-PED NOT = '00'
+              MOVE 1 TO WSAIDA-PED
+           END-IF
+           PERFORM R-SOMA-PEDIDO-VEN UNTIL WSAIDA-PED = 1.
+
+       R-SOMA-PEDIDO-VEN.
+           READ PEDIDOS NEXT
+           IF FS-PED NOT = '00' OR
+              CODIGO-VEN-PED NOT = WVEN-ALVO-CM
+              MOVE 1 TO WSAIDA-PED
+           ELSE
+              IF PED-FATURADO
+                 ADD VALOR-PED TO WVALOR-FATURADO-CM
+              END-IF
+           END-IF.
+
+       R-GRAVA-LINHA-LOG.
+           ACCEPT WDHCM-DATA FROM DATE YYYYMMDD
+           ACCEPT WDHCM-HORA FROM TIME
+           MOVE WDHCM-DATA        TO CM-DATA
+           MOVE WDHCM-HH          TO CM-HH
+           MOVE WDHCM-MM          TO CM-MM
+           MOVE WDHCM-SS          TO CM-SS
+           MOVE CODIGO-VEN        TO CM-CODIGO-VEN
+           MOVE NOME-VEN          TO CM-NOME-VEN
+           MOVE WVALOR-FATURADO-CM TO CM-VALOR-FATURADO
+           MOVE COMISSAO-VEN      TO CM-PERC-COMISSAO
+           MOVE WVALOR-COMISSAO-CM TO CM-VALOR-COMISSAO
+           OPEN EXTEND ARQCOMISSAO
+           IF FS-COMISSAO = '05' OR FS-COMISSAO = '35'
+              OPEN OUTPUT ARQCOMISSAO
+           END-IF
+           MOVE WCOMISSAO-LINHA TO ARQCOMISSAO-REC
+           WRITE ARQCOMISSAO-REC
+           CLOSE ARQCOMISSAO.
+
+      *-------------------------------------
+      * GRAVA, AO FINAL DA APURACAO, UMA LINHA-RESUMO NO PROPRIO
+      * LOG COM OS TOTAIS LIDOS E O VALOR TOTAL DE COMISSAO A PAGAR.
+      *-------------------------------------
+       R-GRAVA-RESUMO.
+           MOVE WQTD-VEN-LIDOS        TO CMR-VEN-LIDOS
+           MOVE WQTD-VEN-COM-COMISSAO TO CMR-VEN-COMISSAO
+           MOVE WVALOR-TOTAL-COMISSAO TO CMR-VALOR-TOTAL
+           OPEN EXTEND ARQCOMISSAO
+           IF FS-COMISSAO = '05' OR FS-COMISSAO = '35'
+              OPEN OUTPUT ARQCOMISSAO
+           END-IF
+           MOVE WCOMISSAO-RESUMO TO ARQCOMISSAO-REC
+           WRITE ARQCOMISSAO-REC
+           CLOSE ARQCOMISSAO.
