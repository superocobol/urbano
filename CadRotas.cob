@@ -0,0 +1,481 @@
+      *--------------------------
+      * CADASTRO DE ROTAS
+      *---------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CadRotas.
+      *AUTHOR.      URBANO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT ROTAS ASSIGN TO  DISK WID-ARQ-ROTA
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CODIGO-ROTA
+              ALTERNATE RECORD KEY IS CODIGO-VEN-ROTA WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-ROTA.
+
+       SELECT VENDEDORES ASSIGN TO  DISK WID-ARQ-VENDEDOR
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-VEN
+              ALTERNATE RECORD KEY IS CPF-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO-VEN WITH DUPLICATES
+              ALTERNATE RECORD KEY IS NOME-VEN  WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-VEN.
+
+       SELECT CLIENTES ASSIGN TO  DISK WID-ARQ-CLIENTE
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-CLI
+              ALTERNATE RECORD KEY IS CNPJ   WITH DUPLICATES
+              ALTERNATE RECORD KEY IS CODIGO WITH DUPLICATES
+              ALTERNATE RECORD KEY IS RAZAO  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS LATITUDE WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-CLI.
+
+       SELECT ARQTRANLOG ASSIGN TO DISK WID-ARQ-TRANLOG
+                  ORGANIZATION  IS LINE SEQUENTIAL
+                  ACCESS MODE   IS SEQUENTIAL
+                  FILE STATUS   IS FS-TRANLOG.
+
+       SELECT ROTAITEM ASSIGN TO  DISK WID-ARQ-ROTAITEM
+              ORGANIZATION      IS INDEXED
+              ACCESS MODE       IS DYNAMIC
+              RECORD KEY        IS CHAVE-ROTA-ITEM
+              ALTERNATE RECORD KEY IS CODIGO-CLI-ITEM WITH DUPLICATES
+              LOCK MODE         IS MANUAL
+              FILE STATUS       IS FS-ROTAITEM.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ROTAS.
+       01 REGISTRO-ROTAS.
+          02 CODIGO-ROTA           PIC  9(007).
+          02 DESCRICAO-ROTA        PIC  X(040).
+          02 CODIGO-VEN-ROTA       PIC  9(007).
+          02 INATIVO-ROTA          PIC  X(001) VALUE SPACES.
+
+       FD VENDEDORES.
+       01  REGISTRO-VENDEDORES.
+           02 CHAVE-VEN.
+              03 CODIGO-VEN             PIC  9(007).
+              03 CPF-VEN                PIC  9(011).
+           02 NOME-VEN                  PIC  X(040).
+           02 LATITUDE-VEN              PIC S9(003)v9(008).
+           02 LONGITUDE-VEN             PIC S9(003)v9(008).
+           02 INATIVO-VEN               PIC  X(001) VALUE SPACES.
+           02 SUPERVISOR-VEN            PIC  9(007) VALUE ZEROES.
+           02 COMISSAO-VEN              PIC  9(003)v9(002) VALUE ZEROES.
+
+       FD CLIENTES.
+       01 REGISTRO-CLIENTES.
+          02 CHAVE-CLI.
+             03 CODIGO             PIC  9(007).
+             03 CNPJ               PIC  9(014).
+          02 RAZAO                 PIC  X(040).
+          02 LATITUDE              PIC S9(003)v9(008).
+          02 LONGITUDE             PIC S9(003)v9(008).
+          02 INATIVO                PIC  X(001) VALUE SPACES.
+          02 ENDERECO               PIC  X(040) VALUE SPACES.
+          02 CIDADE                 PIC  X(020) VALUE SPACES.
+          02 ESTADO                 PIC  X(002) VALUE SPACES.
+          02 TELEFONE               PIC  X(015) VALUE SPACES.
+          02 EMAIL                  PIC  X(040) VALUE SPACES.
+          02 INSC-ESTADUAL          PIC  X(014) VALUE SPACES.
+
+       FD  ARQTRANLOG.
+       01  ARQTRANLOG-REC           PIC X(200).
+
+       FD ROTAITEM.
+       01 REGISTRO-ROTAITEM.
+          02 CHAVE-ROTA-ITEM.
+             03 CODIGO-ROTA-ITEM      PIC  9(007).
+             03 CODIGO-CLI-ITEM       PIC  9(007).
+          02 ORDEM-VISITA-ITEM        PIC  9(003) VALUE ZEROES.
+
+       WORKING-STORAGE SECTION.
+       01 WREGISTRO-ROTAS.
+          02 WCODIGO-ROTA           PIC  9(007) VALUE ZEROES.
+          02 WDESCRICAO-ROTA        PIC  X(040) VALUE SPACES.
+          02 WCODIGO-VEN-ROTA       PIC  9(007) VALUE ZEROES.
+
+       01 FS-ROTA.
+           02 FS-ROTA-1                PIC 9.
+           02 FS-ROTA-2                PIC 9.
+           02 FS-ROTA-R REDEFINES FS-ROTA-2 PIC 99 COMP-X.
+       01 FS-VEN.
+           02 FS-VEN-1                PIC 9.
+           02 FS-VEN-2                PIC 9.
+           02 FS-VEN-R REDEFINES FS-VEN-2 PIC 99 COMP-X.
+       01 FS-CLI.
+           02 FS-CLIENTES-1                PIC 9.
+           02 FS-CLIENTES-2                PIC 9.
+           02 FS-CLIENTE-R REDEFINES FS-CLIENTES-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-ROTA.
+           02 WID-ARQ-ROTA-1            PIC X(50).
+       01 WID-ARQ-VENDEDOR.
+           02 WID-ARQ-VENDEDOR-1           PIC X(50).
+       01 WID-ARQ-CLIENTE.
+           02 WID-ARQ-CLIENTE-1            PIC X(50).
+
+       01 WID-ARQ-ROTAITEM        PIC X(50) VALUE 'ARQROTAITEM.DAT'.
+       01 FS-ROTAITEM.
+           02 FS-ROTAITEM-1                PIC 9.
+           02 FS-ROTAITEM-2                PIC 9.
+           02 FS-ROTAITEM-R REDEFINES FS-ROTAITEM-2 PIC 99 COMP-X.
+
+       01 WID-ARQ-TRANLOG             PIC X(50) VALUE 'TRANLOG.LOG'.
+       01 FS-TRANLOG                  PIC XX VALUE '00'.
+
+       01 WDATA-HORA-TL.
+          02 WDHTL-DATA.
+             03 WDHTL-ANO             PIC 9(004).
+             03 WDHTL-MES             PIC 9(002).
+             03 WDHTL-DIA             PIC 9(002).
+          02 WDHTL-HORA.
+             03 WDHTL-HH              PIC 9(002).
+             03 WDHTL-MM              PIC 9(002).
+             03 WDHTL-SS              PIC 9(002).
+             03 FILLER                PIC 9(002).
+
+       01 WTRANLOG-LINHA.
+          02 WTL-DATA               PIC 9(004)/9(002)/9(002).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-HH                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-MM                 PIC 99.
+          02 FILLER                 PIC X VALUE ':'.
+          02 WTL-SS                 PIC 99.
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERADOR           PIC X(10).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-OPERACAO           PIC X(08).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-CODIGO             PIC 9(007).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-DESCRICAO-ANTES    PIC X(040).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-DESCRICAO-DEPOIS   PIC X(040).
+          02 FILLER                 PIC X VALUE SPACE.
+          02 WTL-VENDEDOR-ANTES     PIC 9(007).
+          02 FILLER                 PIC X VALUE '>'.
+          02 WTL-VENDEDOR-DEPOIS    PIC 9(007).
+
+       77 WOPCAO-R        PIC 9 VALUE ZEROES.
+       77 WX              PIC X VALUE SPACES.
+       77 WSAIDA          PIC 9 VALUE ZEROES.
+      *                  (0=OK, 1=SAIDA)
+       77 WVEN-ROTA-OK    PIC 9 VALUE ZEROES.
+      *                  (1=VENDEDOR CONFERIDO COM SUCESSO)
+
+       01 WCOD-VEN-BUSCA   PIC 9(007) VALUE ZEROES.
+
+       77 WOPCAO-ITEM         PIC 9 VALUE ZEROES.
+       01 WREGISTRO-ROTAITEM.
+          02 WCODIGO-CLI-ITEM     PIC 9(007) VALUE ZEROES.
+          02 WORDEM-VISITA-ITEM   PIC 9(003) VALUE ZEROES.
+       01 WRAZAO-CLI-ITEM         PIC X(040) VALUE SPACES.
+
+       01 WMENSAGEM.
+          02 WTXT         PIC X(50) VALUE SPACES.
+          02 WST          PIC 99 VALUE ZEROES.
+
+       LINKAGE SECTION.
+       COPY "L-LINK.CPY".
+
+       COPY "TELAS-ROTA.CPY".
+
+       PROCEDURE DIVISION USING LINK-DADOS.
+       ABERTURA.
+           INITIALIZE WSAIDA WOPCAO-R.
+           MOVE LID-ARQ-ROTA-1      TO WID-ARQ-ROTA-1
+           MOVE LID-ARQ-VENDEDOR-1  TO WID-ARQ-VENDEDOR-1
+           MOVE LID-ARQ-CLIENTE-1   TO WID-ARQ-CLIENTE-1
+           PERFORM ABRE-ARQUIVOS.
+
+       ACCEPTA-OPCAO.
+           PERFORM UNTIL WOPCAO-R = 6
+                DISPLAY TELA-OPCAO
+                ACCEPT TELA-OPCAO
+           EVALUATE WOPCAO-R
+             WHEN 1
+               PERFORM S-INCLUIR
+             WHEN 2
+               PERFORM S-ALTERAR
+             WHEN 3
+               PERFORM S-EXCLUIR
+             WHEN 4
+               PERFORM S-PESQUISA-VEN
+             WHEN 5
+               PERFORM S-ITENS
+             WHEN 6
+               CLOSE ROTAS VENDEDORES CLIENTES ROTAITEM
+               EXIT PROGRAM
+           END-EVALUATE
+           END-PERFORM.
+       ACCEPTA-OPCAO-EXIT.
+           EXIT.
+
+       COPY CRUD-ROTA.CPY.
+
+       S-PESQUISA-VEN SECTION.
+       PESQUISA-VEN-1.
+           MOVE ZEROES TO WCOD-VEN-BUSCA
+           DISPLAY TELA-BUSCA-VEN-ROTA
+           ACCEPT TELA-BUSCA-VEN-ROTA
+           IF WCOD-VEN-BUSCA NOT = ZEROES
+              MOVE WCOD-VEN-BUSCA TO CODIGO-VEN-ROTA
+              START ROTAS KEY IS NOT LESS THAN CODIGO-VEN-ROTA
+              IF FS-ROTA NOT = '00'
+                 MOVE 'NENHUMA ROTA ENCONTRADA ST ' TO WTXT
+                 MOVE FS-ROTA TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 0 TO WSAIDA
+                 PERFORM PESQUISA-VEN-2 UNTIL WSAIDA = 1
+              END-IF
+           END-IF.
+       PESQUISA-VEN-EXIT.
+           EXIT.
+
+       PESQUISA-VEN-2.
+           READ ROTAS NEXT
+           IF FS-ROTA NOT = '00' OR CODIGO-VEN-ROTA NOT = WCOD-VEN-BUSCA
+              MOVE 1 TO WSAIDA
+           ELSE
+              PERFORM MOVE-DADOS-2
+              DISPLAY TELA-RESULT-BUSCA-ROTA
+              ACCEPT TELA-RESULT-BUSCA-ROTA
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       S-ITENS SECTION.
+       ITENS-1.
+           MOVE '=> 9999999 PARA SAIR '  TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-ROTA
+           ACCEPT TELA-CODIGO
+           IF WCODIGO-ROTA NOT = 9999999
+              PERFORM CHECA-CODIGO THRU CHECA-CODIGO-EXIT
+              IF WCODIGO-ROTA NOT = ZEROES
+                 MOVE WCODIGO-ROTA TO CODIGO-ROTA
+                 PERFORM LER-ROTA
+                 IF FS-ROTA NOT = '00'
+                    MOVE 'ROTA NÃO EXISTE ST ' TO WTXT
+                    MOVE FS-ROTA TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE WMENSAGEM
+                 ELSE
+                    INITIALIZE WMENSAGEM
+                    MOVE ZEROES TO WOPCAO-ITEM
+                    PERFORM UNTIL WOPCAO-ITEM = 4
+                       DISPLAY TELA-OPCAO-ITEM
+                       ACCEPT TELA-OPCAO-ITEM
+                       EVALUATE WOPCAO-ITEM
+                         WHEN 1
+                           PERFORM ITEM-INCLUIR
+                         WHEN 2
+                           PERFORM ITEM-EXCLUIR
+                         WHEN 3
+                           PERFORM ITEM-LISTAR
+                         WHEN 4
+                           CONTINUE
+                       END-EVALUATE
+                    END-PERFORM
+                 END-IF
+              END-IF
+           END-IF.
+       ITENS-EXIT.
+           EXIT.
+
+       ITEM-INCLUIR.
+           MOVE ZEROES TO WCODIGO-CLI-ITEM WORDEM-VISITA-ITEM
+           MOVE '=> 9999999 PARA SAIR ' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-ITEM
+           ACCEPT TELA-CODIGO-ITEM
+           IF WCODIGO-CLI-ITEM NOT = 9999999
+              MOVE CODIGO-ROTA        TO CODIGO-ROTA-ITEM
+              MOVE WCODIGO-CLI-ITEM   TO CODIGO-CLI-ITEM
+              READ ROTAITEM
+              IF FS-ROTAITEM = '00'
+                 MOVE 'CLIENTE JÁ ESTÁ NA ROTA ST ' TO WTXT
+                 MOVE FS-ROTAITEM TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 INITIALIZE WMENSAGEM
+              ELSE
+                 DISPLAY TELA-ITEM
+                 ACCEPT TELA-ITEM
+                 MOVE WCODIGO-CLI-ITEM TO CODIGO
+                 READ CLIENTES KEY IS CODIGO
+                 IF FS-CLI NOT = '00'
+                    MOVE 'CLIENTE NÃO CADASTRADO ST ' TO WTXT
+                    MOVE FS-CLI TO WST
+                    DISPLAY TELA-MENSAGEM
+                    ACCEPT WX
+                    INITIALIZE WMENSAGEM
+                 ELSE
+                    MOVE CODIGO-ROTA        TO CODIGO-ROTA-ITEM
+                    MOVE WCODIGO-CLI-ITEM   TO CODIGO-CLI-ITEM
+                    MOVE WORDEM-VISITA-ITEM TO ORDEM-VISITA-ITEM
+                    WRITE REGISTRO-ROTAITEM
+                    IF FS-ROTAITEM NOT = '00'
+                       MOVE 'ERRO DE GRAVAÇÃO ST ' TO WTXT
+                       MOVE FS-ROTAITEM TO WST
+                       DISPLAY TELA-MENSAGEM
+                       ACCEPT WX
+                    END-IF
+                    INITIALIZE WMENSAGEM
+                 END-IF
+              END-IF
+           END-IF.
+
+       ITEM-EXCLUIR.
+           MOVE ZEROES TO WCODIGO-CLI-ITEM
+           MOVE '=> 9999999 PARA SAIR ' TO WTXT
+           DISPLAY TELA-MENSAGEM
+           DISPLAY TELA-CODIGO-ITEM
+           ACCEPT TELA-CODIGO-ITEM
+           IF WCODIGO-CLI-ITEM NOT = 9999999
+              MOVE CODIGO-ROTA      TO CODIGO-ROTA-ITEM
+              MOVE WCODIGO-CLI-ITEM TO CODIGO-CLI-ITEM
+              READ ROTAITEM
+              IF FS-ROTAITEM NOT = '00'
+                 MOVE 'CLIENTE NÃO ESTÁ NA ROTA ST ' TO WTXT
+                 MOVE FS-ROTAITEM TO WST
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+              ELSE
+                 MOVE 'CONFIRMA EXCLUSÃO ?...' TO WTXT
+                 DISPLAY TELA-MENSAGEM
+                 ACCEPT WX
+                 IF WX = 'S' OR 's'
+                    DELETE ROTAITEM
+                 END-IF
+              END-IF
+              INITIALIZE WMENSAGEM
+           END-IF.
+
+       ITEM-LISTAR.
+           MOVE CODIGO-ROTA TO CODIGO-ROTA-ITEM
+           MOVE ZEROES      TO CODIGO-CLI-ITEM
+           START ROTAITEM KEY IS NOT LESS THAN CHAVE-ROTA-ITEM
+           IF FS-ROTAITEM NOT = '00'
+              MOVE 'NENHUM CLIENTE ENCONTRADO ST ' TO WTXT
+              MOVE FS-ROTAITEM TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+           ELSE
+              MOVE 0 TO WSAIDA
+              PERFORM ITEM-LISTAR-2 UNTIL WSAIDA = 1
+              MOVE 0 TO WSAIDA
+           END-IF.
+
+       ITEM-LISTAR-2.
+           READ ROTAITEM NEXT
+           IF FS-ROTAITEM NOT = '00'
+              OR CODIGO-ROTA-ITEM NOT = CODIGO-ROTA
+              MOVE 1 TO WSAIDA
+           ELSE
+              MOVE ORDEM-VISITA-ITEM TO WORDEM-VISITA-ITEM
+              MOVE CODIGO-CLI-ITEM   TO WCODIGO-CLI-ITEM
+              MOVE SPACES            TO WRAZAO-CLI-ITEM
+              MOVE CODIGO-CLI-ITEM   TO CODIGO
+              READ CLIENTES KEY IS CODIGO
+              IF FS-CLI = '00'
+                 MOVE RAZAO TO WRAZAO-CLI-ITEM
+              END-IF
+              DISPLAY TELA-LISTA-ITEM
+              ACCEPT TELA-LISTA-ITEM
+              IF WX = '9'
+                 MOVE 1 TO WSAIDA
+              END-IF
+           END-IF.
+
+       ABRE-ARQUIVOS.
+           OPEN I-O ROTAS.
+           IF FS-ROTA = '35'
+              CLOSE ROTAS OPEN OUTPUT ROTAS
+              CLOSE ROTAS OPEN I-O ROTAS
+           END-IF
+           IF FS-ROTA = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ROTAS ST ' TO WTXT
+              MOVE FS-ROTA TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O VENDEDORES.
+           IF FS-VEN NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES ST '
+                 TO WTXT
+              MOVE FS-VEN TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O CLIENTES.
+           IF FS-CLI NOT = '00'
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE CLIENTES ST ' TO WTXT
+              MOVE FS-CLI TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+           OPEN I-O ROTAITEM.
+           IF FS-ROTAITEM = '35'
+              CLOSE ROTAITEM OPEN OUTPUT ROTAITEM
+              CLOSE ROTAITEM OPEN I-O ROTAITEM
+           END-IF
+           IF FS-ROTAITEM = '00' OR '05'
+              CONTINUE
+           ELSE
+              MOVE 'ERRO NA ABERTURA DO ARQUIVO DE ITENS DA ROTA ST '
+                 TO WTXT
+              MOVE FS-ROTAITEM TO WST
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              STOP RUN
+           END-IF.
+       ABRE-ARQUIVOS-EXIT.
+           EXIT.
+
+       LER-ROTA.
+           READ ROTAS.
+       LER-ROTA-FIM.
+           EXIT.
+
+      *-------------------------------------
+      * LEITURA COM TRAVA (LOCK MODE MANUAL) USADA ANTES DE ALTERAR
+      * OU EXCLUIR UMA ROTA, PARA IMPEDIR QUE OUTRO TERMINAL
+      * ALTERE O MESMO REGISTRO AO MESMO TEMPO.
+      *-------------------------------------
+       LER-ROTA-LOCK.
+           READ ROTAS WITH LOCK.
+       LER-ROTA-LOCK-FIM.
+           EXIT.
+
+       CHECA-CODIGO.
+          IF WCODIGO-ROTA = ZEROES
+              MOVE 'CODIGO INVALIDO ' TO  WTXT
+              DISPLAY TELA-MENSAGEM
+              ACCEPT WX
+              INITIALIZE WMENSAGEM
+              DISPLAY TELA-MENSAGEM
+           END-IF.
+       CHECA-CODIGO-EXIT.
+           EXIT.
